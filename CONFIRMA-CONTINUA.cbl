@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIRMA-CONTINUA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 LK-POS-RESPOSTA PIC 9(04).
+           01 LK-RESPOSTA     PIC X(01).
+       PROCEDURE DIVISION USING LK-POS-RESPOSTA LK-RESPOSTA.
+       INICIO.
+           MOVE SPACE TO LK-RESPOSTA.
+           PERFORM PEDE-RESPOSTA
+               UNTIL LK-RESPOSTA = "S" OR "s" OR "N" OR "n".
+           IF LK-RESPOSTA = "s"
+               MOVE "S" TO LK-RESPOSTA
+           END-IF.
+           IF LK-RESPOSTA = "n"
+               MOVE "N" TO LK-RESPOSTA
+           END-IF.
+           GOBACK.
+       PEDE-RESPOSTA.
+           ACCEPT LK-RESPOSTA AT LK-POS-RESPOSTA WITH PROMPT AUTO.
