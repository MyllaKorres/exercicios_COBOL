@@ -0,0 +1,18 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-SISTEMA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-DATA-HOJE   PIC 9(08).
+       LINKAGE SECTION.
+           01 LK-DATA-DO-SISTEMA.
+               02 LK-ANO     PIC 9(04).
+               02 LK-MES     PIC 9(02).
+               02 LK-DIA     PIC 9(02).
+       PROCEDURE DIVISION USING LK-DATA-DO-SISTEMA.
+       INICIO.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WS-DATA-HOJE(1:4) TO LK-ANO.
+           MOVE WS-DATA-HOJE(5:2) TO LK-MES.
+           MOVE WS-DATA-HOJE(7:2) TO LK-DIA.
+           GOBACK.
