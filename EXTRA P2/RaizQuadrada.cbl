@@ -4,102 +4,151 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-LOG ASSIGN TO "RAIZQUAD.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-LOG.
+           01  LINHA-LOG       PIC X(80).
        WORKING-STORAGE SECTION.
            01 DADOS.
                02 OPCAO          PIC X(01)  VALUE SPACE.
-               02 AUX            PIC 9(01).
+               02 AUX            PIC 9(02).
                02 AUX2           PIC 9(04).
                02 NUM            PIC 9(02).
                02 RAIZ           PIC 9(02)V9(02).
                02 RAIZ-E         PIC Z9,99.
-           01 NATURAIS-IMPARES.
-               02 FILLER     PIC 9(02).
-           01 TABELA-IMPARES REDEFINES NATURAIS-IMPARES.
-               02 IMPAR-T    PIC Z9    OCCURS 5 TIMES.
-           01 NATURAIS-PARES.
-               02 FILLER     PIC 9(02).
-           01 TABELA-PARES   REDEFINES NATURAIS-PARES.
-               02 PAR-T      PIC 9(02) OCCURS 5 TIMES.
-           01 TABELA-PARES-E REDEFINES NATURAIS-PARES.
-               02 PAR-T-E    PIC Z9    OCCURS 5 TIMES.
+               02 WS-QTDE        PIC 9(02) VALUE ZEROS.
+               02 WS-QTDE-E      PIC Z9.
+           01 TABELA-IMPARES.
+               02 IMPAR-T    PIC Z9    OCCURS 10 TIMES
+                                       DEPENDING ON WS-QTDE.
+           01 TABELA-PARES.
+               02 PAR-T      PIC 9(02) OCCURS 10 TIMES
+                                       DEPENDING ON WS-QTDE.
+           01 PAR-E          PIC Z9.
            01 MENSAGENS.
                02 MENSA1     PIC X(30) VALUE "INSIRA UM NUMERO IMPAR!".
                02 MENSA2     PIC X(30) VALUE "INSIRA UM NUMERO PAR!".
                02 MENSA3     PIC X(16) VALUE "FIM DE PROGRAMA!".
                02 MENSA4     PIC X(30) VALUE "CONTINUA (S/N)? < >".
                02 MENSA5     PIC X(30) VALUE SPACES.
+               02 MENSA6     PIC X(30) VALUE
+                   "DIGITE A QUANTIDADE (1 A 10)".
+               02 MENSA7     PIC X(30) VALUE
+                   "QUANTIDADE INVALIDA <REDIGITE>".
+               02 MENSA8     PIC X(35) VALUE
+                   "DIGITE 00 PARA CORRIGIR O ANTERIOR".
        SCREEN SECTION.
            01 TELA01.
                02 BLANK SCREEN.
                02 LINE 03 COLUMN 23 VALUE ">>> RAIZ QUADRADA <<<".
+               02 LINE 05 COLUMN 20 VALUE
+               "QUANTOS NUMEROS IMPARES E PARES (1-10): ".
                02 LINE 07 COLUMN 20 VALUE
-               "DIGITE 5 NUMEROS IMPARES: __, __, __, __, __".
+               "NUMEROS IMPARES: ".
                02 LINE 11 COLUMN 20 VALUE
-               "DIGITE 5 NUMEROS PARES: __, __, __, __, __".
+               "NUMEROS PARES: ".
                02 LINE 21 COLUMN 20 VALUE "MENSAGEM: ".
        PROCEDURE DIVISION.
            INICIO.
                INITIALIZE OPCAO.
-               PERFORM CORPO UNTIL OPCAO = "N" OR "n".
+               PERFORM CORPO UNTIL OPCAO = "N".
                DISPLAY MENSA3 AT 2523.
                CALL "C$SLEEP" USING 2.
-               STOP RUN.
+               GOBACK.
            CORPO.
                PERFORM ABERTURA.
+               PERFORM PEDE-QTDE.
+               DISPLAY MENSA8      AT 2320.
                MOVE 1 TO AUX.
-               MOVE 0746 TO AUX2.
-               PERFORM RECEBE-IMPAR 5 TIMES.
+               MOVE 0740 TO AUX2.
+               PERFORM RECEBE-IMPAR UNTIL AUX > WS-QTDE.
                MOVE 1 TO AUX.
-               MOVE 1144 TO AUX2.
-               PERFORM RECEBE-PAR 5 TIMES.
+               MOVE 1140 TO AUX2.
+               PERFORM RECEBE-PAR UNTIL AUX > WS-QTDE.
+               DISPLAY SPACES      AT 2320.
                PERFORM MOSTRA.
-               PERFORM CONTINUA UNTIL OPCAO = "N" OR "n".
+               PERFORM CONTINUA UNTIL OPCAO = "N".
            ABERTURA.
                DISPLAY TELA01 AT 0101.
+           PEDE-QTDE.
+               DISPLAY MENSA6      AT 2130.
+               ACCEPT  WS-QTDE-E   AT 0561 WITH PROMPT AUTO.
+               MOVE    WS-QTDE-E   TO WS-QTDE.
+               IF WS-QTDE < 1 OR WS-QTDE > 10
+                   DISPLAY MENSA7  AT 2130
+                   PERFORM PEDE-QTDE
+               ELSE
+                   DISPLAY MENSA5  AT 2130.
            RECEBE-IMPAR.
                ACCEPT IMPAR-T(AUX) AT AUX2 WITH PROMPT AUTO.
-               IF FUNCTION MOD(IMPAR-T(AUX), 2) = 0
-                   DISPLAY MENSA1 AT 2130
-                   PERFORM RECEBE-IMPAR
+               IF IMPAR-T(AUX) = 0 AND AUX > 1
+                   SUBTRACT 1 FROM AUX
+                   SUBTRACT 4 FROM AUX2
                ELSE
-                   DISPLAY MENSA5 AT 2130
-                   ADD 1 TO AUX
-                   ADD 4 TO AUX2.
+                   IF FUNCTION MOD(IMPAR-T(AUX), 2) = 0
+                       DISPLAY MENSA1 AT 2130
+                       PERFORM RECEBE-IMPAR
+                   ELSE
+                       DISPLAY MENSA5 AT 2130
+                       ADD 1 TO AUX
+                       ADD 4 TO AUX2
+                   END-IF
+               END-IF.
            RECEBE-PAR.
-               ACCEPT PAR-T-E(AUX) AT AUX2 WITH PROMPT AUTO.
-               MOVE PAR-T-E(AUX) TO PAR-T(AUX).
-               IF FUNCTION MOD(PAR-T(AUX), 2) <> 0 OR PAR-T(AUX) = 0
-                   DISPLAY MENSA2 AT 2130
-                   PERFORM RECEBE-PAR
+               ACCEPT PAR-E AT AUX2 WITH PROMPT AUTO.
+               MOVE PAR-E TO PAR-T(AUX).
+               IF PAR-T(AUX) = 0 AND AUX > 1
+                   SUBTRACT 1 FROM AUX
+                   SUBTRACT 4 FROM AUX2
                ELSE
-                   DISPLAY MENSA5 AT 2130
-                   ADD 1 TO AUX
-                   ADD 4 TO AUX2.
+                   IF FUNCTION MOD(PAR-T(AUX), 2) <> 0 OR PAR-T(AUX) = 0
+                       DISPLAY MENSA2 AT 2130
+                       PERFORM RECEBE-PAR
+                   ELSE
+                       DISPLAY MENSA5 AT 2130
+                       ADD 1 TO AUX
+                       ADD 4 TO AUX2
+                   END-IF
+               END-IF.
            MOSTRA.
+               OPEN EXTEND ARQ-LOG.
                MOVE 1 TO AUX.
                MOVE 1547 TO AUX2.
                DISPLAY "RAIZES DOS VALORES IMPARES: " AT 1520.
-               PERFORM CALCULA-IMPAR 5 TIMES.
+               PERFORM CALCULA-IMPAR WS-QTDE TIMES.
                MOVE 1 TO AUX.
                MOVE 1745 TO AUX2.
                DISPLAY "RAIZES DOS VALORES PARES: " AT 1720.
-               PERFORM CALCULA-PAR 5 TIMES.
+               PERFORM CALCULA-PAR WS-QTDE TIMES.
+               CLOSE ARQ-LOG.
            CALCULA-IMPAR.
                MOVE IMPAR-T(AUX) TO NUM.
-               COMPUTE RAIZ = FUNCTION SQRT (NUM).
+               COMPUTE RAIZ ROUNDED = FUNCTION SQRT (NUM).
                MOVE RAIZ TO RAIZ-E.
                DISPLAY RAIZ-E AT AUX2.
+               PERFORM GRAVA-LOG.
                ADD 1 TO AUX.
                ADD 8 TO AUX2.
            CALCULA-PAR.
                MOVE PAR-T(AUX) TO NUM.
-               COMPUTE RAIZ-E = FUNCTION SQRT (NUM).
+               COMPUTE RAIZ-E ROUNDED = FUNCTION SQRT (NUM).
                DISPLAY RAIZ-E AT AUX2.
+               PERFORM GRAVA-LOG.
                ADD 1 TO AUX.
                ADD 8 TO AUX2.
+           GRAVA-LOG.
+               STRING "NUMERO="  DELIMITED BY SIZE
+                      NUM        DELIMITED BY SIZE
+                      " RAIZ="   DELIMITED BY SIZE
+                      RAIZ-E     DELIMITED BY SIZE
+                 INTO LINHA-LOG.
+               WRITE LINHA-LOG.
            CONTINUA.
                DISPLAY MENSA4 AT 2130.
-               ACCEPT  OPCAO AT 2147 WITH PROMPT AUTO.
-               IF      OPCAO = "S" or "s"
+               CALL "CONFIRMA-CONTINUA" USING 2147 OPCAO.
+               IF      OPCAO = "S"
                    PERFORM INICIO.
