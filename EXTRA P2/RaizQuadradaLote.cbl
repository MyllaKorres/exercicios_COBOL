@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAIZ-QUADRADA-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-NUMEROS ASSIGN TO RAIZESIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-RAIZES ASSIGN TO RAIZESQ
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-NUMEROS.
+           01  REG-NUMERO.
+               02 REG-NUMERO-VALOR  PIC 9(02).
+           FD  ARQ-RAIZES.
+           01  LINHA-RAIZ            PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 NUM              PIC 9(02).
+           01 NUM-E            PIC Z9.
+           01 RAIZ             PIC 9(02)V9(02).
+           01 RAIZ-E           PIC Z9,99.
+           01 FIM-NUMEROS      PIC X(01) VALUE "N".
+           01 CONT-NUMEROS     PIC 9(04) VALUE ZERO.
+           01 CONT-NUMEROS-E   PIC ZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "RAIZES QUADRADAS EM LOTE".
+           OPEN OUTPUT ARQ-RAIZES.
+           MOVE "RELATORIO DE RAIZES QUADRADAS" TO LINHA-RAIZ.
+           WRITE LINHA-RAIZ.
+           MOVE SPACES TO LINHA-RAIZ.
+           WRITE LINHA-RAIZ.
+           OPEN INPUT ARQ-NUMEROS.
+           PERFORM PROCESSA-NUMERO UNTIL FIM-NUMEROS = "S".
+           CLOSE ARQ-NUMEROS.
+           CLOSE ARQ-RAIZES.
+           MOVE CONT-NUMEROS TO CONT-NUMEROS-E.
+           DISPLAY "NUMEROS PROCESSADOS: " CONT-NUMEROS-E.
+           STOP RUN.
+       PROCESSA-NUMERO.
+           READ ARQ-NUMEROS
+               AT END MOVE "S" TO FIM-NUMEROS
+               NOT AT END
+                   ADD 1 TO CONT-NUMEROS
+                   PERFORM CALCULA-RAIZ
+           END-READ.
+       CALCULA-RAIZ.
+           MOVE REG-NUMERO-VALOR TO NUM.
+           MOVE REG-NUMERO-VALOR TO NUM-E.
+           COMPUTE RAIZ ROUNDED = FUNCTION SQRT (NUM).
+           MOVE RAIZ TO RAIZ-E.
+           STRING "NUMERO=" DELIMITED BY SIZE
+                  NUM-E     DELIMITED BY SIZE
+                  " RAIZ="  DELIMITED BY SIZE
+                  RAIZ-E    DELIMITED BY SIZE
+             INTO LINHA-RAIZ.
+           WRITE LINHA-RAIZ.
