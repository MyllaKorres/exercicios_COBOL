@@ -3,73 +3,35 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-ESTADOS ASSIGN TO "ESTADOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-ESTADOS.
+           01  REG-ESTADO.
+               02 REG-ESTADO-NOME   PIC X(19).
+               02 REG-ESTADO-SIGLA  PIC X(02).
        WORKING-STORAGE SECTION.
-           01 ESTADOS.
-               02 FILLER PIC X(19) VALUE "Acre".
-               02 FILLER PIC X(19) VALUE "Alagoas".
-               02 FILLER PIC X(19) VALUE "Amapa".
-               02 FILLER PIC X(19) VALUE "Amazonas".
-               02 FILLER PIC X(19) VALUE "Bahia".
-               02 FILLER PIC X(19) VALUE "Ceara".
-               02 FILLER PIC X(19) VALUE "Distrito Federal".
-               02 FILLER PIC X(19) VALUE "Espirito Santo".
-               02 FILLER PIC X(19) VALUE "Goias".
-               02 FILLER PIC X(19) VALUE "Maranhao".
-               02 FILLER PIC X(19) VALUE "Mato Grosso".
-               02 FILLER PIC X(19) VALUE "Mato Grosso do Sul".
-               02 FILLER PIC X(19) VALUE "Minas Gerais".
-               02 FILLER PIC X(19) VALUE "Para".
-               02 FILLER PIC X(19) VALUE "Paraiba".
-               02 FILLER PIC X(19) VALUE "Parana".
-               02 FILLER PIC X(19) VALUE "Pernambuco".
-               02 FILLER PIC X(19) VALUE "Piaui".
-               02 FILLER PIC X(19) VALUE "Rio de Janeiro".
-               02 FILLER PIC X(19) VALUE "Rio Grande do Norte".
-               02 FILLER PIC X(19) VALUE "Rio Grande do Sul".
-               02 FILLER PIC X(19) VALUE "Rondonia".
-               02 FILLER PIC X(19) VALUE "Roraima".
-               02 FILLER PIC X(19) VALUE "Santa Catarina".
-               02 FILLER PIC X(19) VALUE "Sao Paulo".
-               02 FILLER PIC X(19) VALUE "Sergipe".
-               02 FILLER PIC X(19) VALUE "Tocantins".
-           01 TABELA-ESTADOS REDEFINES ESTADOS.
-               02 ESTADO-T   PIC X(19) OCCURS 27 TIMES.
-           01 SIGLAS.
-               02 FILLER PIC X(2) VALUE "AC".
-               02 FILLER PIC X(2) VALUE "AL".
-               02 FILLER PIC X(2) VALUE "AP".
-               02 FILLER PIC X(2) VALUE "AM".
-               02 FILLER PIC X(2) VALUE "BA".
-               02 FILLER PIC X(2) VALUE "CE".
-               02 FILLER PIC X(2) VALUE "DF".
-               02 FILLER PIC X(2) VALUE "ES".
-               02 FILLER PIC X(2) VALUE "GO".
-               02 FILLER PIC X(2) VALUE "MA".
-               02 FILLER PIC X(2) VALUE "MT".
-               02 FILLER PIC X(2) VALUE "MS".
-               02 FILLER PIC X(2) VALUE "MG".
-               02 FILLER PIC X(2) VALUE "PA".
-               02 FILLER PIC X(2) VALUE "PB".
-               02 FILLER PIC X(2) VALUE "PR".
-               02 FILLER PIC X(2) VALUE "PE".
-               02 FILLER PIC X(2) VALUE "PI".
-               02 FILLER PIC X(2) VALUE "RJ".
-               02 FILLER PIC X(2) VALUE "RN".
-               02 FILLER PIC X(2) VALUE "RS".
-               02 FILLER PIC X(2) VALUE "RO".
-               02 FILLER PIC X(2) VALUE "RR".
-               02 FILLER PIC X(2) VALUE "SC".
-               02 FILLER PIC X(2) VALUE "SP".
-               02 FILLER PIC X(2) VALUE "SE".
-               02 FILLER PIC X(2) VALUE "TO".
-           01 TABELA-SIGLAS REDEFINES SIGLAS.
-               02 SIGLA-T  PIC X(2)  OCCURS 27 TIMES.
+           01 QTDE-ESTADOS   PIC 9(02) VALUE ZEROS.
+           01 FIM-ESTADOS    PIC X(01) VALUE "N".
+           01 TABELA-ESTADOS.
+               02 ESTADO-T   PIC X(19) OCCURS 1 TO 40 TIMES
+                                        DEPENDING ON QTDE-ESTADOS.
+           01 TABELA-SIGLAS.
+               02 SIGLA-T    PIC X(02) OCCURS 1 TO 40 TIMES
+                                        DEPENDING ON QTDE-ESTADOS.
            01 DADOS-CAR.
-               02 OPCAO    PIC A     VALUE SPACES.
-               02 SIGLA    PIC AA    VALUE SPACES.
-               02 OPCAO-E  PIC A     VALUE SPACES.
-               02 SIGLA-E  PIC AA    VALUE SPACES.
+               02 OPCAO     PIC A     VALUE SPACES.
+               02 SIGLA     PIC AA    VALUE SPACES.
+               02 OPCAO-E   PIC A     VALUE SPACES.
+               02 SIGLA-E   PIC AA    VALUE SPACES.
+               02 OPCAO-BUSCA PIC X   VALUE SPACE.
+                   88 POR-SIGLA       VALUE "1".
+                   88 POR-ESTADO      VALUE "2".
+               02 ESTADO-DIGITADO PIC X(19) VALUE SPACES.
+               02 ESTADO-E PIC X(19) VALUE SPACES.
                02 ESPACO   PIC X(40) VALUE SPACES.
            01 DADOS-NUM.
                02 LOOP     PIC 9(2)  VALUE ZEROS.
@@ -78,29 +40,57 @@
            01 TELA.
                02 BLANK SCREEN.
                02 LINE 03 COLUMN 25 VALUE ">>> SIGLAS DOS ESTADOS <<<".
+               02 LINE 07 COLUMN 23 VALUE
+                   "1=SIGLA P/ ESTADO  2=ESTADO P/ SIGLA: ".
                02 LINE 09 COLUMN 23 VALUE "DIGITE A SIGLA: ".
+               02 LINE 11 COLUMN 23 VALUE "DIGITE O ESTADO: ".
                02 LINE 15 COLUMN 23 VALUE "MENSAGEM: ".
        PROCEDURE DIVISION.
            INICIO.
-               PERFORM CORPO UNTIL OPCAO = "N" OR "n".
+               PERFORM CARREGA-ESTADOS.
+               PERFORM CORPO UNTIL OPCAO = "N".
                DISPLAY "FIM DO PROGRAMA" AT 2030.
                CALL "C$SLEEP" USING 2.
                STOP RUN.
+           CARREGA-ESTADOS.
+               OPEN INPUT ARQ-ESTADOS.
+               PERFORM LE-ESTADO UNTIL FIM-ESTADOS = "S".
+               CLOSE ARQ-ESTADOS.
+           LE-ESTADO.
+               READ ARQ-ESTADOS
+                   AT END
+                       MOVE "S" TO FIM-ESTADOS
+                   NOT AT END
+                       ADD 1 TO QTDE-ESTADOS
+                       MOVE REG-ESTADO-NOME  TO ESTADO-T(QTDE-ESTADOS)
+                       MOVE REG-ESTADO-SIGLA TO SIGLA-T(QTDE-ESTADOS)
+               END-READ.
            CORPO.
                PERFORM ABERTURA.
                MOVE SPACES TO DADOS-CAR.
                MOVE ZEROS  TO DADOS-NUM.
-               PERFORM MOSTRAR.
-               PERFORM CONTINUA UNTIL OPCAO = "S" OR "s" OR "N" OR "n".
+               PERFORM PEDE-MODO.
+               IF POR-SIGLA
+                   PERFORM MOSTRAR
+               ELSE
+                   PERFORM MOSTRAR-SIGLA.
+               PERFORM CONTINUA UNTIL OPCAO = "S" OR "N".
            ABERTURA.
                DISPLAY TELA.
+           PEDE-MODO.
+               ACCEPT OPCAO-BUSCA AT 0762 WITH PROMPT AUTO.
+               IF NOT POR-SIGLA AND NOT POR-ESTADO
+                   DISPLAY "OPCAO INVALIDA!" AT 1533
+                   PERFORM PEDE-MODO
+               ELSE
+                   DISPLAY ESPACO AT 1533.
            MOSTRAR.
                ACCEPT SIGLA AT 0939 WITH PROMPT AUTO.
                DISPLAY ESPACO AT 1545.
                MOVE FUNCTION UPPER-CASE(SIGLA) TO SIGLA-E.
                PERFORM TEST AFTER VARYING LOOP FROM 1 BY 1
-                                           UNTIL LOOP = 27
-               IF SIGLA-T(LOOP) EQUALS SIGLA-E
+                                           UNTIL LOOP > QTDE-ESTADOS
+               IF SIGLA-T(LOOP) = SIGLA-E
                    DISPLAY "-"            AT 0942
                    DISPLAY ESTADO-T(LOOP) AT 0944
                    MOVE 1 TO TESTE
@@ -109,13 +99,23 @@
                    DISPLAY "ESTADO INEXISTENTE" AT 1533
                    PERFORM MOSTRAR.
                DISPLAY ESPACO AT 1533.
+           MOSTRAR-SIGLA.
+               ACCEPT ESTADO-DIGITADO AT 1141 WITH PROMPT AUTO.
+               DISPLAY ESPACO AT 1545.
+               MOVE FUNCTION UPPER-CASE(ESTADO-DIGITADO) TO ESTADO-E.
+               PERFORM TEST AFTER VARYING LOOP FROM 1 BY 1
+                                           UNTIL LOOP > QTDE-ESTADOS
+               IF FUNCTION UPPER-CASE(ESTADO-T(LOOP)) = ESTADO-E
+                   DISPLAY "-"          AT 1142
+                   DISPLAY SIGLA-T(LOOP) AT 1144
+                   MOVE 1 TO TESTE
+                   END-PERFORM.
+               IF TESTE = 0
+                   DISPLAY "ESTADO INEXISTENTE" AT 1533
+                   PERFORM MOSTRAR-SIGLA.
+               DISPLAY ESPACO AT 1533.
            CONTINUA.
                DISPLAY "CONTINUAR (S/N)? [ ]" AT 1533.
-               ACCEPT OPCAO  AT 1551 WITH PROMPT AUTO.
-               IF OPCAO = "S" OR "s" OR "N" OR "n"
-                   DISPLAY ESPACO AT 1533
-                   DISPLAY ESPACO AT 0942
-               ELSE
-                   DISPLAY ESPACO AT 1533
-                   DISPLAY "OPCAO INVALIDA!" AT 1533
-                   CALL "C$SLEEP" USING 1.
+               CALL "CONFIRMA-CONTINUA" USING 1551 OPCAO.
+               DISPLAY ESPACO AT 1533.
+               DISPLAY ESPACO AT 0942.
