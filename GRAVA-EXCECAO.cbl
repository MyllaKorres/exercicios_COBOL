@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVA-EXCECAO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-EXCECOES.
+           01  LINHA-EXCECAO   PIC X(120).
+       WORKING-STORAGE SECTION.
+           01 WS-DATA-DO-SISTEMA.
+               02 WS-ANO       PIC 9(04).
+               02 WS-MES       PIC 9(02).
+               02 WS-DIA       PIC 9(02).
+       LINKAGE SECTION.
+           01 LK-PROGRAMA      PIC X(20).
+           01 LK-CAMPO         PIC X(15).
+           01 LK-VALOR         PIC X(20).
+           01 LK-MENSAGEM      PIC X(40).
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-CAMPO LK-VALOR
+                                 LK-MENSAGEM.
+       INICIO.
+           CALL "DATA-SISTEMA" USING WS-DATA-DO-SISTEMA.
+           OPEN EXTEND ARQ-EXCECOES.
+           STRING WS-DIA        DELIMITED BY SIZE
+                  "/"           DELIMITED BY SIZE
+                  WS-MES        DELIMITED BY SIZE
+                  "/"           DELIMITED BY SIZE
+                  WS-ANO        DELIMITED BY SIZE
+                  " PROGRAMA="  DELIMITED BY SIZE
+                  LK-PROGRAMA   DELIMITED BY SIZE
+                  " CAMPO="     DELIMITED BY SIZE
+                  LK-CAMPO      DELIMITED BY SIZE
+                  " VALOR="     DELIMITED BY SIZE
+                  LK-VALOR      DELIMITED BY SIZE
+                  " - "         DELIMITED BY SIZE
+                  LK-MENSAGEM   DELIMITED BY SIZE
+             INTO LINHA-EXCECAO.
+           WRITE LINHA-EXCECAO.
+           CLOSE ARQ-EXCECOES.
+           GOBACK.
