@@ -0,0 +1,44 @@
+//JOBNOITE JOB (ACCT),'LOTE NOTURNO',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB DE PROCESSAMENTO NOTURNO DOS UTILITARIOS MATEMATICOS      *
+//* EXECUTA, SEM OPERADOR, AS VERSOES EM LOTE DE:                 *
+//*   EQUACAO DE 2o GRAU, RAIZ QUADRADA, FATORIAL,                *
+//*   AREA DA CIRCUNFERENCIA E CALCULADORA                        *
+//* CADA STEP LE UM ARQUIVO DE TRANSACOES E GRAVA UM RELATORIO    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EQUACAO-2o-GRAU-LOTE
+//STEPLIB  DD DSN=APLIC.LOTE.LOADLIB,DISP=SHR
+//EQUACOES DD DSN=APLIC.LOTE.EQUACOES,DISP=SHR
+//RAIZES   DD DSN=APLIC.LOTE.RAIZES,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=RAIZ-QUADRADA-LOTE
+//STEPLIB  DD DSN=APLIC.LOTE.LOADLIB,DISP=SHR
+//RAIZESIN DD DSN=APLIC.LOTE.RAIZESIN,DISP=SHR
+//RAIZESQ  DD DSN=APLIC.LOTE.RAIZESQ,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=FATORIAL-LOTE
+//STEPLIB  DD DSN=APLIC.LOTE.LOADLIB,DISP=SHR
+//FATORIAI DD DSN=APLIC.LOTE.FATORIAIS,DISP=SHR
+//FATORIAT DD DSN=APLIC.LOTE.FATORIAISRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=CALC-AREA-CIRC2-LOTE
+//STEPLIB  DD DSN=APLIC.LOTE.LOADLIB,DISP=SHR
+//RAIOS    DD DSN=APLIC.LOTE.RAIOS,DISP=SHR
+//AREASOUT DD DSN=APLIC.LOTE.AREAS,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=CALCULADORA-LOTE
+//STEPLIB  DD DSN=APLIC.LOTE.LOADLIB,DISP=SHR
+//OPERACOE DD DSN=APLIC.LOTE.OPERACOES,DISP=SHR
+//CALCLOTE DD DSN=APLIC.LOTE.CALCLOTE,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
