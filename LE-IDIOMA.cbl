@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LE-IDIOMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-IDIOMA ASSIGN TO "IDIOMA.CFG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUS-IDIOMA.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-IDIOMA.
+           01  LINHA-IDIOMA    PIC X(01).
+       WORKING-STORAGE SECTION.
+           01 WS-STATUS-IDIOMA PIC X(02) VALUE SPACES.
+       LINKAGE SECTION.
+           01 LK-IDIOMA        PIC X(01).
+       PROCEDURE DIVISION USING LK-IDIOMA.
+       INICIO.
+           MOVE "P" TO LK-IDIOMA.
+           OPEN INPUT ARQ-IDIOMA.
+           IF WS-STATUS-IDIOMA = "00"
+               READ ARQ-IDIOMA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LINHA-IDIOMA TO LK-IDIOMA
+               END-READ
+               CLOSE ARQ-IDIOMA
+           END-IF.
+           IF LK-IDIOMA NOT = "P" AND LK-IDIOMA NOT = "E"
+               MOVE "P" TO LK-IDIOMA
+           END-IF.
+           GOBACK.
