@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-FERRAMENTAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 DADOS.
+               02 OPCAO       PIC 9(02) VALUE ZERO.
+               02 OPCAO-E     PIC Z9.
+               02 CONTINUAR   PIC X(01) VALUE SPACE.
+               02 IDIOMA      PIC X(01) VALUE "P".
+           01 MENSAGENS-DE-TELA.
+               02 MENSA1      PIC X(30) VALUE
+               "SELECIONE UMA OPCAO VALIDA".
+               02 MENSA2      PIC X(30) VALUE "FIM DO PROGRAMA".
+               02 MENSA3      PIC X(30) VALUE SPACES.
+               02 MENSA-TIT   PIC X(40) VALUE
+               ">>> MENU DE UTILITARIOS MATEMATICOS <<<".
+               02 MENSA-OP1   PIC X(30) VALUE "1 - RAIZ QUADRADA".
+               02 MENSA-OP2   PIC X(30) VALUE "2 - CALCULADORA".
+               02 MENSA-OP3   PIC X(30) VALUE "3 - FATORIAL".
+               02 MENSA-OP4   PIC X(30) VALUE
+               "4 - AREA DA CIRCUNFERENCIA".
+               02 MENSA-OP5   PIC X(30) VALUE "5 - EQUACAO DE 2o GRAU".
+               02 MENSA-OP6   PIC X(30) VALUE "6 - ORDEM CRESCENTE".
+               02 MENSA-OP7   PIC X(30) VALUE "7 - SAIR".
+               02 MENSA-OP8   PIC X(30) VALUE "8 - IDIOMA / LANGUAGE".
+       SCREEN SECTION.
+           01 TELA01.
+               02 BLANK SCREEN.
+               02 LINE 02 COLUMN 20 PIC X(40) FROM MENSA-TIT.
+               02 LINE 05 COLUMN 15 PIC X(30) FROM MENSA-OP1.
+               02 LINE 06 COLUMN 15 PIC X(30) FROM MENSA-OP2.
+               02 LINE 07 COLUMN 15 PIC X(30) FROM MENSA-OP3.
+               02 LINE 08 COLUMN 15 PIC X(30) FROM MENSA-OP4.
+               02 LINE 09 COLUMN 15 PIC X(30) FROM MENSA-OP5.
+               02 LINE 10 COLUMN 15 PIC X(30) FROM MENSA-OP6.
+               02 LINE 11 COLUMN 15 PIC X(30) FROM MENSA-OP7.
+               02 LINE 12 COLUMN 15 PIC X(30) FROM MENSA-OP8.
+               02 LINE 20 COLUMN 15 VALUE "MENSAGEM: ".
+       PROCEDURE DIVISION.
+       INICIO.
+           CALL "LE-IDIOMA" USING IDIOMA.
+           PERFORM AJUSTA-IDIOMA.
+           MOVE ZERO TO OPCAO.
+           PERFORM ESCOLHE UNTIL OPCAO = 7.
+           DISPLAY MENSA2 AT 2225.
+           CALL "C$SLEEP" USING 2.
+           STOP RUN.
+       AJUSTA-IDIOMA.
+           IF IDIOMA = "E"
+               MOVE ">>> MATH UTILITIES MENU <<<"    TO MENSA-TIT
+               MOVE "1 - SQUARE ROOT"                TO MENSA-OP1
+               MOVE "2 - CALCULATOR"                 TO MENSA-OP2
+               MOVE "3 - FACTORIAL"                   TO MENSA-OP3
+               MOVE "4 - CIRCLE AREA"                 TO MENSA-OP4
+               MOVE "5 - QUADRATIC EQUATION"          TO MENSA-OP5
+               MOVE "6 - ASCENDING ORDER"             TO MENSA-OP6
+               MOVE "7 - EXIT"                        TO MENSA-OP7
+               MOVE "8 - LANGUAGE / IDIOMA"           TO MENSA-OP8
+               MOVE "SELECT A VALID OPTION"           TO MENSA1
+               MOVE "END OF PROGRAM"                  TO MENSA2
+           ELSE
+               MOVE ">>> MENU DE UTILITARIOS MATEMATICOS <<<"
+                                                       TO MENSA-TIT
+               MOVE "1 - RAIZ QUADRADA"               TO MENSA-OP1
+               MOVE "2 - CALCULADORA"                 TO MENSA-OP2
+               MOVE "3 - FATORIAL"                    TO MENSA-OP3
+               MOVE "4 - AREA DA CIRCUNFERENCIA"      TO MENSA-OP4
+               MOVE "5 - EQUACAO DE 2o GRAU"          TO MENSA-OP5
+               MOVE "6 - ORDEM CRESCENTE"             TO MENSA-OP6
+               MOVE "7 - SAIR"                        TO MENSA-OP7
+               MOVE "8 - IDIOMA / LANGUAGE"           TO MENSA-OP8
+               MOVE "SELECIONE UMA OPCAO VALIDA"      TO MENSA1
+               MOVE "FIM DO PROGRAMA"                 TO MENSA2
+           END-IF.
+       ESCOLHE.
+           DISPLAY TELA01 AT 0101.
+           DISPLAY MENSA1     AT 2025.
+           ACCEPT  OPCAO-E    AT 2036.
+           MOVE    OPCAO-E    TO OPCAO.
+           EVALUATE OPCAO
+               WHEN 1
+                   CALL "RAIZ-QUADRADA"
+               WHEN 2
+                   CALL "CALCULADORA"
+               WHEN 3
+                   CALL "FATORIAL"
+               WHEN 4
+                   CALL "Calculo-Area-Circunferencia2"
+               WHEN 5
+                   CALL "EQUACAO-2o-GRAU-NAO-ESTRUTURADO"
+               WHEN 6
+                   CALL "ORDEMCRESCENTE"
+               WHEN 7
+                   CONTINUE
+               WHEN 8
+                   CALL "SELECIONA-IDIOMA"
+                   CALL "LE-IDIOMA" USING IDIOMA
+                   PERFORM AJUSTA-IDIOMA
+               WHEN OTHER
+                   DISPLAY MENSA1 AT 2225
+                   CALL "C$SLEEP" USING 2
+           END-EVALUATE.
