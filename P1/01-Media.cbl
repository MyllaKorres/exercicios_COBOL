@@ -4,28 +4,63 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-ALUNOS.
+           01  REG-ALUNO.
+               02 REG-NOME       PIC A(30).
+               02 REG-BIMESTRE   PIC 9(01).
+               02 REG-QTDE-NOTAS PIC 9(01).
+               02 REG-NOTA       PIC 9(02) OCCURS 5 TIMES.
+               02 REG-MEDIA      PIC 9(03)V9.
+               02 REG-SITUACAO   PIC X(10).
        WORKING-STORAGE SECTION.
            01 DADOS.
-               02 WS-NOME      PIC A(30).
-               02 WS-NOTA1     PIC 9(02).
-               02 WS-NOTA2     PIC 9(02).
-               02 WS-NOTA3     PIC 9(02).
-               02 WS-NOTA1-E   PIC Z9.
-               02 WS-NOTA2-E   PIC Z9.
-               02 WS-NOTA3-E   PIC Z9.
-               02 WS-MEDIA     PIC 9(03)V9.
-               02 WS-MEDIA-E   PIC Z9,9.
+               02 WS-NOME         PIC A(30).
+               02 WS-BIMESTRE     PIC 9(01).
+               02 WS-BIMESTRE-E   PIC Z9.
+               02 WS-QTDE-NOTAS   PIC 9(01) VALUE 2.
+               02 WS-QTDE-NOTAS-E PIC Z9.
+               02 WS-IDX          PIC 9(01).
+               02 WS-IDX-MENOR    PIC 9(01).
+               02 WS-NOTA         PIC 9(02) OCCURS 5 TIMES.
+               02 WS-NOTA-E       PIC Z9.
+               02 WS-NOTA3        PIC 9(02).
+               02 WS-NOTA3-E      PIC Z9.
+               02 WS-PESO         PIC 9(01)V9 OCCURS 5 TIMES.
+               02 WS-PESO-E       PIC Z9,9.
+               02 WS-SOMA-PESOS   PIC 9(02)V9.
+               02 WS-SOMA-POND    PIC 9(03)V9.
+               02 WS-POS-LINHA    PIC 9(04).
+               02 WS-MEDIA        PIC 9(03)V9.
+               02 WS-MEDIA-E      PIC Z9,9.
+               02 WS-SITUACAO     PIC X(10).
+               02 WS-CONTINUAR    PIC X(01) VALUE SPACE.
            01 MENSAGENS-DE-TELA.
                02 MENSA0   PIC X(50) VALUE "DIGITE O NOME DO ALUNO".
-               02 MENSA1   PIC X(50) VALUE "DIGITE A 1a NOTA".
-               02 MENSA2   PIC X(50) VALUE "DIGITE A 2a NOTA".
                02 MENSA3   PIC X(50) VALUE "DIGITE NOTA VALIDA (0-10)".
                02 MENSA4   PIC X(50) VALUE SPACE.
                02 MENSA5   PIC X(50) VALUE "FIM DO PROGRAMA".
                02 MENSA6   PIC X(50) VALUE "DIGITE A NOTA DO EXAME".
+               02 MENSA7   PIC X(50) VALUE "CONTINUA (S/N) ? < >".
+               02 MENSA8   PIC X(50) VALUE "OS PESOS DEVEM SOMAR 10,0".
+               02 MENSA9   PIC X(15) VALUE SPACES.
+               02 MENSA10  PIC X(50) VALUE
+               "QUANTAS NOTAS REGULARES (2 A 5) ?".
+               02 MENSA11  PIC X(50) VALUE
+               "DIGITE UMA QUANTIDADE ENTRE 2 E 5".
+               02 MENSA12  PIC X(50) VALUE
+               "DIGITE O BIMESTRE (1 A 4)".
+               02 MENSA13  PIC X(50) VALUE
+               "DIGITE UM BIMESTRE ENTRE 1 E 4".
+               02 MENSA14  PIC X(50) VALUE
+               "EM RISCO".
            01 DATA-DO-SISTEMA.
-               02 ANO      PIC 9(02) VALUE ZEROS.
+               02 ANO      PIC 9(04) VALUE ZEROS.
                02 MES      PIC 9(02) VALUE ZEROS.
                02 DIA      PIC 9(02) VALUE ZEROS.
 
@@ -34,18 +69,17 @@
                02 BLANK SCREEN.
                02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
                02 LINE 02 COLUMN 08 PIC 9(02)/ USING MES.
-               02 LINE 02 COLUMN 11 PIC 9(02)  USING ANO.
+               02 LINE 02 COLUMN 11 PIC 9(04)  USING ANO.
                02 LINE 02 COLUMN 28 VALUE "CALCULO MEDIA ARITMETICA".
                02 LINE 08 COLUMN 15 VALUE "ALUNO:".
-               02 LINE 09 COLUMN 15 VALUE "NOTA 1:".
-               02 LINE 10 COLUMN 15 VALUE "NOTA 2:".
-               02 LINE 11 COLUMN 15 VALUE "EXAME:".
-               02 LINE 15 COLUMN 20 VALUE "MEDIA:".
-               02 LINE 16 COLUMN 20 VALUE "SITUACAO:".
+               02 LINE 09 COLUMN 15 VALUE "BIMESTRE:".
+               02 LINE 16 COLUMN 15 VALUE "EXAME:".
+               02 LINE 18 COLUMN 20 VALUE "MEDIA:".
+               02 LINE 19 COLUMN 20 VALUE "SITUACAO:".
 
        PROCEDURE DIVISION.
        Inicio.
-           ACCEPT   DATA-DO-SISTEMA FROM DATE.
+           CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
            DISPLAY  TELA01     AT  0101.
            MOVE     ZEROS      TO  DADOS.
        Nome.
@@ -53,57 +87,151 @@
            ACCEPT   WS-NOME    AT  0822.
            IF WS-NOME = SPACES
                    PERFORM Nome.
-       Nota1.
-           DISPLAY  MENSA1     AT  2030.
-           ACCEPT   WS-NOTA1-E AT  0923.
-           IF WS-NOTA1-E > 10
-               DISPLAY MENSA3  AT  2130
-               PERFORM Nota1.
-           MOVE    WS-NOTA1-E  TO  WS-NOTA1.
-           DISPLAY MENSA4      AT  2130.
-       Nota2.
-           DISPLAY  MENSA2     AT  2030.
-           ACCEPT   WS-NOTA2-E AT  1023.
-           IF  WS-NOTA2-E > 10
-                   DISPLAY MENSA3  AT  2130
-                   PERFORM Nota2.
-           MOVE    WS-NOTA2-E  TO  WS-NOTA2.
-           DISPLAY MENSA4      AT  2130.
+       Bimestre.
+           DISPLAY MENSA12        AT  2030.
+           ACCEPT  WS-BIMESTRE-E  AT  0926.
+           MOVE    WS-BIMESTRE-E  TO  WS-BIMESTRE.
+           IF WS-BIMESTRE < 1 OR WS-BIMESTRE > 4
+               DISPLAY MENSA13 AT 2130
+               CALL "GRAVA-EXCECAO" USING "MEDIA-ARITMETICA    "
+                   "BIMESTRE       " "INVALIDO            " MENSA13
+               PERFORM Bimestre
+           ELSE
+               DISPLAY MENSA4  AT 2130.
+       QtdeNotas.
+           DISPLAY MENSA10        AT  2030.
+           ACCEPT  WS-QTDE-NOTAS-E AT 0936.
+           MOVE    WS-QTDE-NOTAS-E TO WS-QTDE-NOTAS.
+           IF WS-QTDE-NOTAS < 2 OR WS-QTDE-NOTAS > 5
+               DISPLAY MENSA11 AT 2130
+               CALL "GRAVA-EXCECAO" USING "MEDIA-ARITMETICA    "
+                   "QTDE-NOTAS     " "INVALIDA            " MENSA11
+               PERFORM QtdeNotas
+           ELSE
+               DISPLAY MENSA4  AT 2130.
+       RecebeNotas.
+           MOVE 1 TO WS-IDX.
+           PERFORM RecebeUmaNota UNTIL WS-IDX > WS-QTDE-NOTAS.
+       RecebePesos.
+           MOVE 1    TO WS-IDX.
+           MOVE ZERO TO WS-SOMA-PESOS.
+           PERFORM RecebeUmPeso UNTIL WS-IDX > WS-QTDE-NOTAS.
+           IF WS-SOMA-PESOS NOT = 10
+               DISPLAY MENSA8  AT  2130
+               CALL "GRAVA-EXCECAO" USING "MEDIA-ARITMETICA    "
+                   "PESOS          " "SOMA-INVALIDA       " MENSA8
+               PERFORM RecebePesos
+           ELSE
+               DISPLAY MENSA4  AT  2130.
        Calcula.
            DISPLAY  MENSA4     AT  2030.
-           COMPUTE  WS-MEDIA = (WS-NOTA1 + WS-NOTA2) / 2.
+           MOVE     ZERO       TO  WS-SOMA-POND.
+           MOVE     1          TO  WS-IDX.
+           PERFORM  Soma-Ponderada UNTIL WS-IDX > WS-QTDE-NOTAS.
+           COMPUTE  WS-MEDIA = WS-SOMA-POND / 10.
        Confirmacao.
            IF       WS-MEDIA  < 6
                DISPLAY "MEDIA PARCIAL:" AT 1720
                MOVE WS-MEDIA TO WS-MEDIA-E
                DISPLAY WS-MEDIA-E  AT  1734
                DISPLAY MENSA6      AT  2030
-               ACCEPT  WS-NOTA3-E  AT  1122
+               ACCEPT  WS-NOTA3-E  AT  1622
                IF  WS-NOTA3-E > 10
                     DISPLAY MENSA3 AT  2130
+                    CALL "GRAVA-EXCECAO" USING "MEDIA-ARITMETICA    "
+                        "NOTA-EXAME     " "INVALIDA            " MENSA3
                     PERFORM    Confirmacao
-               ELSE IF  WS-NOTA2-E > WS-NOTA1-E
-                   DISPLAY MENSA4      AT  2130
-                   MOVE    WS-NOTA2-E  TO  WS-NOTA1-E
+               ELSE
+                   PERFORM Acha-Menor-Nota
+                   MOVE    WS-NOTA3-E  TO  WS-NOTA3
+                   IF WS-NOTA3 > WS-NOTA(WS-IDX-MENOR)
+                       MOVE WS-NOTA3 TO WS-NOTA(WS-IDX-MENOR)
                    END-IF
-               MOVE    WS-NOTA3-E  TO  WS-NOTA2-E
-               MOVE    WS-NOTA1-E  TO  WS-NOTA1
-               MOVE    WS-NOTA2-E  TO  WS-NOTA2
-               PERFORM Calcula
-               DISPLAY MENSA4  AT  2030
+                   PERFORM Calcula
+                   DISPLAY MENSA4  AT  2030
                END-IF.
        Resultado.
+           MOVE     WS-MEDIA       TO  WS-MEDIA-E.
+           DISPLAY  WS-MEDIA-E     AT  1826.
            IF       WS-MEDIA >= 6
-               MOVE WS-MEDIA       TO  WS-MEDIA-E
-               DISPLAY  WS-MEDIA-E AT  1526
-               DISPLAY "APROVADO"  AT  1630
+               MOVE "APROVADO"     TO  WS-SITUACAO
+               DISPLAY "APROVADO"  AT  1930
            ELSE
-               MOVE WS-MEDIA       TO  WS-MEDIA-E
-               DISPLAY  WS-MEDIA-E AT  1526
-               DISPLAY "REPROVADO" AT  1630.
+               IF   WS-MEDIA >= 4
+                   MOVE "EM RISCO"     TO  WS-SITUACAO
+                   DISPLAY MENSA14     AT  1930
+               ELSE
+                   MOVE "REPROVADO"    TO  WS-SITUACAO
+                   DISPLAY "REPROVADO" AT  1930
+               END-IF
+           END-IF.
+           PERFORM GRAVA-ALUNO.
        Finaliza.
-           DISPLAY MENSA4  AT  1720.
-           DISPLAY MENSA5  AT  2030.
-           DISPLAY MENSA4  AT  2130.
-           CALL "C$SLEEP" USING 3.
-           STOP RUN.
+           DISPLAY MENSA7      AT  2030.
+           CALL "CONFIRMA-CONTINUA" USING 2051 WS-CONTINUAR.
+           IF WS-CONTINUAR = "S"
+               PERFORM Inicio THRU Finaliza
+           ELSE
+               DISPLAY MENSA4  AT  1720
+               DISPLAY MENSA5  AT  2030
+               DISPLAY MENSA4  AT  2130
+               CALL "C$SLEEP" USING 3
+               STOP RUN.
+       RecebeUmaNota.
+           COMPUTE WS-POS-LINHA = (9 + WS-IDX) * 100 + 15.
+           STRING "NOTA " DELIMITED BY SIZE
+                  WS-IDX  DELIMITED BY SIZE
+                  ":"     DELIMITED BY SIZE
+             INTO MENSA9.
+           DISPLAY MENSA9       AT WS-POS-LINHA.
+           COMPUTE WS-POS-LINHA = (9 + WS-IDX) * 100 + 30.
+           ACCEPT  WS-NOTA-E    AT WS-POS-LINHA.
+           IF WS-NOTA-E > 10
+               DISPLAY MENSA3   AT  2130
+               CALL "GRAVA-EXCECAO" USING "MEDIA-ARITMETICA    "
+                   "NOTA           " "INVALIDA            " MENSA3
+               PERFORM RecebeUmaNota
+           ELSE
+               MOVE WS-NOTA-E TO WS-NOTA(WS-IDX)
+               DISPLAY MENSA4   AT  2130
+               ADD 1 TO WS-IDX.
+       RecebeUmPeso.
+           COMPUTE WS-POS-LINHA = (9 + WS-IDX) * 100 + 45.
+           STRING "PESO " DELIMITED BY SIZE
+                  WS-IDX  DELIMITED BY SIZE
+                  ":"     DELIMITED BY SIZE
+             INTO MENSA9.
+           DISPLAY MENSA9       AT WS-POS-LINHA.
+           COMPUTE WS-POS-LINHA = (9 + WS-IDX) * 100 + 60.
+           ACCEPT  WS-PESO-E    AT WS-POS-LINHA.
+           MOVE    WS-PESO-E    TO WS-PESO(WS-IDX).
+           ADD     WS-PESO(WS-IDX) TO WS-SOMA-PESOS.
+           ADD     1 TO WS-IDX.
+       Soma-Ponderada.
+           COMPUTE WS-SOMA-POND =
+               WS-SOMA-POND + WS-NOTA(WS-IDX) * WS-PESO(WS-IDX).
+           ADD 1 TO WS-IDX.
+       Acha-Menor-Nota.
+           MOVE 1 TO WS-IDX-MENOR.
+           MOVE 1 TO WS-IDX.
+           PERFORM Compara-Menor UNTIL WS-IDX > WS-QTDE-NOTAS.
+       Compara-Menor.
+           IF WS-NOTA(WS-IDX) < WS-NOTA(WS-IDX-MENOR)
+               MOVE WS-IDX TO WS-IDX-MENOR
+           END-IF.
+           ADD 1 TO WS-IDX.
+       GRAVA-ALUNO.
+           MOVE ZEROS       TO REG-ALUNO.
+           MOVE WS-NOME     TO REG-NOME.
+           MOVE WS-BIMESTRE TO REG-BIMESTRE.
+           MOVE WS-QTDE-NOTAS TO REG-QTDE-NOTAS.
+           MOVE 1           TO WS-IDX.
+           PERFORM Copia-Nota UNTIL WS-IDX > WS-QTDE-NOTAS.
+           MOVE WS-MEDIA    TO REG-MEDIA.
+           MOVE WS-SITUACAO TO REG-SITUACAO.
+           OPEN EXTEND ARQ-ALUNOS.
+           WRITE REG-ALUNO.
+           CLOSE ARQ-ALUNOS.
+       Copia-Nota.
+           MOVE WS-NOTA(WS-IDX) TO REG-NOTA(WS-IDX).
+           ADD 1 TO WS-IDX.
