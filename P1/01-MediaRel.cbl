@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEDIA-ARITMETICA-REL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-BOLETIM ASSIGN TO "BOLETIM.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-ALUNOS.
+           01  REG-ALUNO.
+               02 REG-NOME       PIC A(30).
+               02 REG-BIMESTRE   PIC 9(01).
+               02 REG-QTDE-NOTAS PIC 9(01).
+               02 REG-NOTA       PIC 9(02) OCCURS 5 TIMES.
+               02 REG-MEDIA      PIC 9(03)V9.
+               02 REG-SITUACAO   PIC X(10).
+           FD  ARQ-BOLETIM.
+           01  LINHA-BOLETIM    PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 FIM-ALUNOS     PIC X(01) VALUE "N".
+           01 CONT-ALUNOS    PIC 9(04) VALUE ZERO.
+           01 CONT-APROVADOS PIC 9(04) VALUE ZERO.
+           01 CONT-EM-RISCO  PIC 9(04) VALUE ZERO.
+           01 SOMA-MEDIAS    PIC 9(07)V9 VALUE ZERO.
+           01 MEDIA-TURMA    PIC 9(03)V9 VALUE ZERO.
+           01 MEDIA-TURMA-E  PIC Z9,9.
+           01 WS-IDX         PIC 9(01).
+           01 NOTA-E         PIC Z9.
+           01 MEDIA-E        PIC Z9,9.
+           01 CONT-ALUNOS-E  PIC ZZZ9.
+           01 CONT-APROV-E   PIC ZZZ9.
+           01 CONT-RISCO-E   PIC ZZZ9.
+           01 WS-PONT        PIC 9(04).
+           01 BIMESTRE-E     PIC 9(01).
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BOLETIM DA TURMA".
+           OPEN OUTPUT ARQ-BOLETIM.
+           MOVE "BOLETIM DA TURMA" TO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+           MOVE SPACES TO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+           OPEN INPUT ARQ-ALUNOS.
+           PERFORM PROCESSA-ALUNO UNTIL FIM-ALUNOS = "S".
+           CLOSE ARQ-ALUNOS.
+           PERFORM RODAPE.
+           CLOSE ARQ-BOLETIM.
+           DISPLAY "ALUNOS PROCESSADOS: " CONT-ALUNOS.
+           DISPLAY "ALUNOS APROVADOS  : " CONT-APROVADOS.
+           DISPLAY "ALUNOS EM RISCO   : " CONT-EM-RISCO.
+           STOP RUN.
+       PROCESSA-ALUNO.
+           READ ARQ-ALUNOS
+               AT END MOVE "S" TO FIM-ALUNOS
+               NOT AT END
+                   ADD 1 TO CONT-ALUNOS
+                   ADD REG-MEDIA TO SOMA-MEDIAS
+                   IF REG-SITUACAO = "APROVADO"
+                       ADD 1 TO CONT-APROVADOS
+                   ELSE
+                       IF REG-SITUACAO = "EM RISCO"
+                           ADD 1 TO CONT-EM-RISCO
+                       END-IF
+                   END-IF
+                   PERFORM GRAVA-LINHA-ALUNO
+           END-READ.
+       GRAVA-LINHA-ALUNO.
+           MOVE SPACES TO LINHA-BOLETIM.
+           MOVE 1      TO WS-PONT.
+           MOVE REG-BIMESTRE TO BIMESTRE-E.
+           STRING REG-NOME      DELIMITED BY SIZE
+                  " BIM:"       DELIMITED BY SIZE
+                  BIMESTRE-E    DELIMITED BY SIZE
+             INTO LINHA-BOLETIM WITH POINTER WS-PONT.
+           MOVE 1 TO WS-IDX.
+           PERFORM MONTA-NOTA UNTIL WS-IDX > REG-QTDE-NOTAS.
+           MOVE REG-MEDIA TO MEDIA-E.
+           STRING " MEDIA:" DELIMITED BY SIZE
+                  MEDIA-E   DELIMITED BY SIZE
+                  " "       DELIMITED BY SIZE
+                  REG-SITUACAO DELIMITED BY SIZE
+             INTO LINHA-BOLETIM WITH POINTER WS-PONT.
+           WRITE LINHA-BOLETIM.
+       MONTA-NOTA.
+           MOVE REG-NOTA(WS-IDX) TO NOTA-E.
+           STRING " N" DELIMITED BY SIZE
+                  WS-IDX DELIMITED BY SIZE
+                  ":"    DELIMITED BY SIZE
+                  NOTA-E DELIMITED BY SIZE
+             INTO LINHA-BOLETIM WITH POINTER WS-PONT.
+           ADD 1 TO WS-IDX.
+       RODAPE.
+           MOVE SPACES TO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+           IF CONT-ALUNOS > ZERO
+               COMPUTE MEDIA-TURMA = SOMA-MEDIAS / CONT-ALUNOS
+           END-IF.
+           MOVE MEDIA-TURMA  TO MEDIA-TURMA-E.
+           MOVE CONT-ALUNOS  TO CONT-ALUNOS-E.
+           MOVE CONT-APROVADOS TO CONT-APROV-E.
+           MOVE CONT-EM-RISCO  TO CONT-RISCO-E.
+           STRING "TOTAL DE ALUNOS    : " DELIMITED BY SIZE
+                  CONT-ALUNOS-E            DELIMITED BY SIZE
+             INTO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+           STRING "TOTAL DE APROVADOS : " DELIMITED BY SIZE
+                  CONT-APROV-E             DELIMITED BY SIZE
+             INTO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+           STRING "TOTAL EM RISCO     : " DELIMITED BY SIZE
+                  CONT-RISCO-E             DELIMITED BY SIZE
+             INTO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+           STRING "MEDIA DA TURMA     : " DELIMITED BY SIZE
+                  MEDIA-TURMA-E            DELIMITED BY SIZE
+             INTO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
