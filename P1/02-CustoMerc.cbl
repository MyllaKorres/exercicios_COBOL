@@ -4,73 +4,324 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-PRODUTOS ASSIGN TO "PRODUTOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-VENDAS ASSIGN TO "VENDAS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-RESUMO ASSIGN TO "RESUMODIA.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-ESTOQUE ASSIGN TO "ESTOQUE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-ESTOQUE-TMP ASSIGN TO "ESTTMP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-MOEDAS ASSIGN TO "MOEDAS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-PRODUTOS.
+           01  REG-PRODUTO.
+               02 PROD-CODIGO      PIC 9(05).
+               02 PROD-MERCADORIA  PIC X(20).
+               02 PROD-PRECOUNI    PIC 9(4)V99.
+               02 PROD-TAXA-MARGEM PIC 9(2)V99.
+           FD  ARQ-VENDAS.
+           01  REG-VENDA.
+               02 VENDA-MERCADORIA  PIC X(20).
+               02 VENDA-QTDE        PIC 9(4).
+               02 VENDA-PRECOVENDA  PIC 9(7)V99.
+           FD  ARQ-RESUMO.
+           01  LINHA-RESUMO         PIC X(80).
+           FD  ARQ-ESTOQUE.
+           01  REG-ESTOQUE.
+               02 ESTOQUE-CODIGO    PIC 9(05).
+               02 ESTOQUE-QTDE      PIC 9(06).
+           FD  ARQ-ESTOQUE-TMP.
+           01  REG-ESTOQUE-TMP.
+               02 ESTTMP-CODIGO     PIC 9(05).
+               02 ESTTMP-QTDE       PIC 9(06).
+           FD  ARQ-MOEDAS.
+           01  REG-MOEDA.
+               02 MOEDA-CODIGO      PIC X(03).
+               02 MOEDA-TAXA        PIC 9(03)V9999.
        WORKING-STORAGE SECTION.
+           01 QTDE-MOEDAS      PIC 9(02) VALUE ZEROS.
+           01 FIM-MOEDAS       PIC X(01) VALUE "N".
+           01 MOEDA-ACHADA     PIC X(01) VALUE "N".
+           01 LOOP-MOEDA       PIC 9(02) VALUE ZEROS.
+           01 TABELA-MOEDAS-COD.
+               02 MOEDA-T      PIC X(03)      OCCURS 1 TO 20 TIMES
+                                               DEPENDING ON QTDE-MOEDAS.
+           01 TABELA-MOEDAS-TAXA.
+               02 TAXA-T       PIC 9(03)V9999 OCCURS 1 TO 20 TIMES
+                                               DEPENDING ON QTDE-MOEDAS.
+           01 FIM-PRODUTOS     PIC X(01) VALUE "N".
+           01 FIM-VENDAS       PIC X(01) VALUE "N".
+           01 PRODUTO-ACHADO   PIC X(01) VALUE "N".
+           01 TOTAL-UNIDADES   PIC 9(06) VALUE ZERO.
+           01 TOTAL-FATURADO   PIC 9(09)V99 VALUE ZERO.
+           01 TOTAL-FATURADO-E PIC ZZZ.ZZZ.ZZ9,99.
+           01 TOTAL-UNIDADES-E PIC ZZZ.ZZ9.
+           01 FIM-ESTOQUE      PIC X(01) VALUE "N".
+           01 ESTOQUE-ACHADO   PIC X(01) VALUE "N".
+           01 ESTOQUE-ATUAL    PIC 9(06) VALUE ZERO.
            01 DADOS.
+               02 CODPROD          PIC 9(05).
+               02 CODPROD-E        PIC ZZZZ9.
                02 MERCADORIA       PIC X(20).
                02 QTDE             PIC 9(4).
                02 PRECOUNI         PIC 9(4)V99.
+               02 TAXA-MARGEM      PIC 9(2)V99 VALUE 30,00.
                02 PRECOTOTAL       PIC 9(6)V99.
                02 PRECOVENDA       PIC 9(7)V99.
+               02 TAXA-ICMS        PIC 9(2)V99 VALUE 18,00.
+               02 ICMS-VALOR       PIC 9(6)V99.
                02 CONTINUAR        PIC X(01) VALUE SPACE.
                02 QTDE-E           PIC Z.ZZ9.
                02 PRECOUNI-E       PIC Z.ZZ9,99.
                02 PRECOTOTAL-E     PIC ZZZ.ZZ9,99.
                02 PRECOVENDA-E     PIC Z.ZZZ.ZZ9,99.
+               02 ICMS-VALOR-E     PIC ZZZ.ZZ9,99.
+               02 MOEDA            PIC X(03) VALUE "BRL".
+               02 TAXA-CONVERSAO   PIC 9(03)V9999 VALUE 1,0000.
+               02 PRECOVENDA-MOEDA   PIC 9(7)V9999.
+               02 PRECOVENDA-MOEDA-E PIC Z.ZZZ.ZZ9,9999.
 
            01 MENSAGENS-DE-TELA.
                02 MENSA0 PIC X(30) VALUE SPACES.
-               02 MENSA1 PIC X(30) VALUE "DIGITE O NOME DA MERCADORIA".
+               02 MENSA1 PIC X(30) VALUE "DIGITE O CODIGO DO PRODUTO".
                02 MENSA2 PIC X(30) VALUE "DIGITE A QUANTIDADE".
                02 MENSA3 PIC X(30) VALUE "DIGITE O PRECO UNITARIO".
                02 MENSA4 PIC X(30) VALUE "DIGITE UMA OPCAO VALIDA".
                02 MENSA5 PIC X(30) VALUE "FIM DO PROGRAMA".
                02 MENSA6 PIC X(30) VALUE "CONTINUA (S/N) ? < >".
+               02 MENSA7 PIC X(30) VALUE "PRODUTO NAO CADASTRADO".
+               02 MENSA8 PIC X(30) VALUE "ESTOQUE INSUFICIENTE".
+               02 MENSA9 PIC X(30) VALUE "MOEDA NAO CADASTRADA".
+               02 MENSA-LOG PIC X(40) VALUE SPACES.
 
        SCREEN SECTION.
            01 TELA01.
                02 BLANK SCREEN.
                02 LINE 02 COLUMN 15 VALUE
                "DISTRIBUIDORA DE PRODUTOS LTDA".
-               02 LINE 05 COLUMN 05 VALUE "NOME DA MERCADORIA:".
+               02 LINE 05 COLUMN 05 VALUE "CODIGO DO PRODUTO:".
+               02 LINE 06 COLUMN 05 VALUE "NOME DA MERCADORIA:".
                02 LINE 07 COLUMN 05 VALUE "QUANTIDADE:".
                02 LINE 09 COLUMN 05 VALUE "PRECO UNITARIO: $".
                02 LINE 13 COLUMN 05 VALUE "PRECO TOTAL: $".
-               02 LINE 15 COLUMN 05 VALUE "PRECO DE VENDA: $".
+               02 LINE 15 COLUMN 05 VALUE "ICMS: $".
+               02 LINE 17 COLUMN 05 VALUE "PRECO DE VENDA: $".
+               02 LINE 19 COLUMN 05 VALUE "MOEDA (BRL/USD/EUR/...):".
+               02 LINE 21 COLUMN 05 VALUE "PRECO DE VENDA NA MOEDA: ".
 
        PROCEDURE DIVISION.
        Inicio.
+           IF QTDE-MOEDAS = ZEROS
+               PERFORM CARREGA-MOEDAS
+           END-IF.
            DISPLAY TELA01      AT 0101.
            MOVE ZEROS          TO DADOS.
+           MOVE "BRL"          TO MOEDA.
+           MOVE 1,0000         TO TAXA-CONVERSAO.
        Nome.
            DISPLAY MENSA1      AT 2122.
-           ACCEPT  MERCADORIA  AT 0525 .
-           IF MERCADORIA = SPACES
-               PERFORM Nome.
+           ACCEPT  CODPROD-E   AT 0524.
+           MOVE    CODPROD-E   TO CODPROD.
+           PERFORM LOCALIZA-PRODUTO.
+           IF PRODUTO-ACHADO = "N"
+               DISPLAY MENSA7  AT 2122
+               MOVE MENSA7 TO MENSA-LOG
+               CALL "GRAVA-EXCECAO" USING "CUSTO-MERCADORIA    "
+                   "CODPROD        " "NAO-CADASTRADO      " MENSA-LOG
+               CALL "C$SLEEP" USING 2
+               PERFORM Nome
+           ELSE
+               DISPLAY MENSA0      AT 2122
+               DISPLAY MERCADORIA  AT 0625
+               PERFORM LOCALIZA-ESTOQUE.
        Entra-Dados.
            DISPLAY MENSA2      AT 2122.
            ACCEPT  QTDE-E      AT 0717.
            MOVE    QTDE-E      TO QTDE.
-           DISPLAY MENSA3      AT 2122.
-           ACCEPT  PRECOUNI-E  AT 0923.
-           MOVE    PRECOUNI-E  TO PRECOUNI.
+           IF ESTOQUE-ACHADO = "S" AND QTDE > ESTOQUE-ATUAL
+               DISPLAY MENSA8  AT 2122
+               MOVE MENSA8 TO MENSA-LOG
+               CALL "GRAVA-EXCECAO" USING "CUSTO-MERCADORIA    "
+                   "QTDE           " "ESTOQUE-INSUF       " MENSA-LOG
+               CALL "C$SLEEP" USING 2
+               PERFORM Entra-Dados
+           ELSE
+               DISPLAY MENSA0      AT 2122
+               MOVE    PRECOUNI    TO PRECOUNI-E
+               DISPLAY PRECOUNI-E  AT 0923.
        Calcula.
            DISPLAY MENSA0      AT 2122.
            COMPUTE PRECOTOTAL = QTDE * PRECOUNI.
            MOVE    PRECOTOTAL      TO PRECOTOTAL-E.
            DISPLAY PRECOTOTAL-E    AT 1318.
-           COMPUTE PRECOVENDA = PRECOTOTAL * 1,3.
+           COMPUTE PRECOVENDA =
+               PRECOTOTAL * (1 + TAXA-MARGEM / 100).
+           COMPUTE ICMS-VALOR = PRECOTOTAL * TAXA-ICMS / 100.
+           MOVE    ICMS-VALOR      TO ICMS-VALOR-E.
+           DISPLAY ICMS-VALOR-E    AT 1510.
            MOVE    PRECOVENDA      TO PRECOVENDA-E
-           DISPLAY PRECOVENDA-E    AT 1520.
+           DISPLAY PRECOVENDA-E    AT 1720.
+           PERFORM PEDE-MOEDA.
+           COMPUTE PRECOVENDA-MOEDA ROUNDED =
+               PRECOVENDA / TAXA-CONVERSAO.
+           MOVE    PRECOVENDA-MOEDA TO PRECOVENDA-MOEDA-E.
+           DISPLAY PRECOVENDA-MOEDA-E AT 2130.
+           PERFORM GRAVA-VENDA.
+           IF ESTOQUE-ACHADO = "S"
+               PERFORM ATUALIZA-ESTOQUE
+           END-IF.
        Finaliza.
            DISPLAY MENSA6  AT  1815.
-           ACCEPT CONTINUAR    WITH PROMPT AT 1833.
-           IF CONTINUAR = "S" OR "s"
+           CALL "CONFIRMA-CONTINUA" USING 1833 CONTINUAR.
+           IF CONTINUAR = "S"
                PERFORM Inicio THRU Finaliza
-           ELSE IF CONTINUAR = "N" OR "n"
+           ELSE
+               PERFORM GERA-RESUMO-DIARIO
                DISPLAY  MENSA5 AT 2122
                CALL "C$SLEEP" USING 3
-               STOP RUN
+               STOP RUN.
+       PEDE-MOEDA.
+           DISPLAY MENSA0      AT 2122.
+           ACCEPT  MOEDA       AT 1930 WITH PROMPT AUTO.
+           MOVE    FUNCTION UPPER-CASE(MOEDA) TO MOEDA.
+           PERFORM LOCALIZA-MOEDA.
+           IF MOEDA-ACHADA = "N"
+               DISPLAY MENSA9  AT 2122
+               MOVE MENSA9 TO MENSA-LOG
+               CALL "GRAVA-EXCECAO" USING "CUSTO-MERCADORIA    "
+                   "MOEDA          " "NAO-CADASTRADA      " MENSA-LOG
+               CALL "C$SLEEP" USING 2
+               PERFORM PEDE-MOEDA
            ELSE
-               DISPLAY MENSA4  AT 2122
-               PERFORM Finaliza.
+               DISPLAY MENSA0  AT 2122.
+       LOCALIZA-MOEDA.
+           MOVE "N" TO MOEDA-ACHADA.
+           MOVE 1,0000 TO TAXA-CONVERSAO.
+           PERFORM TEST AFTER VARYING LOOP-MOEDA FROM 1 BY 1
+                   UNTIL LOOP-MOEDA > QTDE-MOEDAS
+               IF MOEDA-T(LOOP-MOEDA) = MOEDA
+                   MOVE TAXA-T(LOOP-MOEDA) TO TAXA-CONVERSAO
+                   MOVE "S" TO MOEDA-ACHADA
+               END-IF
+           END-PERFORM.
+       CARREGA-MOEDAS.
+           MOVE "N" TO FIM-MOEDAS.
+           OPEN INPUT ARQ-MOEDAS.
+           PERFORM LE-MOEDA UNTIL FIM-MOEDAS = "S".
+           CLOSE ARQ-MOEDAS.
+       LE-MOEDA.
+           READ ARQ-MOEDAS
+               AT END
+                   MOVE "S" TO FIM-MOEDAS
+               NOT AT END
+                   ADD 1 TO QTDE-MOEDAS
+                   MOVE MOEDA-CODIGO TO MOEDA-T(QTDE-MOEDAS)
+                   MOVE MOEDA-TAXA   TO TAXA-T(QTDE-MOEDAS)
+           END-READ.
+       GERA-RESUMO-DIARIO.
+           MOVE ZERO  TO TOTAL-UNIDADES.
+           MOVE ZERO  TO TOTAL-FATURADO.
+           MOVE "N"   TO FIM-VENDAS.
+           OPEN INPUT  ARQ-VENDAS.
+           OPEN OUTPUT ARQ-RESUMO.
+           PERFORM UNTIL FIM-VENDAS = "S"
+               READ ARQ-VENDAS
+                   AT END MOVE "S" TO FIM-VENDAS
+                   NOT AT END
+                       ADD VENDA-QTDE       TO TOTAL-UNIDADES
+                       ADD VENDA-PRECOVENDA TO TOTAL-FATURADO
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-VENDAS.
+           MOVE TOTAL-UNIDADES TO TOTAL-UNIDADES-E.
+           MOVE TOTAL-FATURADO TO TOTAL-FATURADO-E.
+           STRING "TOTAL DE UNIDADES VENDIDAS: " DELIMITED BY SIZE
+                  TOTAL-UNIDADES-E             DELIMITED BY SIZE
+             INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           STRING "TOTAL FATURADO............: " DELIMITED BY SIZE
+                  TOTAL-FATURADO-E             DELIMITED BY SIZE
+             INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           CLOSE ARQ-RESUMO.
+       LOCALIZA-PRODUTO.
+           MOVE "N" TO PRODUTO-ACHADO.
+           MOVE "N" TO FIM-PRODUTOS.
+           OPEN INPUT ARQ-PRODUTOS.
+           PERFORM UNTIL FIM-PRODUTOS = "S"
+               READ ARQ-PRODUTOS
+                   AT END MOVE "S" TO FIM-PRODUTOS
+                   NOT AT END
+                       IF PROD-CODIGO = CODPROD
+                           MOVE PROD-MERCADORIA  TO MERCADORIA
+                           MOVE PROD-PRECOUNI    TO PRECOUNI
+                           MOVE PROD-TAXA-MARGEM TO TAXA-MARGEM
+                           MOVE "S" TO PRODUTO-ACHADO
+                           MOVE "S" TO FIM-PRODUTOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-PRODUTOS.
+       LOCALIZA-ESTOQUE.
+           MOVE "N" TO ESTOQUE-ACHADO.
+           MOVE "N" TO FIM-ESTOQUE.
+           MOVE ZERO TO ESTOQUE-ATUAL.
+           OPEN INPUT ARQ-ESTOQUE.
+           PERFORM UNTIL FIM-ESTOQUE = "S"
+               READ ARQ-ESTOQUE
+                   AT END MOVE "S" TO FIM-ESTOQUE
+                   NOT AT END
+                       IF ESTOQUE-CODIGO = CODPROD
+                           MOVE ESTOQUE-QTDE TO ESTOQUE-ATUAL
+                           MOVE "S" TO ESTOQUE-ACHADO
+                           MOVE "S" TO FIM-ESTOQUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-ESTOQUE.
+       GRAVA-VENDA.
+           MOVE MERCADORIA TO VENDA-MERCADORIA.
+           MOVE QTDE       TO VENDA-QTDE.
+           MOVE PRECOVENDA TO VENDA-PRECOVENDA.
+           OPEN EXTEND ARQ-VENDAS.
+           WRITE REG-VENDA.
+           CLOSE ARQ-VENDAS.
+       ATUALIZA-ESTOQUE.
+           MOVE "N" TO FIM-ESTOQUE.
+           OPEN INPUT  ARQ-ESTOQUE.
+           OPEN OUTPUT ARQ-ESTOQUE-TMP.
+           PERFORM UNTIL FIM-ESTOQUE = "S"
+               READ ARQ-ESTOQUE
+                   AT END MOVE "S" TO FIM-ESTOQUE
+                   NOT AT END
+                       MOVE ESTOQUE-CODIGO TO ESTTMP-CODIGO
+                       MOVE ESTOQUE-QTDE   TO ESTTMP-QTDE
+                       IF ESTOQUE-CODIGO = CODPROD
+                           SUBTRACT QTDE FROM ESTTMP-QTDE
+                       END-IF
+                       WRITE REG-ESTOQUE-TMP
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-ESTOQUE.
+           CLOSE ARQ-ESTOQUE-TMP.
+           MOVE "N" TO FIM-ESTOQUE.
+           OPEN OUTPUT ARQ-ESTOQUE.
+           OPEN INPUT  ARQ-ESTOQUE-TMP.
+           PERFORM UNTIL FIM-ESTOQUE = "S"
+               READ ARQ-ESTOQUE-TMP
+                   AT END MOVE "S" TO FIM-ESTOQUE
+                   NOT AT END
+                       MOVE ESTTMP-CODIGO TO ESTOQUE-CODIGO
+                       MOVE ESTTMP-QTDE   TO ESTOQUE-QTDE
+                       WRITE REG-ESTOQUE
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-ESTOQUE.
+           CLOSE ARQ-ESTOQUE-TMP.
