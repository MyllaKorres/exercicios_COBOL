@@ -24,6 +24,10 @@
                02 X2           PIC S9(05)V9(03).
                02 X2-E         PIC -ZZZZ9,999.
                02 RAIZ         PIC 9(05)V9(05) VALUE ZEROS.
+               02 PARTE-REAL   PIC S9(05)V9(03).
+               02 PARTE-REAL-E PIC -ZZZZ9,999.
+               02 PARTE-IMAG   PIC S9(05)V9(03).
+               02 PARTE-IMAG-E PIC ZZZZ9,999.
                02 CONTINUAR    PIC X(01) VALUE SPACE.
 
            01 MENSAGENS-DE-TELA.
@@ -66,20 +70,22 @@
            ACCEPT  C-E         AT 0718.
            MOVE    C-E         TO C.
            COMPUTE DELTA = B * B - ( 4 * A * C ).
-           COMPUTE RAIZ = FUNCTION SQRT (DELTA).
-           COMPUTE X1 = (- B + RAIZ ) / ( 2 * A ).
-           MOVE    X1 TO X1-E.
-           COMPUTE X2 = (- B - RAIZ ) / ( 2 * A ).
-           MOVE    X2 TO X2-E.
            DISPLAY MENSA7  AT 2016.
            EVALUATE DELTA
            WHEN = 0
+               COMPUTE X1 ROUNDED = (- B) / ( 2 * A )
+               MOVE    X1 TO X1-E
                MOVE    DELTA   TO DELTA-E
                DISPLAY DELTA-E AT 0915
                DISPLAY "SO EXISTE UM VALOR PARA X" AT 1106
                DISPLAY "X1 = X2 = " AT 1306
                DISPLAY X1-E AT 1316
            WHEN > 0
+               COMPUTE RAIZ = FUNCTION SQRT (DELTA)
+               COMPUTE X1 ROUNDED = (- B + RAIZ ) / ( 2 * A )
+               MOVE    X1 TO X1-E
+               COMPUTE X2 ROUNDED = (- B - RAIZ ) / ( 2 * A )
+               MOVE    X2 TO X2-E
                MOVE    DELTA   TO DELTA-E
                DISPLAY DELTA-E AT 0915
                DISPLAY "EXISTEM DOIS VALORES PARA X" AT 1106
@@ -88,14 +94,31 @@
                DISPLAY X1-E AT 1314
                DISPLAY X2-E AT 1414
            WHEN OTHER
+               COMPUTE RAIZ = FUNCTION SQRT (FUNCTION ABS (DELTA))
+               COMPUTE PARTE-REAL ROUNDED = (- B) / ( 2 * A )
+               COMPUTE PARTE-IMAG ROUNDED = RAIZ / ( 2 * A )
+               MOVE    FUNCTION ABS (PARTE-IMAG) TO PARTE-IMAG-E
+               MOVE    PARTE-REAL   TO PARTE-REAL-E
                MOVE    DELTA   TO DELTA-E
                DISPLAY DELTA-E AT 0915
-               DISPLAY "NAO EXISTEM RAIZES REAIS" AT 1106
+               DISPLAY "NAO EXISTEM RAIZES REAIS - RAIZES COMPLEXAS:"
+                   AT 1106
+               IF PARTE-IMAG > 0
+                   DISPLAY "X1 = " PARTE-REAL-E " + " PARTE-IMAG-E "i"
+                       AT 1306
+                   DISPLAY "X2 = " PARTE-REAL-E " - " PARTE-IMAG-E "i"
+                       AT 1406
+               ELSE
+                   DISPLAY "X1 = " PARTE-REAL-E " - " PARTE-IMAG-E "i"
+                       AT 1306
+                   DISPLAY "X2 = " PARTE-REAL-E " + " PARTE-IMAG-E "i"
+                       AT 1406
+               END-IF
            END-EVALUATE.
-           ACCEPT CONTINUAR WITH PROMPT AT 1725.
-           IF CONTINUAR = "S" OR "s"
+           CALL "CONFIRMA-CONTINUA" USING 1725 CONTINUAR.
+           IF CONTINUAR = "S"
                GO TO INICIO
            ELSE
                DISPLAY  MENSA6 AT 2016
                CALL "C$SLEEP" USING 3
-               STOP RUN.
+               GOBACK.
