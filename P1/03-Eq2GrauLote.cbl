@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUACAO-2o-GRAU-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-EQUACOES ASSIGN TO EQUACOES
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-RAIZES ASSIGN TO RAIZES
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-EQUACOES.
+           01  REG-EQUACAO.
+               02 REG-A       PIC S9(03).
+               02 REG-B       PIC S9(03).
+               02 REG-C       PIC S9(03).
+           FD  ARQ-RAIZES.
+           01  LINHA-RAIZ     PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 DADOS.
+               02 A-E         PIC -ZZ9.
+               02 B-E         PIC -ZZ9.
+               02 C-E         PIC -ZZ9.
+               02 DELTA       PIC S9(05)V9(03).
+               02 DELTA-E     PIC -ZZZZ9,999.
+               02 RAIZ        PIC 9(05)V9(05) VALUE ZEROS.
+               02 X1          PIC S9(05)V9(03).
+               02 X1-E        PIC -ZZZZ9,999.
+               02 X2          PIC S9(05)V9(03).
+               02 X2-E        PIC -ZZZZ9,999.
+               02 PARTE-REAL   PIC S9(05)V9(03).
+               02 PARTE-REAL-E PIC -ZZZZ9,999.
+               02 PARTE-IMAG   PIC S9(05)V9(03).
+               02 PARTE-IMAG-E PIC ZZZZ9,999.
+           01 FIM-EQUACOES    PIC X(01) VALUE "N".
+           01 CONT-EQUACOES   PIC 9(04) VALUE ZERO.
+           01 CONT-EQUACOES-E PIC ZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "RAIZES DE EQUACOES DE 2o GRAU EM LOTE".
+           OPEN OUTPUT ARQ-RAIZES.
+           MOVE "RAIZES DE EQUACOES DE 2o GRAU" TO LINHA-RAIZ.
+           WRITE LINHA-RAIZ.
+           MOVE SPACES TO LINHA-RAIZ.
+           WRITE LINHA-RAIZ.
+           OPEN INPUT ARQ-EQUACOES.
+           PERFORM PROCESSA-EQUACAO UNTIL FIM-EQUACOES = "S".
+           CLOSE ARQ-EQUACOES.
+           CLOSE ARQ-RAIZES.
+           MOVE CONT-EQUACOES TO CONT-EQUACOES-E.
+           DISPLAY "EQUACOES PROCESSADAS: " CONT-EQUACOES-E.
+           STOP RUN.
+       PROCESSA-EQUACAO.
+           READ ARQ-EQUACOES
+               AT END MOVE "S" TO FIM-EQUACOES
+               NOT AT END
+                   ADD 1 TO CONT-EQUACOES
+                   PERFORM CALCULA-RAIZES
+           END-READ.
+       CALCULA-RAIZES.
+           MOVE REG-A TO A-E.
+           MOVE REG-B TO B-E.
+           MOVE REG-C TO C-E.
+           IF REG-A = 0
+               STRING "A=" DELIMITED BY SIZE
+                      A-E  DELIMITED BY SIZE
+                      " B=" DELIMITED BY SIZE
+                      B-E  DELIMITED BY SIZE
+                      " C=" DELIMITED BY SIZE
+                      C-E  DELIMITED BY SIZE
+                      " - A NAO PODE SER ZERO" DELIMITED BY SIZE
+                 INTO LINHA-RAIZ
+               WRITE LINHA-RAIZ
+           ELSE
+               COMPUTE DELTA = REG-B * REG-B - (4 * REG-A * REG-C)
+               MOVE DELTA TO DELTA-E
+               PERFORM GRAVA-LINHA-RAIZ
+           END-IF.
+       GRAVA-LINHA-RAIZ.
+           EVALUATE TRUE
+               WHEN DELTA = 0
+                   COMPUTE X1 ROUNDED = (- REG-B) / (2 * REG-A)
+                   MOVE X1 TO X1-E
+                   STRING "A=" DELIMITED BY SIZE
+                          A-E  DELIMITED BY SIZE
+                          " B=" DELIMITED BY SIZE
+                          B-E  DELIMITED BY SIZE
+                          " C=" DELIMITED BY SIZE
+                          C-E  DELIMITED BY SIZE
+                          " DELTA=" DELIMITED BY SIZE
+                          DELTA-E DELIMITED BY SIZE
+                          " X1=X2=" DELIMITED BY SIZE
+                          X1-E DELIMITED BY SIZE
+                     INTO LINHA-RAIZ
+               WHEN DELTA > 0
+                   COMPUTE RAIZ = FUNCTION SQRT (DELTA)
+                   COMPUTE X1 ROUNDED = (- REG-B + RAIZ) / (2 * REG-A)
+                   COMPUTE X2 ROUNDED = (- REG-B - RAIZ) / (2 * REG-A)
+                   MOVE X1 TO X1-E
+                   MOVE X2 TO X2-E
+                   STRING "A=" DELIMITED BY SIZE
+                          A-E  DELIMITED BY SIZE
+                          " B=" DELIMITED BY SIZE
+                          B-E  DELIMITED BY SIZE
+                          " C=" DELIMITED BY SIZE
+                          C-E  DELIMITED BY SIZE
+                          " DELTA=" DELIMITED BY SIZE
+                          DELTA-E DELIMITED BY SIZE
+                          " X1=" DELIMITED BY SIZE
+                          X1-E DELIMITED BY SIZE
+                          " X2=" DELIMITED BY SIZE
+                          X2-E DELIMITED BY SIZE
+                     INTO LINHA-RAIZ
+               WHEN OTHER
+                   COMPUTE RAIZ = FUNCTION SQRT (FUNCTION ABS (DELTA))
+                   COMPUTE PARTE-REAL ROUNDED = (- REG-B) / (2 * REG-A)
+                   COMPUTE PARTE-IMAG ROUNDED = RAIZ / (2 * REG-A)
+                   MOVE PARTE-REAL TO PARTE-REAL-E
+                   MOVE FUNCTION ABS (PARTE-IMAG) TO PARTE-IMAG-E
+                   STRING "A=" DELIMITED BY SIZE
+                          A-E  DELIMITED BY SIZE
+                          " B=" DELIMITED BY SIZE
+                          B-E  DELIMITED BY SIZE
+                          " C=" DELIMITED BY SIZE
+                          C-E  DELIMITED BY SIZE
+                          " DELTA=" DELIMITED BY SIZE
+                          DELTA-E DELIMITED BY SIZE
+                          " X1=" DELIMITED BY SIZE
+                          PARTE-REAL-E DELIMITED BY SIZE
+                          "+" DELIMITED BY SIZE
+                          PARTE-IMAG-E DELIMITED BY SIZE
+                          "i X2=" DELIMITED BY SIZE
+                          PARTE-REAL-E DELIMITED BY SIZE
+                          "-" DELIMITED BY SIZE
+                          PARTE-IMAG-E DELIMITED BY SIZE
+                          "i" DELIMITED BY SIZE
+                     INTO LINHA-RAIZ
+           END-EVALUATE.
+           WRITE LINHA-RAIZ.
