@@ -7,8 +7,17 @@
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-LOG ASSIGN TO "CALCULADORA.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+           FD  ARQ-LOG.
+           01  LINHA-LOG       PIC X(80).
+
        WORKING-STORAGE SECTION.
            01 DADOS.
                02 NUM1     PIC S9(03).
@@ -27,29 +36,72 @@
                02 MENSA4   PIC X(30) VALUE SPACE.
 
            01 DATA-DO-SISTEMA.
-               02 ANO      PIC 9(02) VALUE ZEROS.
+               02 ANO      PIC 9(04) VALUE ZEROS.
                02 MES      PIC 9(02) VALUE ZEROS.
                02 DIA      PIC 9(02) VALUE ZEROS.
 
+           01 IDIOMA       PIC X(01) VALUE "P".
+
+           01 AREA-DE-LOG.
+               02 DIV-LOG-E PIC X(10) VALUE SPACES.
+
+           01 ROTULOS-DE-TELA.
+               02 ROT-TITULO PIC X(15) VALUE "Calculadora".
+               02 ROT-NUM1   PIC X(10) VALUE "NUM1:".
+               02 ROT-NUM2   PIC X(10) VALUE "NUM2:".
+               02 ROT-RESULT PIC X(15) VALUE "RESULTADOS".
+               02 ROT-SOMA   PIC X(15) VALUE "SOMA: ".
+               02 ROT-SUB    PIC X(15) VALUE "SUBTRACAO: ".
+               02 ROT-DIV    PIC X(15) VALUE "DIVISAO: ".
+               02 ROT-MULT   PIC X(15) VALUE "MULTIPLICACAO: ".
+
        SCREEN SECTION.
            01 TELA01.
                02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
                02 LINE 02 COLUMN 08 PIC 9(02)/ USING MES.
-               02 LINE 02 COLUMN 11 PIC 9(02)  USING ANO.
-               02 LINE 02 COLUMN 28 VALUE "Calculadora".
-               02 LINE 08 COLUMN 15 VALUE "NUM1:".
-               02 LINE 09 COLUMN 15 VALUE "NUM2:".
-               02 LINE 12 COLUMN 20 VALUE "RESULTADOS".
-               02 LINE 14 COLUMN 15 VALUE "SOMA: ".
-               02 LINE 16 COLUMN 15 VALUE "SUBTRACAO: ".
-               02 LINE 18 COLUMN 15 VALUE "DIVISAO: ".
-               02 LINE 20 COLUMN 15 VALUE "MULTIPLICACAO: ".
+               02 LINE 02 COLUMN 11 PIC 9(04)  USING ANO.
+               02 LINE 02 COLUMN 28 PIC X(15) FROM ROT-TITULO.
+               02 LINE 08 COLUMN 15 PIC X(10) FROM ROT-NUM1.
+               02 LINE 09 COLUMN 15 PIC X(10) FROM ROT-NUM2.
+               02 LINE 12 COLUMN 20 PIC X(15) FROM ROT-RESULT.
+               02 LINE 14 COLUMN 15 PIC X(15) FROM ROT-SOMA.
+               02 LINE 16 COLUMN 15 PIC X(15) FROM ROT-SUB.
+               02 LINE 18 COLUMN 15 PIC X(15) FROM ROT-DIV.
+               02 LINE 20 COLUMN 15 PIC X(15) FROM ROT-MULT.
 
        PROCEDURE DIVISION.
        Inicio.
-           ACCEPT   DATA-DO-SISTEMA FROM DATE.
+           CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
+           CALL "LE-IDIOMA"    USING IDIOMA.
+           PERFORM AJUSTA-IDIOMA.
            DISPLAY  TELA01  AT  0101.
            MOVE     ZEROS   TO  DADOS.
+       AJUSTA-IDIOMA.
+           IF IDIOMA = "E"
+               MOVE "Calculator"       TO ROT-TITULO
+               MOVE "NUM1:"            TO ROT-NUM1
+               MOVE "NUM2:"            TO ROT-NUM2
+               MOVE "RESULTS"          TO ROT-RESULT
+               MOVE "SUM: "            TO ROT-SOMA
+               MOVE "SUBTRACTION: "    TO ROT-SUB
+               MOVE "DIVISION: "       TO ROT-DIV
+               MOVE "MULTIPLICATION: " TO ROT-MULT
+               MOVE "ENTER THE 1st NUMBER"  TO MENSA1
+               MOVE "ENTER THE 2nd NUMBER"  TO MENSA2
+               MOVE "END OF PROGRAM"        TO MENSA3
+           ELSE
+               MOVE "Calculadora"      TO ROT-TITULO
+               MOVE "NUM1:"            TO ROT-NUM1
+               MOVE "NUM2:"            TO ROT-NUM2
+               MOVE "RESULTADOS"       TO ROT-RESULT
+               MOVE "SOMA: "           TO ROT-SOMA
+               MOVE "SUBTRACAO: "      TO ROT-SUB
+               MOVE "DIVISAO: "        TO ROT-DIV
+               MOVE "MULTIPLICACAO: "  TO ROT-MULT
+               MOVE "DIGITE O 1o NUMERO" TO MENSA1
+               MOVE "DIGITE O 2o NUMERO" TO MENSA2
+               MOVE "FIM DO PROGRAMA"    TO MENSA3
+           END-IF.
        Entrada.
            DISPLAY  MENSA1  AT  2230.
            ACCEPT   NUM1-E  AT  0821.
@@ -72,8 +124,35 @@
                DISPLAY DIV-E   AT  1824
            END-IF.
            DISPLAY MULT-E   AT 2030.
+       Grava-Log.
+           IF NUM2 = 0
+               MOVE "NAO EXISTE" TO DIV-LOG-E
+           ELSE
+               MOVE DIV-E TO DIV-LOG-E
+           END-IF.
+           OPEN EXTEND ARQ-LOG.
+           STRING DIA        DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  MES        DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  ANO        DELIMITED BY SIZE
+                  " NUM1="   DELIMITED BY SIZE
+                  NUM1-E     DELIMITED BY SIZE
+                  " NUM2="   DELIMITED BY SIZE
+                  NUM2-E     DELIMITED BY SIZE
+                  " SOMA="   DELIMITED BY SIZE
+                  MAIS-E     DELIMITED BY SIZE
+                  " SUB="    DELIMITED BY SIZE
+                  MENOS-E    DELIMITED BY SIZE
+                  " DIV="    DELIMITED BY SIZE
+                  DIV-LOG-E  DELIMITED BY SIZE
+                  " MULT="   DELIMITED BY SIZE
+                  MULT-E     DELIMITED BY SIZE
+             INTO LINHA-LOG.
+           WRITE LINHA-LOG.
+           CLOSE ARQ-LOG.
        Finaliza.
            DISPLAY MENSA3   AT 2230.
 
            CALL "C$SLEEP" USING 6.
-           STOP RUN.
+           GOBACK.
