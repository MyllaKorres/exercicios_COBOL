@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-OPERACOES ASSIGN TO OPERACOE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-RESULTADOS ASSIGN TO CALCLOTE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-OPERACOES.
+           01  REG-OPERACAO.
+               02 REG-NUM1     PIC S9(03).
+               02 REG-NUM2     PIC S9(03).
+           FD  ARQ-RESULTADOS.
+           01  LINHA-RESULTADO PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 DADOS.
+               02 NUM1-E   PIC -ZZ9.
+               02 NUM2-E   PIC -ZZ9.
+               02 MAIS-E   PIC Z.ZZ9.
+               02 MENOS-E  PIC -Z.ZZ9.
+               02 DIV-E    PIC ZZ9,999.
+               02 DIV-LOG-E PIC X(10) VALUE SPACES.
+               02 MULT-E   PIC ZZZ.ZZ9.
+           01 FIM-OPERACOES    PIC X(01) VALUE "N".
+           01 CONT-OPERACOES   PIC 9(04) VALUE ZERO.
+           01 CONT-OPERACOES-E PIC ZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "OPERACOES DA CALCULADORA EM LOTE".
+           OPEN OUTPUT ARQ-RESULTADOS.
+           MOVE "RELATORIO DE OPERACOES DA CALCULADORA"
+               TO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
+           MOVE SPACES TO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
+           OPEN INPUT ARQ-OPERACOES.
+           PERFORM PROCESSA-OPERACAO UNTIL FIM-OPERACOES = "S".
+           CLOSE ARQ-OPERACOES.
+           CLOSE ARQ-RESULTADOS.
+           MOVE CONT-OPERACOES TO CONT-OPERACOES-E.
+           DISPLAY "OPERACOES PROCESSADAS: " CONT-OPERACOES-E.
+           STOP RUN.
+       PROCESSA-OPERACAO.
+           READ ARQ-OPERACOES
+               AT END MOVE "S" TO FIM-OPERACOES
+               NOT AT END
+                   ADD 1 TO CONT-OPERACOES
+                   PERFORM CALCULA-OPERACAO
+           END-READ.
+       CALCULA-OPERACAO.
+           MOVE REG-NUM1 TO NUM1-E.
+           MOVE REG-NUM2 TO NUM2-E.
+           ADD      REG-NUM1        REG-NUM2   GIVING   MAIS-E.
+           SUBTRACT REG-NUM2  FROM  REG-NUM1   GIVING   MENOS-E.
+           MULTIPLY REG-NUM1  BY    REG-NUM2   GIVING   MULT-E.
+           IF REG-NUM2 = 0
+               MOVE "NAO EXISTE" TO DIV-LOG-E
+           ELSE
+               DIVIDE   REG-NUM1  BY  REG-NUM2   GIVING   DIV-E
+               MOVE     DIV-E     TO  DIV-LOG-E
+           END-IF.
+           STRING "NUM1="   DELIMITED BY SIZE
+                  NUM1-E    DELIMITED BY SIZE
+                  " NUM2="  DELIMITED BY SIZE
+                  NUM2-E    DELIMITED BY SIZE
+                  " SOMA="  DELIMITED BY SIZE
+                  MAIS-E    DELIMITED BY SIZE
+                  " SUB="   DELIMITED BY SIZE
+                  MENOS-E   DELIMITED BY SIZE
+                  " DIV="   DELIMITED BY SIZE
+                  DIV-LOG-E DELIMITED BY SIZE
+                  " MULT="  DELIMITED BY SIZE
+                  MULT-E    DELIMITED BY SIZE
+             INTO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
