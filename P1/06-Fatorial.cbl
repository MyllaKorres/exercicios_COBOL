@@ -1,5 +1,3 @@
-      /    O programa não consegue evitar a entrada de valores maiores
-      /    que 10.
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  FATORIAL.
 
@@ -9,48 +7,86 @@
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-LOG ASSIGN TO "FATORIAL.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+           FD  ARQ-LOG.
+           01  LINHA-LOG       PIC X(80).
+
        WORKING-STORAGE SECTION.
            01 AREA-TRABALHO.
                02 WS-NOME        PIC X(30).
                02 WS-CONTADOR    PIC 9(03).
                02 WS-NUMERO      PIC 9(02).
                02 WS-NUMERO-E    PIC Z9.
-               02 WS-RESULTADO   PIC 9(30).
-               02 WS-RESULTADO-E PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZ9.
+               02 WS-RESULTADO   PIC 9(38).
+               02 WS-RESULTADO-E PIC
+                   ZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZ9.
                02 WS-CONTINUA    PIC X(01) VALUE SPACE.
                02 WS-FL          PIC 9(01) VALUE ZEROS.
            01 MENSAGENS-DE-TELA.
-      /        02 MENSA1 PIC X(30) VALUE "NUMERO DEVE SER MENOR QUE 10".
+               02 MENSA1 PIC X(30) VALUE "NUMERO DEVE SER ATE 33".
                02 MENSA2 PIC X(30) VALUE "FIM DO PROGRAMA".
                02 MENSA3 PIC X(30) VALUE SPACE.
            01 DATA-DO-SISTEMA.
-               02 ANO PIC 9(02) VALUE ZEROS.
+               02 ANO PIC 9(04) VALUE ZEROS.
                02 MES PIC 9(02) VALUE ZEROS.
                02 DIA PIC 9(02) VALUE ZEROS.
 
+           01 IDIOMA           PIC X(01) VALUE "P".
+
+           01 ROTULOS-DE-TELA.
+               02 ROT-TITULO PIC X(25) VALUE "CALCULO DE FATORIAL".
+               02 ROT-NOME   PIC X(15) VALUE "NOME....:".
+               02 ROT-NUMERO PIC X(15) VALUE "NUMERO..:".
+               02 ROT-FATOR  PIC X(15) VALUE "FATORIAL:".
+               02 ROT-CONT   PIC X(30) VALUE "* CONTINUA (S/N): < > *".
+
        SCREEN SECTION.
            01 TELA01.
                02 BLANK SCREEN.
                02 LINE 02 COLUMN 05   PIC 9(02)/ USING DIA.
                02 LINE 02 COLUMN 08   PIC 9(02)/ USING MES.
-               02 LINE 02 COLUMN 11   PIC 9(02)  USING ANO.
-               02 LINE 02 COLUMN 28   VALUE
-                   "CALCULO DE FATORIAL".
-               02 LINE 08 COLUMN 21   VALUE "NOME....:".
-               02 LINE 10 COLUMN 21   VALUE "NUMERO..:".
-               02 LINE 14 COLUMN 21   VALUE "FATORIAL:".
-               02 LINE 15 COLUMN 21   VALUE
-                   "(Nota: output so mostrara 24 casas.)".
-               02 LINE 18 COLUMN 30   VALUE "* CONTINUA (S/N): < > *".
+               02 LINE 02 COLUMN 11   PIC 9(04)  USING ANO.
+               02 LINE 02 COLUMN 28   PIC X(25) FROM ROT-TITULO.
+               02 LINE 08 COLUMN 21   PIC X(15) FROM ROT-NOME.
+               02 LINE 10 COLUMN 21   PIC X(15) FROM ROT-NUMERO.
+               02 LINE 14 COLUMN 21   PIC X(15) FROM ROT-FATOR.
+               02 LINE 18 COLUMN 30   PIC X(30) FROM ROT-CONT.
 
        PROCEDURE DIVISION.
        INICIO.
-           ACCEPT  DATA-DO-SISTEMA FROM DATE.
+           CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
+           CALL "LE-IDIOMA"    USING IDIOMA.
+           PERFORM AJUSTA-IDIOMA.
            PERFORM PROCESSO UNTIL WS-CONTINUA = "N".
            PERFORM SAIDA.
-           STOP RUN.
+           GOBACK.
+
+       AJUSTA-IDIOMA.
+           IF IDIOMA = "E"
+               MOVE "FACTORIAL CALCULATION"  TO ROT-TITULO
+               MOVE "NAME....:"              TO ROT-NOME
+               MOVE "NUMBER..:"              TO ROT-NUMERO
+               MOVE "FACTORIAL:"             TO ROT-FATOR
+               MOVE "* CONTINUE (Y/N): < > *" TO ROT-CONT
+               MOVE "NUMBER MUST BE UP TO 33" TO MENSA1
+               MOVE "END OF PROGRAM"          TO MENSA2
+           ELSE
+               MOVE "CALCULO DE FATORIAL"    TO ROT-TITULO
+               MOVE "NOME....:"              TO ROT-NOME
+               MOVE "NUMERO..:"              TO ROT-NUMERO
+               MOVE "FATORIAL:"              TO ROT-FATOR
+               MOVE "* CONTINUA (S/N): < > *" TO ROT-CONT
+               MOVE "NUMERO DEVE SER ATE 33"  TO MENSA1
+               MOVE "FIM DO PROGRAMA"         TO MENSA2
+           END-IF.
+           EXIT.
 
        PROCESSO.
            PERFORM TELA.
@@ -67,6 +103,7 @@
            MOVE ZEROS      TO WS-NUMERO.
            MOVE ZEROS      TO WS-NUMERO-E.
            MOVE 1          TO WS-RESULTADO.
+           MOVE SPACE      TO WS-CONTINUA.
            EXIT.
 
        ENTRA-DADOS.
@@ -74,7 +111,12 @@
            ACCEPT   WS-NUMERO-E AT 1032 WITH PROMPT AUTO.
            MOVE     WS-NUMERO-E TO WS-NUMERO.
            DISPLAY  MENSA3      AT 2310.
-           MOVE 1               TO WS-FL.
+           IF WS-NUMERO > 33
+               DISPLAY MENSA1   AT 2310
+               MOVE ZEROS       TO WS-NUMERO-E
+           ELSE
+               MOVE 1           TO WS-FL
+           END-IF.
            EXIT.
 
        CALCULA.
@@ -85,7 +127,26 @@
        RESULTADO.
            MOVE    WS-RESULTADO    TO WS-RESULTADO-E.
            DISPLAY WS-RESULTADO-E  AT 1432.
-           ACCEPT  WS-CONTINUA     AT 1849 WITH PROMPT AUTO.
+           PERFORM GRAVA-LOG.
+           CALL    "CONFIRMA-CONTINUA" USING 1849 WS-CONTINUA.
+           EXIT.
+
+       GRAVA-LOG.
+           OPEN EXTEND ARQ-LOG.
+           STRING DIA        DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  MES        DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  ANO        DELIMITED BY SIZE
+                  " NOME="   DELIMITED BY SIZE
+                  WS-NOME    DELIMITED BY SIZE
+                  " NUMERO=" DELIMITED BY SIZE
+                  WS-NUMERO-E DELIMITED BY SIZE
+                  " FATORIAL=" DELIMITED BY SIZE
+                  WS-RESULTADO-E DELIMITED BY SIZE
+             INTO LINHA-LOG.
+           WRITE LINHA-LOG.
+           CLOSE ARQ-LOG.
            EXIT.
 
        SAIDA.
