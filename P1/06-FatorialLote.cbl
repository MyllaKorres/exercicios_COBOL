@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATORIAL-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-NUMEROS ASSIGN TO FATORIAI
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-FATORIAIS ASSIGN TO FATORIAT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-NUMEROS.
+           01  REG-NUMERO.
+               02 REG-NUMERO-VALOR  PIC 9(02).
+           FD  ARQ-FATORIAIS.
+           01  LINHA-FATORIAL       PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-CONTADOR      PIC 9(03).
+           01 WS-NUMERO-E      PIC Z9.
+           01 WS-RESULTADO     PIC 9(38).
+           01 WS-RESULTADO-E   PIC
+               ZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZZ.ZZ9.
+           01 FIM-NUMEROS      PIC X(01) VALUE "N".
+           01 CONT-NUMEROS     PIC 9(04) VALUE ZERO.
+           01 CONT-NUMEROS-E   PIC ZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "FATORIAIS EM LOTE".
+           OPEN OUTPUT ARQ-FATORIAIS.
+           MOVE "RELATORIO DE FATORIAIS" TO LINHA-FATORIAL.
+           WRITE LINHA-FATORIAL.
+           MOVE SPACES TO LINHA-FATORIAL.
+           WRITE LINHA-FATORIAL.
+           OPEN INPUT ARQ-NUMEROS.
+           PERFORM PROCESSA-NUMERO UNTIL FIM-NUMEROS = "S".
+           CLOSE ARQ-NUMEROS.
+           CLOSE ARQ-FATORIAIS.
+           MOVE CONT-NUMEROS TO CONT-NUMEROS-E.
+           DISPLAY "NUMEROS PROCESSADOS: " CONT-NUMEROS-E.
+           STOP RUN.
+       PROCESSA-NUMERO.
+           READ ARQ-NUMEROS
+               AT END MOVE "S" TO FIM-NUMEROS
+               NOT AT END
+                   ADD 1 TO CONT-NUMEROS
+                   PERFORM CALCULA-FATORIAL
+           END-READ.
+       CALCULA-FATORIAL.
+           MOVE REG-NUMERO-VALOR TO WS-NUMERO-E.
+           IF REG-NUMERO-VALOR > 33
+               STRING "NUMERO=" DELIMITED BY SIZE
+                      WS-NUMERO-E DELIMITED BY SIZE
+                      " - NUMERO DEVE SER ATE 33" DELIMITED BY SIZE
+                 INTO LINHA-FATORIAL
+           ELSE
+               MOVE 1 TO WS-RESULTADO
+               MOVE 2 TO WS-CONTADOR
+               PERFORM MULTIPLICA UNTIL WS-CONTADOR > REG-NUMERO-VALOR
+               MOVE WS-RESULTADO TO WS-RESULTADO-E
+               STRING "NUMERO=" DELIMITED BY SIZE
+                      WS-NUMERO-E DELIMITED BY SIZE
+                      " FATORIAL=" DELIMITED BY SIZE
+                      WS-RESULTADO-E DELIMITED BY SIZE
+                 INTO LINHA-FATORIAL
+           END-IF.
+           WRITE LINHA-FATORIAL.
+       MULTIPLICA.
+           COMPUTE WS-RESULTADO = WS-RESULTADO * WS-CONTADOR.
+           ADD 1 TO WS-CONTADOR.
