@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AJUSTE-SALARIAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-FUNC-TMP ASSIGN TO "FUNCTMP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-RELATORIO ASSIGN TO "AJUSTESAL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-FUNCIONARIOS.
+           01  REG-FUNCIONARIO.
+               02 REG-ID        PIC 9(05).
+               02 REG-NOME      PIC X(30).
+               02 REG-IDADE     PIC 9(02).
+               02 REG-SEXO      PIC X(01).
+               02 REG-SALARIO   PIC 9(15).
+               02 REG-SAL-ATUAL PIC 9(09)V99.
+               02 REG-STATUS    PIC X(01).
+               02 REG-DATA-STATUS PIC 9(08).
+           FD  ARQ-FUNC-TMP.
+           01  REG-FUNC-TMP.
+               02 TMP-ID        PIC 9(05).
+               02 TMP-NOME      PIC X(30).
+               02 TMP-IDADE     PIC 9(02).
+               02 TMP-SEXO      PIC X(01).
+               02 TMP-SALARIO   PIC 9(15).
+               02 TMP-SAL-ATUAL PIC 9(09)V99.
+               02 TMP-STATUS    PIC X(01).
+               02 TMP-DATA-STATUS PIC 9(08).
+           FD  ARQ-RELATORIO.
+           01  LINHA-RELATORIO  PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 FIM-FUNCIONARIOS PIC X(01) VALUE "N".
+           01 CONT-AJUSTADOS   PIC 9(04) VALUE ZERO.
+           01 SAL-ANTERIOR     PIC 9(09)V99 VALUE ZERO.
+           01 SAL-ANTERIOR-E   PIC ZZZ.ZZZ.ZZ9,99.
+           01 SAL-NOVO-E       PIC ZZZ.ZZZ.ZZ9,99.
+           01 ID-E             PIC ZZZZ9.
+           01 CONT-AJUST-E     PIC ZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "AJUSTE SALARIAL EM LOTE".
+           OPEN OUTPUT ARQ-RELATORIO.
+           MOVE "RELATORIO DE AJUSTE SALARIAL (25%)" TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           OPEN INPUT  ARQ-FUNCIONARIOS.
+           OPEN OUTPUT ARQ-FUNC-TMP.
+           PERFORM AJUSTA-FUNCIONARIO UNTIL FIM-FUNCIONARIOS = "S".
+           CLOSE ARQ-FUNCIONARIOS.
+           CLOSE ARQ-FUNC-TMP.
+           PERFORM REGRAVA-ARQUIVO-FUNCIONARIOS.
+           CLOSE ARQ-RELATORIO.
+           MOVE CONT-AJUSTADOS TO CONT-AJUST-E.
+           DISPLAY "FUNCIONARIOS AJUSTADOS: " CONT-AJUST-E.
+           STOP RUN.
+       AJUSTA-FUNCIONARIO.
+           READ ARQ-FUNCIONARIOS
+               AT END MOVE "S" TO FIM-FUNCIONARIOS
+               NOT AT END
+                   MOVE REG-SAL-ATUAL TO SAL-ANTERIOR
+                   IF REG-STATUS = "A"
+                       COMPUTE REG-SAL-ATUAL =
+                           REG-SAL-ATUAL * 25 / 100 + REG-SAL-ATUAL
+                       ADD 1 TO CONT-AJUSTADOS
+                       PERFORM GRAVA-LINHA-RELATORIO
+                   END-IF
+                   MOVE REG-ID        TO TMP-ID
+                   MOVE REG-NOME      TO TMP-NOME
+                   MOVE REG-IDADE     TO TMP-IDADE
+                   MOVE REG-SEXO      TO TMP-SEXO
+                   MOVE REG-SALARIO   TO TMP-SALARIO
+                   MOVE REG-SAL-ATUAL TO TMP-SAL-ATUAL
+                   MOVE REG-STATUS    TO TMP-STATUS
+                   MOVE REG-DATA-STATUS TO TMP-DATA-STATUS
+                   WRITE REG-FUNC-TMP
+           END-READ.
+       GRAVA-LINHA-RELATORIO.
+           MOVE REG-ID        TO ID-E.
+           MOVE SAL-ANTERIOR  TO SAL-ANTERIOR-E.
+           MOVE REG-SAL-ATUAL TO SAL-NOVO-E.
+           STRING REG-NOME       DELIMITED BY SIZE
+                  " ID:"         DELIMITED BY SIZE
+                  ID-E           DELIMITED BY SIZE
+                  " DE:"         DELIMITED BY SIZE
+                  SAL-ANTERIOR-E DELIMITED BY SIZE
+                  " PARA:"       DELIMITED BY SIZE
+                  SAL-NOVO-E     DELIMITED BY SIZE
+             INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       REGRAVA-ARQUIVO-FUNCIONARIOS.
+           MOVE "N" TO FIM-FUNCIONARIOS.
+           OPEN OUTPUT ARQ-FUNCIONARIOS.
+           OPEN INPUT  ARQ-FUNC-TMP.
+           PERFORM COPIA-FUNCIONARIO UNTIL FIM-FUNCIONARIOS = "S".
+           CLOSE ARQ-FUNCIONARIOS.
+           CLOSE ARQ-FUNC-TMP.
+       COPIA-FUNCIONARIO.
+           READ ARQ-FUNC-TMP
+               AT END MOVE "S" TO FIM-FUNCIONARIOS
+               NOT AT END
+                   MOVE TMP-ID        TO REG-ID
+                   MOVE TMP-NOME      TO REG-NOME
+                   MOVE TMP-IDADE     TO REG-IDADE
+                   MOVE TMP-SEXO      TO REG-SEXO
+                   MOVE TMP-SALARIO   TO REG-SALARIO
+                   MOVE TMP-SAL-ATUAL TO REG-SAL-ATUAL
+                   MOVE TMP-STATUS    TO REG-STATUS
+                   MOVE TMP-DATA-STATUS TO REG-DATA-STATUS
+                   WRITE REG-FUNCIONARIO
+           END-READ.
