@@ -11,10 +11,30 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+           FD  ARQ-FUNCIONARIOS.
+           01  REG-FUNCIONARIO.
+               02 REG-ID        PIC 9(05).
+               02 REG-NOME      PIC X(30).
+               02 REG-IDADE     PIC 9(02).
+               02 REG-SEXO      PIC X(01).
+               02 REG-SALARIO   PIC 9(15).
+               02 REG-SAL-ATUAL PIC 9(09)V99.
+               02 REG-STATUS    PIC X(01).
+               02 REG-DATA-STATUS PIC 9(08).
+
        WORKING-STORAGE SECTION.
            01 AREAS-DE-TRABALHO.
+               02 WS-ID        PIC 9(05) VALUE ZEROS.
+               02 WS-ID-ACHADO PIC X VALUE "N".
+               02 WS-FIM-FUNC  PIC X VALUE "N".
                02 WS-NOME      PIC X(30) VALUE SPACES.
                02 WS-IDADE     PIC 9(02) VALUE ZEROS.
                    88 IDADE    VALUE 15 THRU 29.
@@ -28,57 +48,164 @@
            01 MENSAGENS-DE-CRITICA.
                02 MENSA1       PIC X(30) VALUE
                    "NOME INVALIDO <REDIGITE>".
+               02 MENSA8       PIC X(30) VALUE
+                   "ID INVALIDO <REDIGITE>".
+               02 MENSA9       PIC X(30) VALUE
+                   "ID JA CADASTRADO <REDIGITE>".
+               02 MENSA10      PIC X(30) VALUE
+                   "SALARIO MUITO BAIXO <REDIGITE>".
+               02 MENSA11      PIC X(30) VALUE
+                   "SALARIO MUITO ALTO <REDIGITE>".
                02 MENSA2       PIC X(30) VALUE
                    "IDADE INVALIDA <REDIGITE>".
                02 MENSA3       PIC X(30) VALUE
                    "SEXO INVALIDO <REDIGITE>".
-               02 MENSA4       PIC X(30) VALUE
-                   "SALARIO INVALIDO <REDIGITE>".
                02 MENSA5       PIC X(30) VALUE SPACES.
                02 MENSA6       PIC X(30) VALUE
                    "FIM DO PROGRAMA".
                02 MENSA7       PIC X(30) VALUE
                    "OPCAO INVALIDA <REDIGITE>".
+               02 MENSA-LOG    PIC X(40) VALUE SPACES.
 
            01 DATA-DO-SISTEMA.
-                   02 ANO      PIC 9(02) VALUE ZEROS.
+                   02 ANO      PIC 9(04) VALUE ZEROS.
                    02 MES      PIC 9(02) VALUE ZEROS.
                    02 DIA      PIC 9(02) VALUE ZEROS.
 
+           01 IDIOMA           PIC X(01) VALUE "P".
+
+           01 ROTULOS-DE-TELA.
+               02 ROT-TIT      PIC X(30) VALUE
+                   "** CONSISTENCIA DE DADOS **".
+               02 ROT-ID-L     PIC X(20) VALUE "ID: ".
+               02 ROT-NOME-L   PIC X(20) VALUE "NOME: ".
+               02 ROT-IDADE-L  PIC X(20) VALUE "IDADE (15-29): ".
+               02 ROT-SEXO-L   PIC X(20) VALUE "SEXO (F/M): ".
+               02 ROT-SAL-L    PIC X(20) VALUE "SALARIO: ".
+               02 ROT-SALAT-L  PIC X(20) VALUE "SALARIO ATUAL: ".
+               02 ROT-CONT-L   PIC X(20) VALUE "CONTINUA (S/N) < >".
+               02 ROT-MSG-L    PIC X(15) VALUE "MENSAGEM: ".
+
        SCREEN SECTION.
            01 TELA.
                02 BLANK SCREEN.
                02 LINE 01 COLUMN 01 PIC 9(02)/ USING DIA.
                02 LINE 01 COLUMN 04 PIC 9(02)/ USING MES.
-               02 LINE 01 COLUMN 07 PIC 9(02)  USING ANO.
-               02 LINE 02 COLUMN 37 VALUE
-                "** CONSISTENCIA DE DADOS **".
+               02 LINE 01 COLUMN 07 PIC 9(04)  USING ANO.
+               02 LINE 02 COLUMN 37 PIC X(30) FROM ROT-TIT.
                02 LINE 04 COLUMN 25 VALUE
                    "AUTOR: FATEC RUBENS LARA - ADS NOITE - 2021-SEM2".
-               02 LINE 08 COLUMN 21 VALUE "NOME: ".
-               02 LINE 10 COLUMN 21 VALUE "IDADE (15-29): ".
-               02 LINE 12 COLUMN 21 VALUE "SEXO (F/M): ".
-               02 LINE 14 COLUMN 21 VALUE "SALARIO: ".
-               02 LINE 16 COLUMN 21 VALUE "SALARIO ATUAL: ".
-               02 LINE 19 COLUMN 21 VALUE "CONTINUA (S/N) < >".
-               02 LINE 23 COLUMN 21 VALUE "MENSAGEM: ".
+               02 LINE 06 COLUMN 21 PIC X(20) FROM ROT-ID-L.
+               02 LINE 08 COLUMN 21 PIC X(20) FROM ROT-NOME-L.
+               02 LINE 10 COLUMN 21 PIC X(20) FROM ROT-IDADE-L.
+               02 LINE 12 COLUMN 21 PIC X(20) FROM ROT-SEXO-L.
+               02 LINE 14 COLUMN 21 PIC X(20) FROM ROT-SAL-L.
+               02 LINE 16 COLUMN 21 PIC X(20) FROM ROT-SALAT-L.
+               02 LINE 19 COLUMN 21 PIC X(20) FROM ROT-CONT-L.
+               02 LINE 23 COLUMN 21 PIC X(15) FROM ROT-MSG-L.
 
        PROCEDURE DIVISION.
        ROT-INICIO.
-           ACCEPT  DATA-DO-SISTEMA FROM DATE.
+           MOVE SPACE TO WS-CONT.
+           CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
+           CALL "LE-IDIOMA"    USING IDIOMA.
+           PERFORM AJUSTA-IDIOMA.
            DISPLAY TELA.
+           PERFORM ROT-ID.
            PERFORM ROT-NOME.
            PERFORM ROT-IDADE.
            PERFORM ROT-SEXO.
            PERFORM ROT-SALARIO.
            PERFORM ROT-CALCULO.
+           PERFORM ROT-GRAVA.
            PERFORM ROT-CONTINUA.
 
+       AJUSTA-IDIOMA.
+           IF IDIOMA = "E"
+               MOVE "** DATA VALIDATION **"        TO ROT-TIT
+               MOVE "ID: "                          TO ROT-ID-L
+               MOVE "NAME: "                        TO ROT-NOME-L
+               MOVE "AGE (15-29): "                 TO ROT-IDADE-L
+               MOVE "SEX (F/M): "                   TO ROT-SEXO-L
+               MOVE "SALARY: "                       TO ROT-SAL-L
+               MOVE "CURRENT SALARY: "               TO ROT-SALAT-L
+               MOVE "CONTINUE (Y/N) < >"             TO ROT-CONT-L
+               MOVE "MESSAGE: "                       TO ROT-MSG-L
+               MOVE "INVALID NAME <RETYPE>"           TO MENSA1
+               MOVE "INVALID ID <RETYPE>"             TO MENSA8
+               MOVE "ID ALREADY REGISTERED <RETYPE>"  TO MENSA9
+               MOVE "SALARY TOO LOW <RETYPE>"         TO MENSA10
+               MOVE "SALARY TOO HIGH <RETYPE>"        TO MENSA11
+               MOVE "INVALID AGE <RETYPE>"            TO MENSA2
+               MOVE "INVALID SEX <RETYPE>"            TO MENSA3
+               MOVE "END OF PROGRAM"                  TO MENSA6
+               MOVE "INVALID OPTION <RETYPE>"         TO MENSA7
+           ELSE
+               MOVE "** CONSISTENCIA DE DADOS **"     TO ROT-TIT
+               MOVE "ID: "                            TO ROT-ID-L
+               MOVE "NOME: "                          TO ROT-NOME-L
+               MOVE "IDADE (15-29): "                 TO ROT-IDADE-L
+               MOVE "SEXO (F/M): "                    TO ROT-SEXO-L
+               MOVE "SALARIO: "                       TO ROT-SAL-L
+               MOVE "SALARIO ATUAL: "                 TO ROT-SALAT-L
+               MOVE "CONTINUA (S/N) < >"              TO ROT-CONT-L
+               MOVE "MENSAGEM: "                      TO ROT-MSG-L
+               MOVE "NOME INVALIDO <REDIGITE>"        TO MENSA1
+               MOVE "ID INVALIDO <REDIGITE>"          TO MENSA8
+               MOVE "ID JA CADASTRADO <REDIGITE>"     TO MENSA9
+               MOVE "SALARIO MUITO BAIXO <REDIGITE>"  TO MENSA10
+               MOVE "SALARIO MUITO ALTO <REDIGITE>"   TO MENSA11
+               MOVE "IDADE INVALIDA <REDIGITE>"       TO MENSA2
+               MOVE "SEXO INVALIDO <REDIGITE>"        TO MENSA3
+               MOVE "FIM DO PROGRAMA"                 TO MENSA6
+               MOVE "OPCAO INVALIDA <REDIGITE>"       TO MENSA7
+           END-IF.
+
+       ROT-ID.
+           ACCEPT  WS-ID   WITH PROMPT     AT 0639.
+           DISPLAY MENSA5                  AT 2331.
+           IF WS-ID = ZEROS
+               DISPLAY MENSA8              AT 2331
+               MOVE MENSA8 TO MENSA-LOG
+               CALL "GRAVA-EXCECAO" USING "DADOS               "
+                   "ID             " "0                   " MENSA-LOG
+               PERFORM ROT-ID
+           ELSE
+               PERFORM LOCALIZA-ID
+               IF WS-ID-ACHADO = "S"
+                   DISPLAY MENSA9          AT 2331
+                   MOVE MENSA9 TO MENSA-LOG
+                   CALL "GRAVA-EXCECAO" USING "DADOS               "
+                       "ID             " "DUPLICADO           "
+                       MENSA-LOG
+                   PERFORM ROT-ID
+               END-IF.
+
+       LOCALIZA-ID.
+           MOVE "N" TO WS-ID-ACHADO.
+           MOVE "N" TO WS-FIM-FUNC.
+           OPEN INPUT ARQ-FUNCIONARIOS.
+           PERFORM LE-FUNCIONARIO UNTIL WS-FIM-FUNC = "S".
+           CLOSE ARQ-FUNCIONARIOS.
+
+       LE-FUNCIONARIO.
+           READ ARQ-FUNCIONARIOS
+               AT END
+                   MOVE "S" TO WS-FIM-FUNC
+               NOT AT END
+                   IF REG-ID = WS-ID
+                       MOVE "S" TO WS-ID-ACHADO
+                   END-IF
+           END-READ.
+
        ROT-NOME.
            ACCEPT  WS-NOME WITH PROMPT     AT 0839.
            DISPLAY MENSA5                  AT 2331.
            IF  WS-NOME = SPACES
                DISPLAY MENSA1              AT 2331
+               MOVE MENSA1 TO MENSA-LOG
+               CALL "GRAVA-EXCECAO" USING "DADOS               "
+                   "NOME           " "                    " MENSA-LOG
                PERFORM ROT-NOME.
 
        ROT-IDADE.
@@ -88,6 +215,10 @@
                NEXT SENTENCE
            ELSE
                DISPLAY MENSA2              AT 2331
+               MOVE MENSA2 TO MENSA-LOG
+               CALL "GRAVA-EXCECAO" USING "DADOS               "
+                   "IDADE          " "INVALIDA            "
+                   MENSA-LOG
                PERFORM ROT-IDADE.
 
        ROT-SEXO.
@@ -97,31 +228,59 @@
                NEXT SENTENCE
            ELSE
                DISPLAY MENSA3              AT 2331
+               MOVE MENSA3 TO MENSA-LOG
+               CALL "GRAVA-EXCECAO" USING "DADOS               "
+                   "SEXO           " "INVALIDO            "
+                   MENSA-LOG
                PERFORM ROT-SEXO.
 
        ROT-SALARIO.
            ACCEPT WS-SALARIO-E             AT 1439 WITH PROMPT.
            DISPLAY MENSA5                  AT 2331.
-           IF WS-SALARIO-E > 04999,00 OR < 50001,00
-               NEXT SENTENCE
+           IF WS-SALARIO-E < 04999,00
+               DISPLAY MENSA10             AT 2331
+               MOVE MENSA10 TO MENSA-LOG
+               CALL "GRAVA-EXCECAO" USING "DADOS               "
+                   "SALARIO        " "BAIXO               "
+                   MENSA-LOG
+               PERFORM ROT-SALARIO
            ELSE
-               DISPLAY MENSA4              AT 2331
-               PERFORM ROT-SALARIO.
+               IF WS-SALARIO-E > 50001,00
+                   DISPLAY MENSA11         AT 2331
+                   MOVE MENSA11 TO MENSA-LOG
+                   CALL "GRAVA-EXCECAO" USING "DADOS               "
+                       "SALARIO        " "ALTO                "
+                       MENSA-LOG
+                   PERFORM ROT-SALARIO
+               END-IF
+           END-IF.
 
        ROT-CALCULO.
            MOVE WS-SALARIO-E TO WS-SALARIO.
            COMPUTE WS-SAL-ATUAL = WS-SALARIO * 25 / 100 + WS-SALARIO.
            DISPLAY WS-SAL-ATUAL            AT 1639.
 
+       ROT-GRAVA.
+           MOVE WS-ID        TO REG-ID.
+           MOVE WS-NOME      TO REG-NOME.
+           MOVE WS-IDADE     TO REG-IDADE.
+           MOVE WS-SEXO      TO REG-SEXO.
+           MOVE WS-SALARIO   TO REG-SALARIO.
+           MOVE WS-SAL-ATUAL TO REG-SAL-ATUAL.
+           MOVE "A"          TO REG-STATUS.
+           MOVE ANO TO REG-DATA-STATUS(1:4).
+           MOVE MES TO REG-DATA-STATUS(5:2).
+           MOVE DIA TO REG-DATA-STATUS(7:2).
+           OPEN EXTEND ARQ-FUNCIONARIOS.
+           WRITE REG-FUNCIONARIO.
+           CLOSE ARQ-FUNCIONARIOS.
+
        ROT-CONTINUA.
-           ACCEPT WS-CONT WITH PROMPT      AT 1937.
+           CALL "CONFIRMA-CONTINUA" USING 1937 WS-CONT.
            DISPLAY MENSA5                  AT 2331.
-           IF WS-CONT = "S" OR "s"
-               PERFORM ROT-INICIO.
-           IF WS-CONT = "N" OR "n"
+           IF WS-CONT = "S"
+               PERFORM ROT-INICIO
+           ELSE
                DISPLAY  MENSA6 AT 2331
                CALL "C$SLEEP" USING 2
-               STOP RUN
-           ELSE
-               DISPLAY MENSA7 AT 2331
-               PERFORM ROT-CONTINUA.
+               STOP RUN.
