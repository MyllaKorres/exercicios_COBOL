@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROTATIVIDADE-DADOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-FUNC-TMP ASSIGN TO "FUNCTMP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-RELATORIO ASSIGN TO "ROTATIVIDADE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-FUNCIONARIOS.
+           01  REG-FUNCIONARIO.
+               02 REG-ID        PIC 9(05).
+               02 REG-NOME      PIC X(30).
+               02 REG-IDADE     PIC 9(02).
+               02 REG-SEXO      PIC X(01).
+               02 REG-SALARIO   PIC 9(15).
+               02 REG-SAL-ATUAL PIC 9(09)V99.
+               02 REG-STATUS    PIC X(01).
+               02 REG-DATA-STATUS PIC 9(08).
+           FD  ARQ-FUNC-TMP.
+           01  REG-FUNC-TMP.
+               02 TMP-ID        PIC 9(05).
+               02 TMP-NOME      PIC X(30).
+               02 TMP-IDADE     PIC 9(02).
+               02 TMP-SEXO      PIC X(01).
+               02 TMP-SALARIO   PIC 9(15).
+               02 TMP-SAL-ATUAL PIC 9(09)V99.
+               02 TMP-STATUS    PIC X(01).
+               02 TMP-DATA-STATUS PIC 9(08).
+           FD  ARQ-RELATORIO.
+           01  LINHA-RELATORIO  PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-ID-DEMITIR    PIC 9(05) VALUE ZEROS.
+           01 WS-ID-DEMITIR-E  PIC ZZZZ9.
+           01 WS-ID-READMITIR  PIC 9(05) VALUE ZEROS.
+           01 WS-ID-READMITIR-E PIC ZZZZ9.
+           01 FIM-FUNCIONARIOS PIC X(01) VALUE "N".
+           01 FUNC-ACHADO      PIC X(01) VALUE "N".
+           01 CONT-ATIVOS      PIC 9(04) VALUE ZERO.
+           01 CONT-DEMITIDOS   PIC 9(04) VALUE ZERO.
+           01 CONT-ATIVOS-E    PIC ZZZ9.
+           01 CONT-DEMIT-E     PIC ZZZ9.
+           01 ID-E             PIC ZZZZ9.
+           01 DATA-DO-SISTEMA.
+               02 ANO      PIC 9(04) VALUE ZEROS.
+               02 MES      PIC 9(02) VALUE ZEROS.
+               02 DIA      PIC 9(02) VALUE ZEROS.
+           01 WS-DATA-HOJE      PIC 9(08).
+           01 WS-MES-REL        PIC 9(02) VALUE ZEROS.
+           01 WS-MES-REL-E      PIC Z9.
+           01 WS-ANO-REL        PIC 9(04) VALUE ZEROS.
+           01 WS-ANO-REL-E      PIC ZZZ9.
+           01 WS-ANOMES-REL     PIC 9(06).
+           01 WS-ANOMES-STATUS  PIC 9(06).
+           01 MENSA1           PIC X(40) VALUE
+               "ID DO FUNCIONARIO A DEMITIR (0=NENHUM): ".
+           01 MENSA2           PIC X(40) VALUE
+               "ID NAO ENCONTRADO".
+           01 MENSA3           PIC X(45) VALUE
+               "ID DO FUNCIONARIO A READMITIR (0=NENHUM): ".
+           01 MENSA4           PIC X(40) VALUE
+               "FUNCIONARIO NAO ESTA DEMITIDO".
+           01 MENSA5           PIC X(40) VALUE
+               "MES DO RELATORIO (MM): ".
+           01 MENSA6           PIC X(40) VALUE
+               "ANO DO RELATORIO (AAAA): ".
+       PROCEDURE DIVISION.
+       INICIO.
+           CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
+           MOVE ANO TO WS-DATA-HOJE(1:4).
+           MOVE MES TO WS-DATA-HOJE(5:2).
+           MOVE DIA TO WS-DATA-HOJE(7:2).
+           DISPLAY MENSA1.
+           ACCEPT  WS-ID-DEMITIR-E.
+           MOVE    WS-ID-DEMITIR-E TO WS-ID-DEMITIR.
+           IF WS-ID-DEMITIR > 0
+               PERFORM DEMITE-FUNCIONARIO
+           END-IF.
+           DISPLAY MENSA3.
+           ACCEPT  WS-ID-READMITIR-E.
+           MOVE    WS-ID-READMITIR-E TO WS-ID-READMITIR.
+           IF WS-ID-READMITIR > 0
+               PERFORM REINTEGRA-FUNCIONARIO
+           END-IF.
+           DISPLAY MENSA5.
+           ACCEPT  WS-MES-REL-E.
+           MOVE    WS-MES-REL-E TO WS-MES-REL.
+           DISPLAY MENSA6.
+           ACCEPT  WS-ANO-REL-E.
+           MOVE    WS-ANO-REL-E TO WS-ANO-REL.
+           IF WS-MES-REL = ZEROS OR WS-ANO-REL = ZEROS
+               MOVE ANO TO WS-ANOMES-REL(1:4)
+               MOVE MES TO WS-ANOMES-REL(5:2)
+           ELSE
+               MOVE WS-ANO-REL TO WS-ANOMES-REL(1:4)
+               MOVE WS-MES-REL TO WS-ANOMES-REL(5:2)
+           END-IF.
+           PERFORM GERA-RELATORIO-ROTATIVIDADE.
+           STOP RUN.
+       DEMITE-FUNCIONARIO.
+           MOVE "N" TO FUNC-ACHADO.
+           MOVE "N" TO FIM-FUNCIONARIOS.
+           OPEN INPUT  ARQ-FUNCIONARIOS.
+           OPEN OUTPUT ARQ-FUNC-TMP.
+           PERFORM COPIA-E-DEMITE UNTIL FIM-FUNCIONARIOS = "S".
+           CLOSE ARQ-FUNCIONARIOS.
+           CLOSE ARQ-FUNC-TMP.
+           IF FUNC-ACHADO = "N"
+               DISPLAY MENSA2
+           END-IF.
+           PERFORM REGRAVA-ARQUIVO-FUNCIONARIOS.
+       REINTEGRA-FUNCIONARIO.
+           MOVE "N" TO FUNC-ACHADO.
+           MOVE "N" TO FIM-FUNCIONARIOS.
+           OPEN INPUT  ARQ-FUNCIONARIOS.
+           OPEN OUTPUT ARQ-FUNC-TMP.
+           PERFORM COPIA-E-READMITE UNTIL FIM-FUNCIONARIOS = "S".
+           CLOSE ARQ-FUNCIONARIOS.
+           CLOSE ARQ-FUNC-TMP.
+           IF FUNC-ACHADO = "N"
+               DISPLAY MENSA4
+           END-IF.
+           PERFORM REGRAVA-ARQUIVO-FUNCIONARIOS.
+       REGRAVA-ARQUIVO-FUNCIONARIOS.
+           MOVE "N" TO FIM-FUNCIONARIOS.
+           OPEN OUTPUT ARQ-FUNCIONARIOS.
+           OPEN INPUT  ARQ-FUNC-TMP.
+           PERFORM COPIA-DE-VOLTA UNTIL FIM-FUNCIONARIOS = "S".
+           CLOSE ARQ-FUNCIONARIOS.
+           CLOSE ARQ-FUNC-TMP.
+       COPIA-E-DEMITE.
+           READ ARQ-FUNCIONARIOS
+               AT END MOVE "S" TO FIM-FUNCIONARIOS
+               NOT AT END
+                   IF REG-ID = WS-ID-DEMITIR
+                       MOVE "D" TO REG-STATUS
+                       MOVE WS-DATA-HOJE TO REG-DATA-STATUS
+                       MOVE "S" TO FUNC-ACHADO
+                   END-IF
+                   MOVE REG-ID          TO TMP-ID
+                   MOVE REG-NOME        TO TMP-NOME
+                   MOVE REG-IDADE       TO TMP-IDADE
+                   MOVE REG-SEXO        TO TMP-SEXO
+                   MOVE REG-SALARIO     TO TMP-SALARIO
+                   MOVE REG-SAL-ATUAL   TO TMP-SAL-ATUAL
+                   MOVE REG-STATUS      TO TMP-STATUS
+                   MOVE REG-DATA-STATUS TO TMP-DATA-STATUS
+                   WRITE REG-FUNC-TMP
+           END-READ.
+       COPIA-E-READMITE.
+           READ ARQ-FUNCIONARIOS
+               AT END MOVE "S" TO FIM-FUNCIONARIOS
+               NOT AT END
+                   IF REG-ID = WS-ID-READMITIR AND REG-STATUS = "D"
+                       MOVE "A" TO REG-STATUS
+                       MOVE WS-DATA-HOJE TO REG-DATA-STATUS
+                       MOVE "S" TO FUNC-ACHADO
+                   END-IF
+                   MOVE REG-ID          TO TMP-ID
+                   MOVE REG-NOME        TO TMP-NOME
+                   MOVE REG-IDADE       TO TMP-IDADE
+                   MOVE REG-SEXO        TO TMP-SEXO
+                   MOVE REG-SALARIO     TO TMP-SALARIO
+                   MOVE REG-SAL-ATUAL   TO TMP-SAL-ATUAL
+                   MOVE REG-STATUS      TO TMP-STATUS
+                   MOVE REG-DATA-STATUS TO TMP-DATA-STATUS
+                   WRITE REG-FUNC-TMP
+           END-READ.
+       COPIA-DE-VOLTA.
+           READ ARQ-FUNC-TMP
+               AT END MOVE "S" TO FIM-FUNCIONARIOS
+               NOT AT END
+                   MOVE TMP-ID          TO REG-ID
+                   MOVE TMP-NOME        TO REG-NOME
+                   MOVE TMP-IDADE       TO REG-IDADE
+                   MOVE TMP-SEXO        TO REG-SEXO
+                   MOVE TMP-SALARIO     TO REG-SALARIO
+                   MOVE TMP-SAL-ATUAL   TO REG-SAL-ATUAL
+                   MOVE TMP-STATUS      TO REG-STATUS
+                   MOVE TMP-DATA-STATUS TO REG-DATA-STATUS
+                   WRITE REG-FUNCIONARIO
+           END-READ.
+       GERA-RELATORIO-ROTATIVIDADE.
+           OPEN OUTPUT ARQ-RELATORIO.
+           MOVE "RELATORIO DE ROTATIVIDADE" TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           STRING "MES DE REFERENCIA: " DELIMITED BY SIZE
+                  WS-ANOMES-REL         DELIMITED BY SIZE
+             INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE "N" TO FIM-FUNCIONARIOS.
+           OPEN INPUT ARQ-FUNCIONARIOS.
+           PERFORM CONFERE-FUNCIONARIO UNTIL FIM-FUNCIONARIOS = "S".
+           CLOSE ARQ-FUNCIONARIOS.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE CONT-ATIVOS    TO CONT-ATIVOS-E.
+           MOVE CONT-DEMITIDOS TO CONT-DEMIT-E.
+           STRING "TOTAL DE ATIVOS         : " DELIMITED BY SIZE
+                  CONT-ATIVOS-E                 DELIMITED BY SIZE
+             INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           STRING "TOTAL DE DEMITIDOS NO MES: " DELIMITED BY SIZE
+                  CONT-DEMIT-E                   DELIMITED BY SIZE
+             INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           CLOSE ARQ-RELATORIO.
+       CONFERE-FUNCIONARIO.
+           READ ARQ-FUNCIONARIOS
+               AT END MOVE "S" TO FIM-FUNCIONARIOS
+               NOT AT END
+                   IF REG-STATUS = "D"
+                       MOVE REG-DATA-STATUS(1:6) TO WS-ANOMES-STATUS
+                       IF WS-ANOMES-STATUS = WS-ANOMES-REL
+                           ADD 1 TO CONT-DEMITIDOS
+                           PERFORM GRAVA-LINHA-DEMITIDO
+                       END-IF
+                   ELSE
+                       ADD 1 TO CONT-ATIVOS
+                   END-IF
+           END-READ.
+       GRAVA-LINHA-DEMITIDO.
+           MOVE REG-ID TO ID-E.
+           STRING "DEMITIDO - ID:" DELIMITED BY SIZE
+                  ID-E             DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  REG-NOME         DELIMITED BY SIZE
+             INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
