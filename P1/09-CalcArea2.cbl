@@ -17,7 +17,7 @@
                02 MENSA2   PIC X(30) VALUE "FIM DO PROGRAMA".
                02 MENSA3   PIC X(30) VALUE SPACE.
            01 DATA-DO-SISTEMA.
-               02 ANO      PIC 9(02) VALUE ZEROS.
+               02 ANO      PIC 9(04) VALUE ZEROS.
                02 MES      PIC 9(02) VALUE ZEROS.
                02 DIA      PIC 9(02) VALUE ZEROS.
 
@@ -25,7 +25,7 @@
            01 TELA01.
                02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
                02 LINE 02 COLUMN 08 PIC 9(02)/ USING MES.
-               02 LINE 02 COLUMN 11 PIC 9(02)  USING ANO.
+               02 LINE 02 COLUMN 11 PIC 9(04)  USING ANO.
                02 LINE 02 COLUMN 28 VALUE
                "Calculo da Area de um Circulo".
                02 LINE 08 COLUMN 15 VALUE "Raio:".
@@ -33,7 +33,7 @@
 
        PROCEDURE DIVISION.
        Inicio.
-           ACCEPT  DATA-DO-SISTEMA FROM DATE.
+           CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
            DISPLAY TELA01      AT  0101.
            MOVE    ZEROS       TO  DADOS.
        Entrada.
@@ -42,10 +42,10 @@
            MOVE    W-Raio-E    TO  W-Raio.
            DISPLAY MENSA3      AT  2030.
        Calcula.
-           COMPUTE W-Area = 3,1416*(w-Raio**2).
+           COMPUTE W-Area ROUNDED = 3,1416*(w-Raio**2).
            MOVE    W-Area      TO  W-Area-E.
            DISPLAY W-Area-E    AT  1021.
        Finaliza.
            DISPLAY MENSA2      AT  2030.
            CALL "C$SLEEP" USING 5.
-           STOP RUN.
+           GOBACK.
