@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-AREA-CIRC2-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-RAIOS ASSIGN TO RAIOS
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-AREAS ASSIGN TO AREASOUT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-RAIOS.
+           01  REG-RAIO.
+               02 REG-RAIO-VALOR  PIC 9(03)V99.
+           FD  ARQ-AREAS.
+           01  LINHA-AREA         PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 W-Raio-E     PIC ZZ9,99.
+           01 W-Area       PIC 9(05)V99.
+           01 W-Area-E     PIC ZZ.ZZ9,99.
+           01 FIM-RAIOS       PIC X(01) VALUE "N".
+           01 CONT-RAIOS      PIC 9(04) VALUE ZERO.
+           01 CONT-RAIOS-E    PIC ZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "AREAS DE CIRCULOS EM LOTE".
+           OPEN OUTPUT ARQ-AREAS.
+           MOVE "RELATORIO DE AREAS DE CIRCULOS" TO LINHA-AREA.
+           WRITE LINHA-AREA.
+           MOVE SPACES TO LINHA-AREA.
+           WRITE LINHA-AREA.
+           OPEN INPUT ARQ-RAIOS.
+           PERFORM PROCESSA-RAIO UNTIL FIM-RAIOS = "S".
+           CLOSE ARQ-RAIOS.
+           CLOSE ARQ-AREAS.
+           MOVE CONT-RAIOS TO CONT-RAIOS-E.
+           DISPLAY "RAIOS PROCESSADOS: " CONT-RAIOS-E.
+           STOP RUN.
+       PROCESSA-RAIO.
+           READ ARQ-RAIOS
+               AT END MOVE "S" TO FIM-RAIOS
+               NOT AT END
+                   ADD 1 TO CONT-RAIOS
+                   PERFORM CALCULA-AREA
+           END-READ.
+       CALCULA-AREA.
+           MOVE REG-RAIO-VALOR TO W-Raio-E.
+           COMPUTE W-Area ROUNDED = 3,1416 * (REG-RAIO-VALOR ** 2).
+           MOVE W-Area TO W-Area-E.
+           PERFORM GRAVA-LINHA-AREA.
+       GRAVA-LINHA-AREA.
+           STRING "RAIO=" DELIMITED BY SIZE
+                  W-Raio-E DELIMITED BY SIZE
+                  " AREA=" DELIMITED BY SIZE
+                  W-Area-E DELIMITED BY SIZE
+             INTO LINHA-AREA.
+           WRITE LINHA-AREA.
