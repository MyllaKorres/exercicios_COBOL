@@ -4,12 +4,47 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-CANDIDATOS ASSIGN TO "CANDIDATOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-CANDIDATOS-TMP ASSIGN TO "CANDTMP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-CANDIDATOS.
+           01  REG-CANDIDATO.
+               02 REG-NOME      PIC X(35).
+               02 REG-CPF       PIC 9(11).
+               02 REG-IDADE     PIC 9(02).
+               02 REG-APRENDIZ  PIC X(01).
+               02 REG-SEXO      PIC 9(01).
+               02 REG-PRT-SAL   PIC 9(04)V9(02).
+               02 REG-PROF      PIC 9(01).
+               02 REG-DATA-CAD  PIC 9(08).
+               02 REG-HORA-CAD  PIC 9(08).
+           FD  ARQ-CANDIDATOS-TMP.
+           01  REG-TEMP.
+               02 TMP-NOME      PIC X(35).
+               02 TMP-CPF       PIC 9(11).
+               02 TMP-IDADE     PIC 9(02).
+               02 TMP-APRENDIZ  PIC X(01).
+               02 TMP-SEXO      PIC 9(01).
+               02 TMP-PRT-SAL   PIC 9(04)V9(02).
+               02 TMP-PROF      PIC 9(01).
+               02 TMP-DATA-CAD  PIC 9(08).
+               02 TMP-HORA-CAD  PIC 9(08).
        WORKING-STORAGE SECTION.
+           01 STATUS-ARQ-CANDIDATOS PIC X(02) VALUE SPACES.
+           01 DADOS-MANUTENCAO.
+               02 OPCAO2        PIC X(01) VALUE SPACE.
+               02 FLAG-ACHADO   PIC X(01) VALUE "N".
            01 DADOS.
                02 PRT-SAL   PIC 9(04)V9(02).
                02 PRT-SAL-E PIC ZZZ9,99.
                02 IDADE     PIC Z9.
+               02 IDADE-OK  PIC X(01)     VALUE "N".
+               02 APRENDIZ  PIC X(01)     VALUE "N".
                02 SEXO      PIC 9(01).
                02 SEXO-E    PIC Z.
                02 AUX       PIC 9(01).
@@ -18,7 +53,25 @@
                02 AUX3      PIC Z.
            01 DADOS-CAR.
                02 NOME      PIC X(35)     VALUE SPACES.
+               02 CPF       PIC 9(11)     VALUE ZEROS.
+               02 CPF-DIGITOS REDEFINES CPF.
+                   03 CPF-DIG   PIC 9(01) OCCURS 11 TIMES.
                02 OPCAO     PIC X(01)     VALUE SPACE.
+           01 DADOS-CPF.
+               02 CPF-OK        PIC X(01) VALUE "N".
+               02 CPF-IGUAIS    PIC X(01) VALUE "N".
+               02 CPF-SOMA      PIC 9(04) VALUE ZEROS.
+               02 CPF-PESO      PIC 9(02) VALUE ZEROS.
+               02 CPF-IDX       PIC 9(02) VALUE ZEROS.
+               02 CPF-RESTO     PIC 9(02) VALUE ZEROS.
+               02 CPF-DV1       PIC 9(01) VALUE ZERO.
+               02 CPF-DV2       PIC 9(01) VALUE ZERO.
+           01 DADOS-PESQUISA.
+               02 PROF-PESQ    PIC 9(01) VALUE ZERO.
+               02 PROF-PESQ-E  PIC Z.
+               02 LINHA-PESQ   PIC 9(04).
+               02 CONT-PESQ    PIC 9(02) VALUE ZERO.
+               02 FIM-CANDIDATOS PIC X(01) VALUE "N".
            01 MENSAGENS.
                02 MENSA0    PIC X(45) VALUE
                "DIGITE O NOME DO CANDIDATO".
@@ -31,7 +84,7 @@
                02 MENSA4    PIC X(45) VALUE
                "INFORME A PROFISSAO DO CANDIDATO".
                02 MENSA5    PIC X(45) VALUE
-               "O CANDIDATO DEVE TER PELO MENOS 18 ANOS!".
+               "O CANDIDATO DEVE TER PELO MENOS 14 ANOS!".
                02 MENSA6    PIC X(45) VALUE
                "INFORME A PRETENSAO SALARIAL DO CANDIDATO".
                02 MENSA7    PIC X(45) VALUE
@@ -41,6 +94,12 @@
                02 MENSA9    PIC X(45) VALUE
                "PRESSIONE ENTER PARA VOLTAR AO MENU".
                02 MENSA10   PIC X(25) VALUE SPACES.
+               02 MENSA11   PIC X(45) VALUE
+               "DIGITE O CPF DO CANDIDATO (11 DIGITOS)".
+               02 MENSA12   PIC X(45) VALUE
+               "CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE".
+               02 MENSA13   PIC X(50) VALUE
+               "CADASTRAR COMO MENOR APRENDIZ (14 A 17)? (S/N)".
            01 CODIGO-PROFISSAO.
                02 FILLER    PIC X(20) VALUE "CARTOGRAFO".
                02 FILLER    PIC X(20) VALUE "ASSISTENTE SOCIAL".
@@ -57,57 +116,200 @@
            01 TABELA-SEXO REDEFINES CODIGO-SEXO.
                02 SEXO-T    PIC X(09) OCCURS 3 TIMES.
            01 DATA-DO-SISTEMA.
-               02 ANO       PIC 9(02) VALUE ZEROS.
+               02 ANO       PIC 9(04) VALUE ZEROS.
                02 MES       PIC 9(02) VALUE ZEROS.
                02 DIA       PIC 9(02) VALUE ZEROS.
+
+           01 IDIOMA        PIC X(01) VALUE "P".
+
+           01 ROTULOS-DE-TELA.
+               02 ROT-TIT0    PIC X(30) VALUE
+                   ">>> AGENCIA DE EMPREGO <<<".
+               02 ROT-OP1     PIC X(40) VALUE
+                   "1 - CADASTRAR NOVO CANDIDATO".
+               02 ROT-OP2     PIC X(40) VALUE
+                   "2 - PESQUISAR CANDIDATOS POR PROFISSAO".
+               02 ROT-OP3     PIC X(40) VALUE "3 - SAIR".
+               02 ROT-OP4     PIC X(40) VALUE
+                   "4 - ALTERAR OU EXCLUIR CANDIDATO".
+               02 ROT-MSG     PIC X(15) VALUE "MENSAGEM: ".
+               02 ROT-TIT1    PIC X(30) VALUE
+                   ">>> CADASTRO DE CANDIDATO <<<".
+               02 ROT-NOME-L  PIC X(20) VALUE "NOME: ".
+               02 ROT-CPF-L   PIC X(20) VALUE "CPF: ".
+               02 ROT-IDADE-L PIC X(20) VALUE "IDADE: ".
+               02 ROT-SEXO-L  PIC X(20) VALUE "SEXO: ".
+               02 ROT-SAL-L   PIC X(20) VALUE "PRETENSAO SALARIAL: ".
+               02 ROT-PROF-L  PIC X(20) VALUE "PROFISSAO: ".
+               02 ROT-TIT2    PIC X(30) VALUE
+                   ">>> PESQUISA DE CANDIDATOS <<<".
+               02 ROT-TIT3    PIC X(37) VALUE
+                   ">>> ALTERAR OU EXCLUIR CANDIDATO <<<".
+               02 ROT-NOMEC-L PIC X(22) VALUE "NOME DO CANDIDATO: ".
+               02 ROT-SEXOAT-L PIC X(22) VALUE "SEXO ATUAL: ".
+               02 ROT-SALAT-L PIC X(30) VALUE
+                   "PRETENSAO SALARIAL ATUAL: ".
+               02 ROT-OPCM-L  PIC X(37) VALUE
+                   "1-ALTERAR  2-EXCLUIR  3-CANCELAR: ".
+
        SCREEN SECTION.
            01 TELA0.
                02 BLANK SCREEN.
                02 LINE 01 COLUMN 01 PIC 9(02)/ USING DIA.
                02 LINE 01 COLUMN 04 PIC 9(02)/ USING MES.
-               02 LINE 01 COLUMN 07 PIC 9(02)  USING ANO.
-               02 LINE 03 COLUMN 25 VALUE
-               ">>> AGENCIA DE EMPREGO <<<".
-               02 LINE 07 COLUMN 20 VALUE
-               "1 - CADASTRAR NOVO CANDIDATO".
-               02 LINE 09 COLUMN 20 VALUE
-               "2 - VISUALIZAR ULTIMO CANDIDATO".
-               02 LINE 11 COLUMN 20 VALUE
-               "3 - SAIR".
-               02 LINE 20 COLUMN 20 VALUE
-               "MENSAGEM: ".
+               02 LINE 01 COLUMN 07 PIC 9(04)  USING ANO.
+               02 LINE 03 COLUMN 25 PIC X(30) FROM ROT-TIT0.
+               02 LINE 07 COLUMN 20 PIC X(40) FROM ROT-OP1.
+               02 LINE 09 COLUMN 20 PIC X(40) FROM ROT-OP2.
+               02 LINE 11 COLUMN 20 PIC X(40) FROM ROT-OP3.
+               02 LINE 13 COLUMN 20 PIC X(40) FROM ROT-OP4.
+               02 LINE 20 COLUMN 20 PIC X(15) FROM ROT-MSG.
            01 TELA1.
                02 BLANK SCREEN.
                02 LINE 01 COLUMN 01 PIC 9(02)/ USING DIA.
                02 LINE 01 COLUMN 04 PIC 9(02)/ USING MES.
-               02 LINE 01 COLUMN 07 PIC 9(02)  USING ANO.
-               02 LINE 03 COLUMN 25 VALUE
-               ">>> CADASTRO DE CANDIDATO <<<".
-               02 LINE 07 COLUMN 20 VALUE "NOME: ".
-               02 LINE 09 COLUMN 20 VALUE "IDADE: ".
-               02 LINE 11 COLUMN 20 VALUE "SEXO: ".
-               02 LINE 13 COLUMN 20 VALUE "PRETENSAO SALARIAL: ".
-               02 LINE 15 COLUMN 20 VALUE "PROFISSAO: ".
-               02 LINE 20 COLUMN 20 VALUE "MENSAGEM: ".
+               02 LINE 01 COLUMN 07 PIC 9(04)  USING ANO.
+               02 LINE 03 COLUMN 25 PIC X(30) FROM ROT-TIT1.
+               02 LINE 07 COLUMN 20 PIC X(20) FROM ROT-NOME-L.
+               02 LINE 09 COLUMN 20 PIC X(20) FROM ROT-CPF-L.
+               02 LINE 11 COLUMN 20 PIC X(20) FROM ROT-IDADE-L.
+               02 LINE 13 COLUMN 20 PIC X(20) FROM ROT-SEXO-L.
+               02 LINE 15 COLUMN 20 PIC X(20) FROM ROT-SAL-L.
+               02 LINE 17 COLUMN 20 PIC X(20) FROM ROT-PROF-L.
+               02 LINE 20 COLUMN 20 PIC X(15) FROM ROT-MSG.
            01 TELA2.
                02 BLANK SCREEN.
                02 LINE 01 COLUMN 01 PIC 9(02)/ USING DIA.
                02 LINE 01 COLUMN 04 PIC 9(02)/ USING MES.
-               02 LINE 01 COLUMN 07 PIC 9(02)  USING ANO.
-               02 LINE 03 COLUMN 25 VALUE
-               ">>> DADOS CANDIDATO <<<".
-               02 LINE 07 COLUMN 20 VALUE "NOME: ".
-               02 LINE 09 COLUMN 20 VALUE "PROFISSAO: ".
-               02 LINE 20 COLUMN 20 VALUE "MENSAGEM: ".
+               02 LINE 01 COLUMN 07 PIC 9(04)  USING ANO.
+               02 LINE 03 COLUMN 25 PIC X(30) FROM ROT-TIT2.
+               02 LINE 20 COLUMN 20 PIC X(15) FROM ROT-MSG.
+           01 TELA3.
+               02 BLANK SCREEN.
+               02 LINE 01 COLUMN 01 PIC 9(02)/ USING DIA.
+               02 LINE 01 COLUMN 04 PIC 9(02)/ USING MES.
+               02 LINE 01 COLUMN 07 PIC 9(04)  USING ANO.
+               02 LINE 03 COLUMN 20 PIC X(37) FROM ROT-TIT3.
+               02 LINE 07 COLUMN 20 PIC X(22) FROM ROT-NOMEC-L.
+               02 LINE 09 COLUMN 20 PIC X(22) FROM ROT-SEXOAT-L.
+               02 LINE 11 COLUMN 20 PIC X(30) FROM ROT-SALAT-L.
+               02 LINE 13 COLUMN 20 PIC X(37) FROM ROT-OPCM-L.
+               02 LINE 20 COLUMN 20 PIC X(15) FROM ROT-MSG.
        PROCEDURE DIVISION.
            INICIO.
-               ACCEPT  DATA-DO-SISTEMA FROM DATE.
+               CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
+               CALL "LE-IDIOMA"    USING IDIOMA.
+               PERFORM AJUSTA-IDIOMA.
                INITIALIZE OPCAO.
-               PERFORM MENU UNTIL OPCAO = "3".
+               PERFORM MENU-PRINCIPAL UNTIL OPCAO = "3".
                DISPLAY MENSA8 AT 2030.
                CALL "C$SLEEP" USING 2.
                STOP RUN.
-           MENU.
+           AJUSTA-IDIOMA.
+               IF IDIOMA = "E"
+                   MOVE ">>> EMPLOYMENT AGENCY <<<"        TO ROT-TIT0
+                   MOVE "1 - REGISTER NEW CANDIDATE"       TO ROT-OP1
+                   MOVE "2 - SEARCH CANDIDATES BY PROFESSION"
+                                                            TO ROT-OP2
+                   MOVE "3 - EXIT"                         TO ROT-OP3
+                   MOVE "4 - CHANGE OR DELETE CANDIDATE"   TO ROT-OP4
+                   MOVE "MESSAGE: "                        TO ROT-MSG
+                   MOVE ">>> CANDIDATE REGISTRATION <<<"   TO ROT-TIT1
+                   MOVE "NAME: "                           TO ROT-NOME-L
+                   MOVE "CPF: "                            TO ROT-CPF-L
+                   MOVE "AGE: "                          TO ROT-IDADE-L
+                   MOVE "SEX: "                            TO ROT-SEXO-L
+                   MOVE "DESIRED SALARY: "                 TO ROT-SAL-L
+                   MOVE "PROFESSION: "                     TO ROT-PROF-L
+                   MOVE ">>> CANDIDATE SEARCH <<<"         TO ROT-TIT2
+                   MOVE ">>> CHANGE OR DELETE CANDIDATE <<<"
+                                                            TO ROT-TIT3
+                   MOVE "CANDIDATE NAME: " TO ROT-NOMEC-L
+                   MOVE "CURRENT SEX: " TO ROT-SEXOAT-L
+                   MOVE "CURRENT DESIRED SALARY: " TO ROT-SALAT-L
+                   MOVE "1-CHANGE  2-DELETE  3-CANCEL: "
+                                                          TO ROT-OPCM-L
+                   MOVE "ENTER THE CANDIDATE NAME"         TO MENSA0
+                   MOVE "ENTER THE CANDIDATE AGE"          TO MENSA1
+                   MOVE "ENTER THE CANDIDATE SEX"          TO MENSA2
+                   MOVE "1 - FEMALE   2 - MALE   3 - OTHER" TO MENSA3
+                   MOVE "ENTER THE CANDIDATE PROFESSION"   TO MENSA4
+                   MOVE "THE CANDIDATE MUST BE AT LEAST 14!"
+                                                            TO MENSA5
+                   MOVE "ENTER THE CANDIDATE DESIRED SALARY"
+                                                            TO MENSA6
+                   MOVE "SELECT AN OPTION < >"             TO MENSA7
+                   MOVE "ENDING PROGRAM..."                TO MENSA8
+                   MOVE "PRESS ENTER TO RETURN TO THE MENU" TO MENSA9
+                   MOVE "ENTER THE CANDIDATE CPF (11 DIGITS)"
+                                                            TO MENSA11
+                   MOVE "INVALID CPF - CHECK DIGIT MISMATCH"
+                                                            TO MENSA12
+                   MOVE "REGISTER AS A MINOR APPRENTICE (14-17)? (S/N)"
+                                                            TO MENSA13
+                   MOVE "CARTOGRAPHER"          TO PROF-T(1)
+                   MOVE "SOCIAL WORKER"         TO PROF-T(2)
+                   MOVE "PSYCHOLOGIST"          TO PROF-T(3)
+                   MOVE "ATTENDANT"             TO PROF-T(4)
+                   MOVE "BILINGUAL SECRETARY"   TO PROF-T(5)
+                   MOVE "GEOLOGIST"             TO PROF-T(6)
+                   MOVE "FEMALE"                TO SEXO-T(1)
+                   MOVE "MALE"                  TO SEXO-T(2)
+                   MOVE "OTHER"                 TO SEXO-T(3)
+               ELSE
+                   MOVE ">>> AGENCIA DE EMPREGO <<<"       TO ROT-TIT0
+                   MOVE "1 - CADASTRAR NOVO CANDIDATO"     TO ROT-OP1
+                   MOVE "2 - PESQUISAR CANDIDATOS POR PROFISSAO"
+                                                            TO ROT-OP2
+                   MOVE "3 - SAIR"                         TO ROT-OP3
+                   MOVE "4 - ALTERAR OU EXCLUIR CANDIDATO" TO ROT-OP4
+                   MOVE "MENSAGEM: "                       TO ROT-MSG
+                   MOVE ">>> CADASTRO DE CANDIDATO <<<"    TO ROT-TIT1
+                   MOVE "NOME: "                           TO ROT-NOME-L
+                   MOVE "CPF: "                            TO ROT-CPF-L
+                   MOVE "IDADE: "                        TO ROT-IDADE-L
+                   MOVE "SEXO: "                           TO ROT-SEXO-L
+                   MOVE "PRETENSAO SALARIAL: "             TO ROT-SAL-L
+                   MOVE "PROFISSAO: "                      TO ROT-PROF-L
+                   MOVE ">>> PESQUISA DE CANDIDATOS <<<"   TO ROT-TIT2
+                   MOVE ">>> ALTERAR OU EXCLUIR CANDIDATO <<<"
+                                                            TO ROT-TIT3
+                   MOVE "NOME DO CANDIDATO: " TO ROT-NOMEC-L
+                   MOVE "SEXO ATUAL: " TO ROT-SEXOAT-L
+                   MOVE "PRETENSAO SALARIAL ATUAL: " TO ROT-SALAT-L
+                   MOVE "1-ALTERAR  2-EXCLUIR  3-CANCELAR: "
+                                                          TO ROT-OPCM-L
+                   MOVE "DIGITE O NOME DO CANDIDATO"       TO MENSA0
+                   MOVE "DIGITE A IDADE DO CANDIDATO"      TO MENSA1
+                   MOVE "INFORME O SEXO DO CANDITADO"      TO MENSA2
+                   MOVE "1 - FEMININO   2 - MASCULINO   3 - OUTRO"
+                                                            TO MENSA3
+                   MOVE "INFORME A PROFISSAO DO CANDIDATO" TO MENSA4
+                   MOVE "O CANDIDATO DEVE TER PELO MENOS 14 ANOS!"
+                                                            TO MENSA5
+                   MOVE "INFORME A PRETENSAO SALARIAL DO CANDIDATO"
+                                                            TO MENSA6
+                   MOVE "SELECIONE UMA OPCAO < >"          TO MENSA7
+                   MOVE "ENCERRANDO PROGRAMA..."           TO MENSA8
+                   MOVE "PRESSIONE ENTER PARA VOLTAR AO MENU"
+                                                            TO MENSA9
+                   MOVE "DIGITE O CPF DO CANDIDATO (11 DIGITOS)"
+                                                            TO MENSA11
+                   MOVE "CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                                                            TO MENSA12
+                   MOVE "CADASTRAR COMO MENOR APRENDIZ (14 A 17)? (S/N)"
+                                                            TO MENSA13
+                   MOVE "CARTOGRAFO"           TO PROF-T(1)
+                   MOVE "ASSISTENTE SOCIAL"    TO PROF-T(2)
+                   MOVE "PSICOLOGO"            TO PROF-T(3)
+                   MOVE "ATENDENTE"            TO PROF-T(4)
+                   MOVE "SECRETARIA BILINGUE"  TO PROF-T(5)
+                   MOVE "GEOLOGO"              TO PROF-T(6)
+                   MOVE "FEMININO"             TO SEXO-T(1)
+                   MOVE "MASCULINO"            TO SEXO-T(2)
+                   MOVE "OUTRO"                TO SEXO-T(3)
+               END-IF.
+           MENU-PRINCIPAL.
                DISPLAY TELA0.
                MOVE 1 TO AUX3.
                DISPLAY MENSA7 AT 2030.
@@ -115,54 +317,276 @@
                IF OPCAO = "1"
                    PERFORM CADASTRAR UNTIL AUX3 <> 1
                ELSE IF OPCAO = "2"
-                   PERFORM VISUALIZAR UNTIL AUX3 <> 1.
+                   PERFORM PESQUISAR UNTIL AUX3 <> 1
+               ELSE IF OPCAO = "4"
+                   PERFORM ALTERAR-EXCLUIR UNTIL AUX3 <> 1.
            CADASTRAR.
                DISPLAY TELA1.
                PERFORM ZERA-VARIAVEIS.
                PERFORM RECEBE-NOME UNTIL NOME <> SPACES.
-               PERFORM RECEBE-IDADE UNTIL IDADE > 17.
+               PERFORM RECEBE-CPF UNTIL CPF-OK = "S".
+               PERFORM RECEBE-IDADE UNTIL IDADE-OK = "S".
                PERFORM RECEBE-SEXO UNTIL SEXO > 0 AND < 4.
                DISPLAY SPACES AT 2230.
                PERFORM RECEBE-PRET-SAL UNTIL PRT-SAL > 0.
                PERFORM RECEBE-PROFISSAO UNTIL AUX > 0 AND <= 6.
                MOVE 0580 TO AUX2.
                PERFORM LIMPA-TAB-PROF 7 TIMES.
+               PERFORM GRAVA-CANDIDATO.
                DISPLAY MENSA9 AT 2030.
                ACCEPT AUX3 AT 2065.
                MOVE SPACE TO OPCAO.
-           VISUALIZAR.
+           GRAVA-CANDIDATO.
+               MOVE NOME    TO REG-NOME.
+               MOVE CPF     TO REG-CPF.
+               MOVE IDADE   TO REG-IDADE.
+               MOVE APRENDIZ TO REG-APRENDIZ.
+               MOVE SEXO    TO REG-SEXO.
+               MOVE PRT-SAL TO REG-PRT-SAL.
+               MOVE AUX     TO REG-PROF.
+               ACCEPT REG-DATA-CAD FROM DATE YYYYMMDD.
+               ACCEPT REG-HORA-CAD FROM TIME.
+               OPEN EXTEND ARQ-CANDIDATOS.
+               WRITE REG-CANDIDATO.
+               CLOSE ARQ-CANDIDATOS.
+           PESQUISAR.
                DISPLAY TELA2.
-               IF AUX = 0
-                   DISPLAY "--------" AT 0726
-                   DISPLAY "--------" AT 0931
-                   DISPLAY "NAO HA CANDIDATOS CADASTRADOS!!!" AT 1430
+               MOVE 1 TO AUX.
+               DISPLAY "PROFISSOES" AT 0620.
+               MOVE 0720 TO AUX2.
+               PERFORM TABELA-PROF 6 TIMES.
+               DISPLAY MENSA4 AT 2030.
+               ACCEPT PROF-PESQ-E AT 1420.
+               MOVE PROF-PESQ-E TO PROF-PESQ.
+               IF PROF-PESQ <= 0 OR > 6
+                   PERFORM PESQUISAR
+               ELSE
+                   PERFORM LISTA-CANDIDATOS-DA-PROFISSAO.
+               DISPLAY MENSA9 AT 2030.
+               ACCEPT AUX3 AT 2065.
+               MOVE SPACE TO OPCAO.
+           LISTA-CANDIDATOS-DA-PROFISSAO.
+               MOVE ZERO  TO CONT-PESQ.
+               MOVE 1520  TO LINHA-PESQ.
+               MOVE "N"   TO FIM-CANDIDATOS.
+               OPEN INPUT ARQ-CANDIDATOS.
+               PERFORM CONFERE-CANDIDATO UNTIL FIM-CANDIDATOS = "S".
+               CLOSE ARQ-CANDIDATOS.
+               IF CONT-PESQ = 0
+                   DISPLAY "NENHUM CANDIDATO NESTA PROFISSAO" AT 1520.
+           CONFERE-CANDIDATO.
+               READ ARQ-CANDIDATOS
+                   AT END MOVE "S" TO FIM-CANDIDATOS
+                   NOT AT END
+                       IF REG-PROF = PROF-PESQ
+                           ADD 1 TO CONT-PESQ
+                           DISPLAY REG-NOME AT LINHA-PESQ
+                           ADD 100 TO LINHA-PESQ
+                       END-IF
+               END-READ.
+           ALTERAR-EXCLUIR.
+               DISPLAY TELA3.
+               MOVE "N" TO FLAG-ACHADO.
+               DISPLAY MENSA0 AT 2030.
+               ACCEPT NOME AT 0739.
+               PERFORM LOCALIZA-CANDIDATO.
+               IF FLAG-ACHADO = "N"
+                   DISPLAY "CANDIDATO NAO ENCONTRADO" AT 2030
                ELSE
-               DISPLAY NOME AT 0726
-               DISPLAY PROF-T(AUX) AT 0931.
+                   DISPLAY SEXO-T(SEXO)  AT 0932
+                   MOVE PRT-SAL TO PRT-SAL-E
+                   DISPLAY PRT-SAL-E     AT 1146
+                   DISPLAY MENSA7        AT 2030
+                   ACCEPT  OPCAO2        AT 1335
+                   EVALUATE OPCAO2
+                       WHEN "1"
+                         PERFORM RECEBE-SEXO UNTIL SEXO > 0 AND < 4
+                         PERFORM RECEBE-PRET-SAL UNTIL PRT-SAL > 0
+                         PERFORM REGRAVA-ARQUIVO-CANDIDATOS
+                         DISPLAY "CANDIDATO ALTERADO" AT 2030
+                       WHEN "2"
+                         PERFORM REGRAVA-ARQUIVO-CANDIDATOS
+                         DISPLAY "CANDIDATO EXCLUIDO" AT 2030
+                       WHEN OTHER
+                         DISPLAY "OPERACAO CANCELADA" AT 2030
+                   END-EVALUATE.
+               CALL "C$SLEEP" USING 2.
                DISPLAY MENSA9 AT 2030.
                ACCEPT AUX3 AT 2065.
                MOVE SPACE TO OPCAO.
+           LOCALIZA-CANDIDATO.
+               MOVE "N" TO FIM-CANDIDATOS.
+               OPEN INPUT ARQ-CANDIDATOS.
+               PERFORM UNTIL FIM-CANDIDATOS = "S"
+                   READ ARQ-CANDIDATOS
+                       AT END MOVE "S" TO FIM-CANDIDATOS
+                       NOT AT END
+                           IF REG-NOME = NOME
+                               MOVE REG-IDADE   TO IDADE
+                               MOVE REG-SEXO    TO SEXO
+                               MOVE REG-PRT-SAL TO PRT-SAL
+                               MOVE REG-PROF    TO AUX
+                               MOVE "S"         TO FLAG-ACHADO
+                               MOVE "S"         TO FIM-CANDIDATOS
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE ARQ-CANDIDATOS.
+           REGRAVA-ARQUIVO-CANDIDATOS.
+               MOVE "N" TO FIM-CANDIDATOS.
+               OPEN INPUT  ARQ-CANDIDATOS.
+               OPEN OUTPUT ARQ-CANDIDATOS-TMP.
+               PERFORM UNTIL FIM-CANDIDATOS = "S"
+                   READ ARQ-CANDIDATOS
+                       AT END MOVE "S" TO FIM-CANDIDATOS
+                       NOT AT END
+                           IF REG-NOME = NOME AND OPCAO2 = "2"
+                               CONTINUE
+                           ELSE
+                               IF REG-NOME = NOME AND OPCAO2 = "1"
+                                 MOVE SEXO    TO REG-SEXO
+                                 MOVE PRT-SAL TO REG-PRT-SAL
+                                 ACCEPT REG-DATA-CAD FROM DATE YYYYMMDD
+                                 ACCEPT REG-HORA-CAD FROM TIME
+                               END-IF
+                               MOVE REG-NOME     TO TMP-NOME
+                               MOVE REG-CPF      TO TMP-CPF
+                               MOVE REG-IDADE    TO TMP-IDADE
+                               MOVE REG-APRENDIZ TO TMP-APRENDIZ
+                               MOVE REG-SEXO     TO TMP-SEXO
+                               MOVE REG-PRT-SAL  TO TMP-PRT-SAL
+                               MOVE REG-PROF     TO TMP-PROF
+                               MOVE REG-DATA-CAD TO TMP-DATA-CAD
+                               MOVE REG-HORA-CAD TO TMP-HORA-CAD
+                               WRITE REG-TEMP
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE ARQ-CANDIDATOS.
+               CLOSE ARQ-CANDIDATOS-TMP.
+               MOVE "N" TO FIM-CANDIDATOS.
+               OPEN OUTPUT ARQ-CANDIDATOS.
+               OPEN INPUT  ARQ-CANDIDATOS-TMP.
+               PERFORM UNTIL FIM-CANDIDATOS = "S"
+                   READ ARQ-CANDIDATOS-TMP
+                       AT END MOVE "S" TO FIM-CANDIDATOS
+                       NOT AT END
+                           MOVE TMP-NOME     TO REG-NOME
+                           MOVE TMP-CPF      TO REG-CPF
+                           MOVE TMP-IDADE    TO REG-IDADE
+                           MOVE TMP-APRENDIZ TO REG-APRENDIZ
+                           MOVE TMP-SEXO     TO REG-SEXO
+                           MOVE TMP-PRT-SAL  TO REG-PRT-SAL
+                           MOVE TMP-PROF     TO REG-PROF
+                           MOVE TMP-DATA-CAD TO REG-DATA-CAD
+                           MOVE TMP-HORA-CAD TO REG-HORA-CAD
+                           WRITE REG-CANDIDATO
+                   END-READ
+               END-PERFORM.
+               CLOSE ARQ-CANDIDATOS.
+               CLOSE ARQ-CANDIDATOS-TMP.
            RECEBE-NOME.
                DISPLAY MENSA0 AT 2030.
                ACCEPT NOME AT 0726.
+           RECEBE-CPF.
+               DISPLAY MENSA11 AT 2030.
+               ACCEPT CPF AT 0926.
+               PERFORM VALIDA-CPF.
+               IF CPF-OK = "N"
+                   DISPLAY MENSA12 AT 2030
+                   CALL "GRAVA-EXCECAO" USING "AGENCIA-EMPREGO     "
+                       "CPF            " "DIGITO-INVALIDO     "
+                       MENSA12
+                   CALL "C$SLEEP" USING 3
+                   PERFORM RECEBE-CPF.
+           VALIDA-CPF.
+               MOVE "S" TO CPF-IGUAIS.
+               MOVE 2 TO CPF-IDX.
+               PERFORM COMPARA-DIGITO-CPF UNTIL CPF-IDX > 11.
+               IF CPF-IGUAIS = "S"
+                   MOVE "N" TO CPF-OK
+               ELSE
+                   MOVE ZEROS TO CPF-SOMA
+                   MOVE 1     TO CPF-IDX
+                   MOVE 10    TO CPF-PESO
+                   PERFORM SOMA-DIGITO-CPF UNTIL CPF-IDX > 9
+                   COMPUTE CPF-RESTO = FUNCTION MOD (CPF-SOMA * 10, 11)
+                   IF CPF-RESTO > 9
+                       MOVE 0 TO CPF-DV1
+                   ELSE
+                       MOVE CPF-RESTO TO CPF-DV1
+                   END-IF
+                   MOVE ZEROS TO CPF-SOMA
+                   MOVE 1     TO CPF-IDX
+                   MOVE 11    TO CPF-PESO
+                   PERFORM SOMA-DIGITO-CPF UNTIL CPF-IDX > 10
+                   COMPUTE CPF-RESTO = FUNCTION MOD (CPF-SOMA * 10, 11)
+                   IF CPF-RESTO > 9
+                       MOVE 0 TO CPF-DV2
+                   ELSE
+                       MOVE CPF-RESTO TO CPF-DV2
+                   END-IF
+                   IF CPF-DV1 = CPF-DIG(10) AND CPF-DV2 = CPF-DIG(11)
+                       MOVE "S" TO CPF-OK
+                   ELSE
+                       MOVE "N" TO CPF-OK
+                   END-IF
+               END-IF.
+           SOMA-DIGITO-CPF.
+               COMPUTE CPF-SOMA = CPF-SOMA +
+                   (CPF-DIG(CPF-IDX) * CPF-PESO).
+               SUBTRACT 1 FROM CPF-PESO.
+               ADD 1 TO CPF-IDX.
+           COMPARA-DIGITO-CPF.
+               IF CPF-DIG(CPF-IDX) NOT = CPF-DIG(1)
+                   MOVE "N" TO CPF-IGUAIS.
+               ADD 1 TO CPF-IDX.
            RECEBE-IDADE.
+               MOVE "N" TO IDADE-OK.
                DISPLAY MENSA1 AT 2030.
-               ACCEPT IDADE AT 0927.
-               IF IDADE < 18
+               ACCEPT IDADE AT 1127.
+               MOVE "N" TO APRENDIZ.
+               IF IDADE < 14
+                   MOVE "N" TO IDADE-OK
                    DISPLAY MENSA5 AT 2030
-                   CALL "C$SLEEP" USING 3.
+                   CALL "GRAVA-EXCECAO" USING "AGENCIA-EMPREGO     "
+                       "IDADE          " "MENOR-DE-14         "
+                       MENSA5
+                   CALL "C$SLEEP" USING 3
+               ELSE
+                   IF IDADE < 18
+                       DISPLAY MENSA13 AT 2030
+                       CALL "CONFIRMA-CONTINUA" USING 2081 IDADE-OK
+                       DISPLAY SPACES AT 2030
+                       IF IDADE-OK = "S"
+                           MOVE "S" TO APRENDIZ
+                       ELSE
+                           DISPLAY MENSA5 AT 2030
+                           CALL "GRAVA-EXCECAO" USING
+                               "AGENCIA-EMPREGO     "
+                               "IDADE          "
+                               "MENOR-SEM-APRENDIZ  " MENSA5
+                           CALL "C$SLEEP" USING 3
+                       END-IF
+                   ELSE
+                       MOVE "S" TO IDADE-OK
+                   END-IF
+               END-IF.
            RECEBE-SEXO.
                DISPLAY MENSA2 AT 2030.
                DISPLAY MENSA3 AT 2230.
-               ACCEPT SEXO-E AT 1126.
+               ACCEPT SEXO-E AT 1326.
                MOVE SEXO-E TO SEXO.
                IF SEXO <= 0 OR > 3
+                   CALL "GRAVA-EXCECAO" USING "AGENCIA-EMPREGO     "
+                       "SEXO           " "INVALIDO            "
+                       MENSA3
                    PERFORM RECEBE-SEXO.
-               DISPLAY "-" AT 1128.
-               DISPLAY SEXO-T(SEXO) AT 1130.
+               DISPLAY "-" AT 1328.
+               DISPLAY SEXO-T(SEXO) AT 1330.
            RECEBE-PRET-SAL.
                DISPLAY MENSA6 AT 2030.
-               ACCEPT PRT-SAL-E AT 1340.
+               ACCEPT PRT-SAL-E AT 1540.
                MOVE PRT-SAL-E TO PRT-SAL.
            RECEBE-PROFISSAO.
                DISPLAY MENSA4 AT 2030
@@ -170,12 +594,15 @@
                DISPLAY "VAGAS DISPONIVEIS" AT 0583.
                MOVE 0780 TO AUX2.
                PERFORM TABELA-PROF 6 TIMES.
-               ACCEPT AUX-E AT 1531.
+               ACCEPT AUX-E AT 1731.
                MOVE AUX-E TO AUX.
                IF AUX <= 0 OR > 6
+                   CALL "GRAVA-EXCECAO" USING "AGENCIA-EMPREGO     "
+                       "PROFISSAO      " "INVALIDA            "
+                       MENSA4
                    PERFORM RECEBE-PROFISSAO.
-               DISPLAY "-"  AT 1533.
-               DISPLAY PROF-T(AUX) AT 1535.
+               DISPLAY "-"  AT 1733.
+               DISPLAY PROF-T(AUX) AT 1735.
            TABELA-PROF.
                DISPLAY AUX AT AUX2.
                ADD 4 TO AUX2.
@@ -187,7 +614,11 @@
                ADD 200 TO AUX2.
            ZERA-VARIAVEIS.
                MOVE SPACES TO NOME.
+               MOVE 0 TO CPF.
+               MOVE "N" TO CPF-OK.
                MOVE 0 TO IDADE.
+               MOVE "N" TO IDADE-OK.
+               MOVE "N" TO APRENDIZ.
                MOVE 0 TO SEXO.
                MOVE 0 TO PRT-SAL.
                MOVE 0 TO AUX.
