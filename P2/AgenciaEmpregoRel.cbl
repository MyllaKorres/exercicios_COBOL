@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENCIA-EMPREGO-REL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-CANDIDATOS ASSIGN TO "CANDIDATOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-VAGAS ASSIGN TO "VAGAS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-RELATORIO ASSIGN TO "RELVAGAS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-CANDIDATOS.
+           01  REG-CANDIDATO.
+               02 REG-NOME      PIC X(35).
+               02 REG-CPF       PIC 9(11).
+               02 REG-IDADE     PIC 9(02).
+               02 REG-APRENDIZ  PIC X(01).
+               02 REG-SEXO      PIC 9(01).
+               02 REG-PRT-SAL   PIC 9(04)V9(02).
+               02 REG-PROF      PIC 9(01).
+               02 REG-DATA-CAD  PIC 9(08).
+               02 REG-HORA-CAD  PIC 9(08).
+           FD  ARQ-VAGAS.
+           01  REG-VAGA.
+               02 VAGA-EMPRESA  PIC X(20).
+               02 VAGA-PROF     PIC 9(01).
+               02 VAGA-SALARIO  PIC 9(04)V9(02).
+           FD  ARQ-RELATORIO.
+           01  LINHA-RELATORIO  PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 CODIGO-PROFISSAO.
+               02 FILLER    PIC X(20) VALUE "CARTOGRAFO".
+               02 FILLER    PIC X(20) VALUE "ASSISTENTE SOCIAL".
+               02 FILLER    PIC X(20) VALUE "PSICOLOGO".
+               02 FILLER    PIC X(20) VALUE "ATENDENTE".
+               02 FILLER    PIC X(20) VALUE "SECRETARIA BILINGUE".
+               02 FILLER    PIC X(20) VALUE "GEOLOGO".
+           01 TABELA-COD-PROF REDEFINES CODIGO-PROFISSAO.
+               02 PROF-T    PIC X(20) OCCURS 6 TIMES.
+           01 FIM-VAGAS        PIC X(01) VALUE "N".
+           01 FIM-CANDIDATOS   PIC X(01) VALUE "N".
+           01 CONT-VAGAS       PIC 9(04) VALUE ZERO.
+           01 CONT-CASADOS     PIC 9(04) VALUE ZERO.
+           01 SALARIO-E        PIC ZZZ9,99.
+       PROCEDURE DIVISION.
+           INICIO.
+               DISPLAY "RELATORIO DE CASAMENTO VAGA X CANDIDATO".
+               OPEN OUTPUT ARQ-RELATORIO.
+               MOVE "CASAMENTO DE VAGAS COM CANDIDATOS" TO
+                   LINHA-RELATORIO.
+               WRITE LINHA-RELATORIO.
+               MOVE SPACES TO LINHA-RELATORIO.
+               WRITE LINHA-RELATORIO.
+               OPEN INPUT ARQ-VAGAS.
+               PERFORM PROCESSA-VAGA UNTIL FIM-VAGAS = "S".
+               CLOSE ARQ-VAGAS.
+               PERFORM RODAPE.
+               CLOSE ARQ-RELATORIO.
+               DISPLAY "VAGAS PROCESSADAS : " CONT-VAGAS.
+               DISPLAY "CANDIDATOS CASADOS: " CONT-CASADOS.
+               STOP RUN.
+           PROCESSA-VAGA.
+               READ ARQ-VAGAS
+                   AT END MOVE "S" TO FIM-VAGAS
+                   NOT AT END
+                       ADD 1 TO CONT-VAGAS
+                       PERFORM GRAVA-CABECALHO-VAGA
+                       PERFORM CASA-CANDIDATOS
+               END-READ.
+           GRAVA-CABECALHO-VAGA.
+               STRING "VAGA: " DELIMITED BY SIZE
+                      VAGA-EMPRESA DELIMITED BY SIZE
+                      " PROFISSAO: " DELIMITED BY SIZE
+                      PROF-T(VAGA-PROF) DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO.
+               WRITE LINHA-RELATORIO.
+           CASA-CANDIDATOS.
+               MOVE "N" TO FIM-CANDIDATOS.
+               OPEN INPUT ARQ-CANDIDATOS.
+               PERFORM UNTIL FIM-CANDIDATOS = "S"
+                   READ ARQ-CANDIDATOS
+                       AT END MOVE "S" TO FIM-CANDIDATOS
+                       NOT AT END
+                           IF REG-PROF = VAGA-PROF
+                              AND REG-PRT-SAL <= VAGA-SALARIO
+                               PERFORM GRAVA-CANDIDATO-CASADO
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE ARQ-CANDIDATOS.
+           GRAVA-CANDIDATO-CASADO.
+               ADD 1 TO CONT-CASADOS.
+               MOVE REG-PRT-SAL TO SALARIO-E.
+               STRING "   - " DELIMITED BY SIZE
+                      REG-NOME DELIMITED BY SIZE
+                      " (PRETENSAO: " DELIMITED BY SIZE
+                      SALARIO-E DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO.
+               WRITE LINHA-RELATORIO.
+           RODAPE.
+               MOVE SPACES TO LINHA-RELATORIO.
+               WRITE LINHA-RELATORIO.
+               STRING "TOTAL DE VAGAS PROCESSADAS : " DELIMITED BY SIZE
+                      CONT-VAGAS DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO.
+               WRITE LINHA-RELATORIO.
+               STRING "TOTAL DE CANDIDATOS CASADOS: " DELIMITED BY SIZE
+                      CONT-CASADOS DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO.
+               WRITE LINHA-RELATORIO.
