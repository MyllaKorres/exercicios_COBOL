@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTRATA-CANDIDATO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-CANDIDATOS ASSIGN TO "CANDIDATOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-CANDIDATOS-TMP ASSIGN TO "CANDTMP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-CANDIDATOS.
+           01  REG-CANDIDATO.
+               02 REG-NOME      PIC X(35).
+               02 REG-CPF       PIC 9(11).
+               02 REG-IDADE     PIC 9(02).
+               02 REG-APRENDIZ  PIC X(01).
+               02 REG-SEXO      PIC 9(01).
+               02 REG-PRT-SAL   PIC 9(04)V9(02).
+               02 REG-PROF      PIC 9(01).
+               02 REG-DATA-CAD  PIC 9(08).
+               02 REG-HORA-CAD  PIC 9(08).
+           FD  ARQ-CANDIDATOS-TMP.
+           01  REG-TEMP.
+               02 TMP-NOME      PIC X(35).
+               02 TMP-CPF       PIC 9(11).
+               02 TMP-IDADE     PIC 9(02).
+               02 TMP-APRENDIZ  PIC X(01).
+               02 TMP-SEXO      PIC 9(01).
+               02 TMP-PRT-SAL   PIC 9(04)V9(02).
+               02 TMP-PROF      PIC 9(01).
+               02 TMP-DATA-CAD  PIC 9(08).
+               02 TMP-HORA-CAD  PIC 9(08).
+           FD  ARQ-FUNCIONARIOS.
+           01  REG-FUNCIONARIO.
+               02 REG-FUNC-ID        PIC 9(05).
+               02 REG-FUNC-NOME      PIC X(30).
+               02 REG-FUNC-IDADE     PIC 9(02).
+               02 REG-FUNC-SEXO      PIC X(01).
+               02 REG-FUNC-SALARIO   PIC 9(15).
+               02 REG-FUNC-SAL-ATUAL PIC 9(09)V99.
+               02 REG-FUNC-STATUS    PIC X(01).
+               02 REG-FUNC-DATA-ST   PIC 9(08).
+       WORKING-STORAGE SECTION.
+           01 DADOS.
+               02 NOME             PIC X(35) VALUE SPACES.
+               02 CONTINUAR        PIC X(01) VALUE SPACE.
+               02 CONFIRMA-CONTR   PIC X(01) VALUE SPACE.
+               02 CANDIDATO-ACHADO PIC X(01) VALUE "N".
+               02 FIM-CANDIDATOS   PIC X(01) VALUE "N".
+               02 FIM-FUNCIONARIOS PIC X(01) VALUE "N".
+               02 NOVO-ID          PIC 9(05) VALUE ZEROS.
+               02 SALARIO-CONTR    PIC 9(15) VALUE ZEROS.
+               02 SAL-ATUAL        PIC 9(09)V99 VALUE ZEROS.
+               02 SEXO-CONTR       PIC X(01) VALUE SPACE.
+           01 MENSAGENS-DE-TELA.
+               02 MENSA0 PIC X(40) VALUE SPACES.
+               02 MENSA1 PIC X(40) VALUE
+                   "DIGITE O NOME DO CANDIDATO A CONTRATAR".
+               02 MENSA2 PIC X(40) VALUE
+                   "CANDIDATO NAO ENCONTRADO".
+               02 MENSA3 PIC X(40) VALUE
+                   "CONFIRMA A CONTRATACAO (S/N) ? < >".
+               02 MENSA4 PIC X(40) VALUE
+                   "CANDIDATO CONTRATADO E ADMITIDO EM DADOS".
+               02 MENSA5 PIC X(40) VALUE
+                   "FIM DO PROGRAMA".
+           01 DATA-DO-SISTEMA.
+               02 ANO      PIC 9(04) VALUE ZEROS.
+               02 MES      PIC 9(02) VALUE ZEROS.
+               02 DIA      PIC 9(02) VALUE ZEROS.
+       SCREEN SECTION.
+           01 TELA01.
+               02 BLANK SCREEN.
+               02 LINE 01 COLUMN 01 PIC 9(02)/ USING DIA.
+               02 LINE 01 COLUMN 04 PIC 9(02)/ USING MES.
+               02 LINE 01 COLUMN 07 PIC 9(04)  USING ANO.
+               02 LINE 03 COLUMN 20 VALUE
+               ">>> CONTRATACAO DE CANDIDATO <<<".
+               02 LINE 07 COLUMN 15 VALUE "NOME: ".
+               02 LINE 09 COLUMN 15 VALUE "IDADE: ".
+               02 LINE 11 COLUMN 15 VALUE "PRETENSAO SALARIAL: ".
+               02 LINE 13 COLUMN 15 VALUE "NOVO ID EM DADOS: ".
+               02 LINE 15 COLUMN 15 VALUE "SALARIO INICIAL: ".
+               02 LINE 20 COLUMN 15 VALUE "MENSAGEM: ".
+       PROCEDURE DIVISION.
+       INICIO.
+           CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
+           PERFORM PROCESSO UNTIL CONTINUAR = "N".
+           DISPLAY MENSA5 AT 2015.
+           CALL "C$SLEEP" USING 2.
+           STOP RUN.
+       PROCESSO.
+           DISPLAY TELA01     AT 0101.
+           MOVE SPACES        TO NOME.
+           PERFORM PEDE-NOME.
+           IF CANDIDATO-ACHADO = "S"
+               PERFORM MOSTRA-CANDIDATO
+               PERFORM CONFIRMA-CONTRATACAO
+           END-IF.
+           PERFORM CONTINUA.
+       PEDE-NOME.
+           DISPLAY MENSA1      AT 1521.
+           ACCEPT  NOME        AT 0721.
+           PERFORM LOCALIZA-CANDIDATO.
+           IF CANDIDATO-ACHADO = "N"
+               DISPLAY MENSA2  AT 1521
+               CALL "GRAVA-EXCECAO" USING "CONTRATA-CANDIDATO  "
+                   "NOME           " "NAO-ENCONTRADO      " MENSA2
+           ELSE
+               DISPLAY MENSA0  AT 1521.
+       LOCALIZA-CANDIDATO.
+           MOVE "N" TO CANDIDATO-ACHADO.
+           MOVE "N" TO FIM-CANDIDATOS.
+           OPEN INPUT ARQ-CANDIDATOS.
+           PERFORM UNTIL FIM-CANDIDATOS = "S"
+               READ ARQ-CANDIDATOS
+                   AT END MOVE "S" TO FIM-CANDIDATOS
+                   NOT AT END
+                       IF REG-NOME = NOME
+                           MOVE "S" TO CANDIDATO-ACHADO
+                           MOVE "S" TO FIM-CANDIDATOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-CANDIDATOS.
+       MOSTRA-CANDIDATO.
+           DISPLAY REG-IDADE     AT 0922.
+           DISPLAY REG-PRT-SAL   AT 1136.
+           EVALUATE REG-SEXO
+               WHEN 1
+                   MOVE "F" TO SEXO-CONTR
+               WHEN 2
+                   MOVE "M" TO SEXO-CONTR
+               WHEN OTHER
+                   MOVE "O" TO SEXO-CONTR
+           END-EVALUATE.
+           MOVE REG-PRT-SAL TO SALARIO-CONTR.
+           COMPUTE SAL-ATUAL = SALARIO-CONTR * 25 / 100 + SALARIO-CONTR.
+           PERFORM PROXIMO-ID.
+           DISPLAY NOVO-ID       AT 1334.
+           DISPLAY SAL-ATUAL     AT 1534.
+       PROXIMO-ID.
+           MOVE ZEROS TO NOVO-ID.
+           MOVE "N"   TO FIM-FUNCIONARIOS.
+           OPEN INPUT ARQ-FUNCIONARIOS.
+           PERFORM UNTIL FIM-FUNCIONARIOS = "S"
+               READ ARQ-FUNCIONARIOS
+                   AT END MOVE "S" TO FIM-FUNCIONARIOS
+                   NOT AT END
+                       IF REG-FUNC-ID > NOVO-ID
+                           MOVE REG-FUNC-ID TO NOVO-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-FUNCIONARIOS.
+           ADD 1 TO NOVO-ID.
+       CONFIRMA-CONTRATACAO.
+           DISPLAY MENSA3 AT 1821.
+           CALL "CONFIRMA-CONTINUA" USING 1857 CONFIRMA-CONTR.
+           IF CONFIRMA-CONTR = "S"
+               PERFORM ADMITE-FUNCIONARIO
+               PERFORM REMOVE-CANDIDATO
+               DISPLAY MENSA4 AT 2021
+           ELSE
+               DISPLAY MENSA0 AT 2021.
+       ADMITE-FUNCIONARIO.
+           MOVE NOVO-ID       TO REG-FUNC-ID.
+           MOVE NOME          TO REG-FUNC-NOME.
+           MOVE REG-IDADE     TO REG-FUNC-IDADE.
+           MOVE SEXO-CONTR    TO REG-FUNC-SEXO.
+           MOVE SALARIO-CONTR TO REG-FUNC-SALARIO.
+           MOVE SAL-ATUAL     TO REG-FUNC-SAL-ATUAL.
+           MOVE "A"           TO REG-FUNC-STATUS.
+           MOVE ANO TO REG-FUNC-DATA-ST(1:4).
+           MOVE MES TO REG-FUNC-DATA-ST(5:2).
+           MOVE DIA TO REG-FUNC-DATA-ST(7:2).
+           OPEN EXTEND ARQ-FUNCIONARIOS.
+           WRITE REG-FUNCIONARIO.
+           CLOSE ARQ-FUNCIONARIOS.
+       REMOVE-CANDIDATO.
+           MOVE "N" TO FIM-CANDIDATOS.
+           OPEN INPUT  ARQ-CANDIDATOS.
+           OPEN OUTPUT ARQ-CANDIDATOS-TMP.
+           PERFORM UNTIL FIM-CANDIDATOS = "S"
+               READ ARQ-CANDIDATOS
+                   AT END MOVE "S" TO FIM-CANDIDATOS
+                   NOT AT END
+                       IF REG-NOME = NOME
+                           CONTINUE
+                       ELSE
+                           MOVE REG-NOME     TO TMP-NOME
+                           MOVE REG-CPF      TO TMP-CPF
+                           MOVE REG-IDADE    TO TMP-IDADE
+                           MOVE REG-APRENDIZ TO TMP-APRENDIZ
+                           MOVE REG-SEXO     TO TMP-SEXO
+                           MOVE REG-PRT-SAL  TO TMP-PRT-SAL
+                           MOVE REG-PROF     TO TMP-PROF
+                           MOVE REG-DATA-CAD TO TMP-DATA-CAD
+                           MOVE REG-HORA-CAD TO TMP-HORA-CAD
+                           WRITE REG-TEMP
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-CANDIDATOS.
+           CLOSE ARQ-CANDIDATOS-TMP.
+           MOVE "N" TO FIM-CANDIDATOS.
+           OPEN OUTPUT ARQ-CANDIDATOS.
+           OPEN INPUT  ARQ-CANDIDATOS-TMP.
+           PERFORM UNTIL FIM-CANDIDATOS = "S"
+               READ ARQ-CANDIDATOS-TMP
+                   AT END MOVE "S" TO FIM-CANDIDATOS
+                   NOT AT END
+                       MOVE TMP-NOME     TO REG-NOME
+                       MOVE TMP-CPF      TO REG-CPF
+                       MOVE TMP-IDADE    TO REG-IDADE
+                       MOVE TMP-APRENDIZ TO REG-APRENDIZ
+                       MOVE TMP-SEXO     TO REG-SEXO
+                       MOVE TMP-PRT-SAL  TO REG-PRT-SAL
+                       MOVE TMP-PROF     TO REG-PROF
+                       MOVE TMP-DATA-CAD TO REG-DATA-CAD
+                       MOVE TMP-HORA-CAD TO REG-HORA-CAD
+                       WRITE REG-CANDIDATO
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-CANDIDATOS.
+           CLOSE ARQ-CANDIDATOS-TMP.
+       CONTINUA.
+           DISPLAY "OUTRA CONTRATACAO (S/N) ? < >" AT 2215.
+           CALL "CONFIRMA-CONTINUA" USING 2243 CONTINUAR.
