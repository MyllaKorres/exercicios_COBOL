@@ -21,6 +21,31 @@
                02 FILLER   PIC X(09)   VALUE "Dezembro".
            01 TABELA-MESES REDEFINES   MESES-ANO.
                02 MES-T    PIC X(09)   OCCURS 12 TIMES.
+           01 DIAS-DO-MES.
+               02 FILLER   PIC 9(02)   VALUE 31.
+               02 FILLER   PIC 9(02)   VALUE 28.
+               02 FILLER   PIC 9(02)   VALUE 31.
+               02 FILLER   PIC 9(02)   VALUE 30.
+               02 FILLER   PIC 9(02)   VALUE 31.
+               02 FILLER   PIC 9(02)   VALUE 30.
+               02 FILLER   PIC 9(02)   VALUE 31.
+               02 FILLER   PIC 9(02)   VALUE 31.
+               02 FILLER   PIC 9(02)   VALUE 30.
+               02 FILLER   PIC 9(02)   VALUE 31.
+               02 FILLER   PIC 9(02)   VALUE 30.
+               02 FILLER   PIC 9(02)   VALUE 31.
+           01 TABELA-DIAS-MES REDEFINES DIAS-DO-MES.
+               02 DIAS-MES-T PIC 9(02) OCCURS 12 TIMES.
+           01 DIAS-SEMANA.
+               02 FILLER   PIC X(15)   VALUE "Sabado".
+               02 FILLER   PIC X(15)   VALUE "Domingo".
+               02 FILLER   PIC X(15)   VALUE "Segunda-feira".
+               02 FILLER   PIC X(15)   VALUE "Terca-feira".
+               02 FILLER   PIC X(15)   VALUE "Quarta-feira".
+               02 FILLER   PIC X(15)   VALUE "Quinta-feira".
+               02 FILLER   PIC X(15)   VALUE "Sexta-feira".
+           01 TABELA-DIAS-SEMANA REDEFINES DIAS-SEMANA.
+               02 DIA-SEMANA-T PIC X(15) OCCURS 7 TIMES.
            01 DATA-QUALQUER.
                02 DIA      PIC 9(02)   VALUE ZEROS.
                02 MES      PIC 9(02)   VALUE ZEROS.
@@ -28,12 +53,27 @@
                02 DIA-E    PIC Z9.
                02 MES-E    PIC Z9.
                02 ANO-E    PIC ZZZ9.
-               02 DATA-COMPLETA PIC X(25) VALUE SPACES.
+               02 DATA-COMPLETA PIC X(55) VALUE SPACES.
+           01 BISSEXTO-SW  PIC X(01)   VALUE "N".
+               88 ANO-BISSEXTO         VALUE "S".
+           01 DATA-VALIDA-SW PIC X(01) VALUE "N".
+               88 DATA-VALIDA          VALUE "S".
+           01 ZELLER.
+               02 Z-MES    PIC 9(02).
+               02 Z-ANO    PIC 9(04).
+               02 Z-K      PIC 9(02).
+               02 Z-J      PIC 9(02).
+               02 Z-T1     PIC 9(02).
+               02 Z-T2     PIC 9(02).
+               02 Z-T3     PIC 9(02).
+               02 Z-H      PIC 9(01).
+               02 Z-INDICE PIC 9(01).
            01 MENSAGEM.
                02 MENSA0   PIC X(30) VALUE SPACES.
                02 MENSA1   PIC X(30) VALUE "DIA INVALIDO".
                02 MENSA2   PIC X(30) VALUE "MES INVALIDO".
                02 MENSA3   PIC X(30) VALUE "ANO INVALIDO".
+               02 MENSA4   PIC X(30) VALUE "DATA INEXISTENTE".
        SCREEN SECTION.
            01 TELA.
                02 BLANK SCREEN.
@@ -49,23 +89,21 @@
                INITIALIZE DIA.
                INITIALIZE MES.
                INITIALIZE ANO.
-               PERFORM CORPO UNTIL OPCAO = "N" OR "n".
+               PERFORM CORPO UNTIL OPCAO = "N".
                DISPLAY "FIM DE PROGRAMA!" AT 1833.
                CALL "C$SLEEP" USING 2.
                STOP RUN.
            CORPO.
                PERFORM ABERTURA.
                PERFORM RECEBE-DIA UNTIL DIA >= 1 AND <= 31.
-               IF DIA  = 31
-                   PERFORM RECEBE-MES UNTIL MES = 1 OR = 3
-                   OR  = 5 OR = 7 OR = 8 OR = 10 OR = 12
-               ELSE IF DIA > 29
-                   PERFORM RECEBE-MES UNTIL MES >= 1 AND <= 12 AND <> 2
-               ELSE
-                   PERFORM RECEBE-MES UNTIL MES >= 1 AND <= 12.
+               PERFORM RECEBE-MES UNTIL MES >= 1 AND <= 12.
                PERFORM RECEBE-ANO UNTIL ANO > 0.
+               MOVE "N" TO DATA-VALIDA-SW.
+               PERFORM VALIDA-DATA UNTIL DATA-VALIDA.
+               PERFORM CALCULA-DIA-SEMANA.
+               PERFORM MONTA-DATA.
                PERFORM MOSTRA.
-               PERFORM CONTINUA UNTIL OPCAO = "N" OR "n".
+               PERFORM CONTINUA UNTIL OPCAO = "N".
            ABERTURA.
                DISPLAY TELA AT 0101.
            RECEBE-DIA.
@@ -89,20 +127,59 @@
                    DISPLAY MENSA3 AT 1535
                ELSE
                    DISPLAY MENSA0 AT 1535.
-           STRING
-              DIA                    DELIMITED BY SPACES
-              " de "                 DELIMITED BY SIZE
-              MES-T(MES)             DELIMITED BY SPACES
-              " de "                 DELIMITED BY SIZE
-              ANO                    DELIMITED BY SPACES
-              "                  "   DELIMITED BY SIZE
-              INTO DATA-COMPLETA.
+           VALIDA-DATA.
+               PERFORM CALCULA-BISSEXTO.
+               MOVE DIAS-MES-T(MES) TO Z-T1.
+               IF MES = 2 AND ANO-BISSEXTO
+                   MOVE 29 TO Z-T1.
+               IF DIA > Z-T1
+                   DISPLAY MENSA4  AT 1535
+                   PERFORM RECEBE-DIA UNTIL DIA >= 1 AND <= 31
+               ELSE
+                   MOVE "S" TO DATA-VALIDA-SW
+                   DISPLAY MENSA0 AT 1535.
+           CALCULA-BISSEXTO.
+               IF FUNCTION MOD(ANO, 400) = 0
+                   MOVE "S" TO BISSEXTO-SW
+               ELSE
+                   IF FUNCTION MOD(ANO, 100) = 0
+                       MOVE "N" TO BISSEXTO-SW
+                   ELSE
+                       IF FUNCTION MOD(ANO, 4) = 0
+                           MOVE "S" TO BISSEXTO-SW
+                       ELSE
+                           MOVE "N" TO BISSEXTO-SW.
+           CALCULA-DIA-SEMANA.
+               MOVE MES TO Z-MES.
+               MOVE ANO TO Z-ANO.
+               IF Z-MES < 3
+                   ADD 12 TO Z-MES
+                   SUBTRACT 1 FROM Z-ANO.
+               COMPUTE Z-K = FUNCTION MOD(Z-ANO, 100).
+               COMPUTE Z-J = Z-ANO / 100.
+               COMPUTE Z-T1 = (13 * (Z-MES + 1)) / 5.
+               COMPUTE Z-T2 = Z-K / 4.
+               COMPUTE Z-T3 = Z-J / 4.
+               COMPUTE Z-H = FUNCTION MOD
+                   (700 + DIA + Z-T1 + Z-K + Z-T2 + Z-T3
+                       - (2 * Z-J), 7).
+               COMPUTE Z-INDICE = Z-H + 1.
+           MONTA-DATA.
+               STRING
+                  DIA-SEMANA-T(Z-INDICE) DELIMITED BY SPACES
+                  ", "                   DELIMITED BY SIZE
+                  DIA                    DELIMITED BY SPACES
+                  " de "                 DELIMITED BY SIZE
+                  MES-T(MES)             DELIMITED BY SPACES
+                  " de "                 DELIMITED BY SIZE
+                  ANO                    DELIMITED BY SIZE
+                  INTO DATA-COMPLETA.
            MOSTRA.
                DISPLAY "Data por extenso: " AT 1220.
                DISPLAY  DATA-COMPLETA AT 1238.
            CONTINUA.
                DISPLAY "Continua (S/N)?" AT 1535.
-               ACCEPT  OPCAO AT 1551 WITH PROMPT AUTO.
-               IF      OPCAO = "S" or "s"
+               CALL "CONFIRMA-CONTINUA" USING 1551 OPCAO.
+               IF      OPCAO = "S"
                    MOVE ZEROS TO DATA-QUALQUER
                    PERFORM INICIO.
