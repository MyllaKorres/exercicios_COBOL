@@ -3,27 +3,39 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-FIB ASSIGN TO "FIBONACCI.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-FIB.
+           01  LINHA-FIB       PIC X(80).
        WORKING-STORAGE SECTION.
            01 DADOS.
-               02 NUM      PIC  9(4)   VALUE  1.
-               02 PROXNUM  PIC  S9(4)  VALUE  -1.
-               02 SOMA     PIC  9(5).
-               02 FIB      PIC  9(04).
-               02 FIB-E    PIC  ZZZ9.
+               02 NUM      PIC  S9(10) VALUE  1.
+               02 PROXNUM  PIC  S9(10) VALUE  -1.
+               02 SOMA     PIC  S9(10).
+               02 FIB      PIC  9(10).
+               02 FIB-E    PIC  Z(9)9.
                02 N        PIC  9(2).
                02 N-E      PIC  Z9.
                02 RESP     PIC  X(01)   VALUE SPACE.
                02 AUX      PIC  9(04).
+               02 LINHA-NUM    PIC 9(02) VALUE 11.
+               02 CONT-TERMO   PIC 9(02) VALUE ZEROS.
+               02 TERMO-NUM    PIC 9(02) VALUE ZEROS.
+               02 TERMO-NUM-E  PIC Z9.
            01 MENSAGENS.
                02 MENSA0   PIC  X(55) VALUE
                "INSIRA UM NUMERO VALIDO!".
                02 MENSA1   PIC  X(55) VALUE
-               "INSIRA UM NUMERO MENOR OU IGUAL A 24!".
+               "INSIRA UM NUMERO MENOR OU IGUAL A 50!".
                02 MENSA2   PIC  X(55) VALUE
                "DESEJA GERAR OUTRA SEQUENCIA DE FIBONACCI (S/N) ? < >".
                02 MENSA3   PIC  X(55) VALUE
                "FIM DE PROGRAMA!".
+               02 MENSA4   PIC  X(01) VALUE SPACE.
        SCREEN SECTION.
            1 TELA01.
                02 BLANK SCREEN.
@@ -34,7 +46,7 @@
                02 LINE 15 COLUMN 20 VALUE "MENSAGEM: ".
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM PROCESSO UNTIL RESP = "N" OR "n".
+           PERFORM PROCESSO UNTIL RESP = "N".
            DISPLAY MENSA3 AT 1530.
            CALL "C$SLEEP" USING 3.
            STOP RUN.
@@ -45,26 +57,52 @@
            MOVE 0 TO N.
            MOVE " " TO RESP.
            MOVE 1131 TO AUX.
-           PERFORM RECEBE-N UNTIL N > 0 AND N < 25.
+           MOVE 11 TO LINHA-NUM.
+           MOVE ZEROS TO CONT-TERMO.
+           MOVE ZEROS TO TERMO-NUM.
+           MOVE " " TO MENSA4.
+           PERFORM PEDE-E-CONFIRMA-N UNTIL MENSA4 = "S".
+           OPEN EXTEND ARQ-FIB.
            PERFORM CALCULO N TIMES.
-           PERFORM CONTINUA UNTIL RESP = "s" OR "S" OR "n" OR "N".
+           CLOSE ARQ-FIB.
+           PERFORM CONTINUA UNTIL RESP = "S" OR "N".
        RECEBE-N.
            ACCEPT N-E AT 0760.
            MOVE N-E TO N.
            IF N < 1
                DISPLAY MENSA0 AT 1530
-           ELSE IF N > 24
+           ELSE IF N > 50
                DISPLAY MENSA1 AT 1530.
+       PEDE-E-CONFIRMA-N.
+           PERFORM RECEBE-N UNTIL N > 0 AND N < 51.
+           DISPLAY SPACES AT 1530.
+           DISPLAY "CONFIRMA A QUANTIDADE (S/N)?" AT 0920.
+           CALL "CONFIRMA-CONTINUA" USING 0949 MENSA4.
+           DISPLAY SPACES AT 0920.
        CALCULO.
            COMPUTE SOMA = NUM + PROXNUM.
            MOVE SOMA TO FIB-E.
            DISPLAY FIB-E AT AUX.
            MOVE FIB-E TO FIB.
-           ADD 6 TO AUX.
+           ADD 1 TO TERMO-NUM.
+           MOVE TERMO-NUM TO TERMO-NUM-E.
+           PERFORM GRAVA-TERMO.
            MOVE PROXNUM TO NUM.
            MOVE SOMA TO PROXNUM.
-           IF FIB = 89
-               MOVE 1231 TO AUX.
+           ADD 1 TO CONT-TERMO.
+           IF CONT-TERMO = 10
+               MOVE ZEROS TO CONT-TERMO
+               ADD 1 TO LINHA-NUM
+               COMPUTE AUX = (LINHA-NUM * 100) + 31
+           ELSE
+               ADD 6 TO AUX.
+       GRAVA-TERMO.
+           STRING "TERMO " DELIMITED BY SIZE
+                  TERMO-NUM-E DELIMITED BY SIZE
+                  "= "        DELIMITED BY SIZE
+                  FIB-E       DELIMITED BY SIZE
+             INTO LINHA-FIB.
+           WRITE LINHA-FIB.
        CONTINUA.
            DISPLAY MENSA2 AT 1530.
-           ACCEPT RESP AT 1581.
+           CALL "CONFIRMA-CONTINUA" USING 1581 RESP.
