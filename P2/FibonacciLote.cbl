@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBONACCI-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-TERMOS ASSIGN TO "FIBONACCIS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-FIB ASSIGN TO "FIBONACCILOTE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-TERMOS.
+           01  REG-TERMO.
+               02 REG-N          PIC 9(02).
+           FD  ARQ-FIB.
+           01  LINHA-FIB         PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 NUM        PIC  S9(10).
+           01 PROXNUM    PIC  S9(10).
+           01 SOMA       PIC  S9(10).
+           01 FIB-E      PIC  Z(9)9.
+           01 N-E        PIC  Z9.
+           01 CONT-TERMO PIC  9(02).
+           01 TERMO-NUM  PIC  9(02).
+           01 TERMO-NUM-E PIC Z9.
+           01 FIM-TERMOS PIC  X(01) VALUE "N".
+           01 CONT-REGS  PIC  9(04) VALUE ZERO.
+           01 CONT-REGS-E PIC ZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "FIBONACCI EM LOTE".
+           OPEN OUTPUT ARQ-FIB.
+           MOVE "RELATORIO DE SEQUENCIAS DE FIBONACCI" TO LINHA-FIB.
+           WRITE LINHA-FIB.
+           MOVE SPACES TO LINHA-FIB.
+           WRITE LINHA-FIB.
+           OPEN INPUT ARQ-TERMOS.
+           PERFORM PROCESSA-TERMO UNTIL FIM-TERMOS = "S".
+           CLOSE ARQ-TERMOS.
+           CLOSE ARQ-FIB.
+           MOVE CONT-REGS TO CONT-REGS-E.
+           DISPLAY "SEQUENCIAS PROCESSADAS: " CONT-REGS-E.
+           STOP RUN.
+       PROCESSA-TERMO.
+           READ ARQ-TERMOS
+               AT END MOVE "S" TO FIM-TERMOS
+               NOT AT END
+                   ADD 1 TO CONT-REGS
+                   PERFORM GERA-SEQUENCIA
+           END-READ.
+       GERA-SEQUENCIA.
+           MOVE REG-N TO N-E.
+           IF REG-N < 1 OR REG-N > 50
+               STRING "N=" DELIMITED BY SIZE
+                      N-E  DELIMITED BY SIZE
+                      " - QUANTIDADE DEVE SER DE 1 A 50"
+                                   DELIMITED BY SIZE
+                 INTO LINHA-FIB
+               WRITE LINHA-FIB
+           ELSE
+               MOVE 1  TO NUM
+               MOVE -1 TO PROXNUM
+               MOVE ZEROS TO CONT-TERMO
+               MOVE ZEROS TO TERMO-NUM
+               STRING "N=" DELIMITED BY SIZE
+                      N-E  DELIMITED BY SIZE
+                 INTO LINHA-FIB
+               WRITE LINHA-FIB
+               PERFORM CALCULA-TERMO REG-N TIMES
+           END-IF.
+       CALCULA-TERMO.
+           COMPUTE SOMA = NUM + PROXNUM.
+           MOVE SOMA TO FIB-E.
+           ADD 1 TO TERMO-NUM.
+           MOVE TERMO-NUM TO TERMO-NUM-E.
+           STRING "  TERMO " DELIMITED BY SIZE
+                  TERMO-NUM-E DELIMITED BY SIZE
+                  "= "        DELIMITED BY SIZE
+                  FIB-E       DELIMITED BY SIZE
+             INTO LINHA-FIB.
+           WRITE LINHA-FIB.
+           MOVE PROXNUM TO NUM.
+           MOVE SOMA TO PROXNUM.
