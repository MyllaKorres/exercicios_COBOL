@@ -10,25 +10,30 @@
                02 OPCAO        PIC X(01)  VALUE SPACE.
                02 W-DADO-E     PIC ZZZ9.
                02 TEMP-DADO    PIC ZZZ9.
-               02 CONTARRAY    PIC 9(01).
-               02 CONTAUX      PIC 9(01).
-               02 LISTA-NUMEROS.
-                   03 FILLER   PIC ZZZ9.
-                   03 FILLER   PIC ZZZ9.
-                   03 FILLER   PIC ZZZ9.
-                   03 FILLER   PIC ZZZ9.
-               02 TABELA-NUMEROS REDEFINES LISTA-NUMEROS.
-                   03 W-NUMERORD  PIC ZZZ9    OCCURS 4 TIMES.
+               02 CONTARRAY    PIC 9(02).
+               02 CONTAUX      PIC 9(02).
+               02 AUX          PIC 9(04).
+               02 CONT-COL     PIC 9(02).
+               02 LINHA-NUM    PIC 9(02).
+               02 W-QTDE       PIC 9(02) VALUE ZEROS.
+               02 W-QTDE-E     PIC Z9.
+               02 ORDEM-SW     PIC X(01) VALUE "C".
+                   88 ORDEM-CRESCENTE    VALUE "C" "c".
+                   88 ORDEM-DECRESCENTE  VALUE "D" "d".
+           01 TABELA-NUMEROS.
+               02 W-NUMERORD   PIC ZZZ9  OCCURS 2 TO 20 TIMES
+                                         DEPENDING ON W-QTDE.
            01 MENSAGENS-DE-TELA.
-               02 MENSA1       PIC X(30) VALUE "MENOR VALOR 1: ".
-               02 MENSA2       PIC X(30) VALUE "MENOR VALOR 2: ".
-               02 MENSA3       PIC X(30) VALUE "MENOR VALOR 3: ".
-               02 MENSA4       PIC X(30) VALUE "MAIOR VALOR  : ".
                02 MENSA5       PIC X(30) VALUE "CONTINUA (S/N)? < >".
                02 MENSA6       PIC X(16) VALUE "FIM DE PROGRAMA!".
                02 MENSA7       PIC X(30) VALUE SPACE.
+               02 MENSA8       PIC X(30) VALUE
+                   "QUANTIDADE INVALIDA (2 A 20)".
+               02 MENSA9       PIC X(30) VALUE
+                   "OPCAO DE ORDEM INVALIDA".
+               02 MENSA10      PIC X(01) VALUE SPACE.
            01 DATA-DO-SISTEMA.
-               02 ANO      PIC 9(02) VALUE ZEROS.
+               02 ANO      PIC 9(04) VALUE ZEROS.
                02 MES      PIC 9(02) VALUE ZEROS.
                02 DIA      PIC 9(02) VALUE ZEROS.
 
@@ -37,51 +42,86 @@
                02 LINE 03 COLUMN 23 VALUE ">>> ORDEM CRESCENTE <<<".
                02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
                02 LINE 02 COLUMN 08 PIC 9(02)/ USING MES.
-               02 LINE 02 COLUMN 11 PIC 9(02)  USING ANO.
+               02 LINE 02 COLUMN 11 PIC 9(04)  USING ANO.
+               02 LINE 05 COLUMN 15 VALUE "QUANTOS NUMEROS (2 A 20): ".
+               02 LINE 06 COLUMN 15 VALUE
+                   "ORDEM (C)RESCENTE OU (D)ECRESCENTE: ".
                02 LINE 08 COLUMN 15 VALUE "Valor   :".
 
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM PROGRAMA UNTIL OPCAO = "N" OR "n".
+           PERFORM PROGRAMA UNTIL OPCAO = "N".
            PERFORM FINALIZA.
-           STOP RUN.
+           GOBACK.
        PROGRAMA.
+           MOVE SPACE TO OPCAO.
            DISPLAY SPACE UPON CRT.
-           ACCEPT  DATA-DO-SISTEMA FROM DATE.
+           CALL "DATA-SISTEMA" USING DATA-DO-SISTEMA.
            DISPLAY TELA01.
+           PERFORM PEDE-QTDE.
+           PERFORM PEDE-ORDEM.
            MOVE 1 TO CONTARRAY.
-           PERFORM ENTRADA UNTIL CONTARRAY>4.
+           PERFORM ENTRADA UNTIL CONTARRAY > W-QTDE.
            PERFORM MOSTRAVALORES.
            PERFORM CONTINUA.
+       PEDE-QTDE.
+           ACCEPT  W-QTDE-E        AT 0541 WITH PROMPT AUTO.
+           MOVE    W-QTDE-E        TO W-QTDE.
+           IF W-QTDE < 2 OR W-QTDE > 20
+               DISPLAY MENSA8      AT 2030
+               PERFORM PEDE-QTDE
+           ELSE
+               DISPLAY MENSA7      AT 2030.
+       PEDE-ORDEM.
+           ACCEPT  ORDEM-SW        AT 0652 WITH PROMPT AUTO.
+           IF NOT ORDEM-CRESCENTE AND NOT ORDEM-DECRESCENTE
+               DISPLAY MENSA9      AT 2030
+               PERFORM PEDE-ORDEM
+           ELSE
+               DISPLAY MENSA7      AT 2030.
        ENTRADA.
+           MOVE SPACE TO MENSA10.
            DISPLAY CONTARRAY       AT    0822.
            ACCEPT  W-DADO-E        AT    0825.
-           MOVE 1 TO CONTAUX.
-           PERFORM ARRAYLOOP UNTIL CONTAUX>CONTARRAY.
-           ADD 1 TO CONTARRAY.
+           DISPLAY "CONFIRMA (S/N)?" AT  0930.
+           CALL "CONFIRMA-CONTINUA" USING 0947 MENSA10.
+           DISPLAY SPACES           AT  0930.
+           IF MENSA10 = "N"
+               PERFORM ENTRADA
+           ELSE
+               MOVE 1 TO CONTAUX
+               PERFORM ARRAYLOOP UNTIL CONTAUX>CONTARRAY
+               ADD 1 TO CONTARRAY.
        ARRAYLOOP.
-           IF (W-DADO-E < W-NUMERORD(CONTAUX)) OR
-               (CONTAUX = CONTARRAY)
+           IF (ORDEM-CRESCENTE AND W-DADO-E < W-NUMERORD(CONTAUX))
+               OR (ORDEM-DECRESCENTE AND W-DADO-E > W-NUMERORD(CONTAUX))
+               OR (CONTAUX = CONTARRAY)
                MOVE W-NUMERORD(CONTAUX) TO TEMP-DADO
                MOVE W-DADO-E TO W-NUMERORD(CONTAUX)
                MOVE TEMP-DADO TO W-DADO-E
            END-IF.
            ADD 1 TO CONTAUX.
        MOSTRAVALORES.
-           DISPLAY MENSA1          AT 1115.
-           DISPLAY MENSA2          AT 1215.
-           DISPLAY MENSA3          AT 1315.
-           DISPLAY MENSA4          AT 1415.
-           DISPLAY W-NUMERORD(1)   AT 1131.
-           DISPLAY W-NUMERORD(2)   AT 1231.
-           DISPLAY W-NUMERORD(3)   AT 1331.
-           DISPLAY W-NUMERORD(4)   AT 1431.
+           DISPLAY "VALORES ORDENADOS:" AT 1115.
+           MOVE 1    TO CONTARRAY.
+           MOVE ZEROS TO CONT-COL.
+           MOVE 12   TO LINHA-NUM.
+           COMPUTE AUX = (LINHA-NUM * 100) + 31.
+           PERFORM MOSTRA-VALOR W-QTDE TIMES.
+       MOSTRA-VALOR.
+           DISPLAY W-NUMERORD(CONTARRAY) AT AUX.
+           ADD 1 TO CONTARRAY.
+           ADD 1 TO CONT-COL.
+           IF CONT-COL = 10
+               MOVE ZEROS TO CONT-COL
+               ADD 1 TO LINHA-NUM
+               COMPUTE AUX = (LINHA-NUM * 100) + 31
+           ELSE
+               ADD 6 TO AUX.
        CONTINUA.
            DISPLAY MENSA5          AT  2030.
-           ACCEPT  OPCAO           AT 2047 WITH PROMPT AUTO.
-           IF      OPCAO <> "S" AND "s" AND "n" AND "N"
-               PERFORM CONTINUA.
+           CALL "CONFIRMA-CONTINUA" USING 2047 OPCAO.
        FINALIZA.
            DISPLAY MENSA6          AT  2130.
            CALL "C$SLEEP" USING 5.
-           STOP RUN.
+           GOBACK.
