@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDEMCRESCENTE-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-NUMEROS ASSIGN TO "NUMEROS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARQ-ORDENADOS ASSIGN TO "ORDENADOS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-NUMEROS.
+           01  REG-NUMERO       PIC 9(04).
+           FD  ARQ-ORDENADOS.
+           01  LINHA-ORDENADOS  PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 FIM-NUMEROS    PIC X(01) VALUE "N".
+           01 QTDE-LIDOS     PIC 9(03) VALUE ZEROS.
+           01 QTDE-LIDOS-E   PIC ZZ9.
+           01 TABELA-NUMEROS.
+               02 W-NUMERORD PIC 9(04) OCCURS 1 TO 500 TIMES
+                                        DEPENDING ON QTDE-LIDOS.
+           01 W-DADO         PIC 9(04).
+           01 W-DADO-E       PIC ZZZ9.
+           01 TEMP-DADO      PIC 9(04).
+           01 CONTARRAY      PIC 9(03).
+           01 CONTAUX        PIC 9(03).
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "ORDENACAO EM LOTE".
+           OPEN INPUT  ARQ-NUMEROS.
+           OPEN OUTPUT ARQ-ORDENADOS.
+           PERFORM LE-CARREGA UNTIL FIM-NUMEROS = "S".
+           CLOSE ARQ-NUMEROS.
+           MOVE 1 TO CONTARRAY.
+           PERFORM GRAVA-LINHA QTDE-LIDOS TIMES.
+           CLOSE ARQ-ORDENADOS.
+           MOVE QTDE-LIDOS TO QTDE-LIDOS-E.
+           DISPLAY "NUMEROS ORDENADOS: " QTDE-LIDOS-E.
+           STOP RUN.
+       LE-CARREGA.
+           READ ARQ-NUMEROS
+               AT END
+                   MOVE "S" TO FIM-NUMEROS
+               NOT AT END
+                   MOVE REG-NUMERO TO W-DADO
+                   PERFORM INSERE-ORDENADO
+           END-READ.
+       INSERE-ORDENADO.
+           ADD 1 TO QTDE-LIDOS.
+           MOVE 1 TO CONTAUX.
+           PERFORM ARRAYLOOP UNTIL CONTAUX > QTDE-LIDOS.
+       ARRAYLOOP.
+           IF (W-DADO < W-NUMERORD(CONTAUX)) OR (CONTAUX = QTDE-LIDOS)
+               MOVE W-NUMERORD(CONTAUX) TO TEMP-DADO
+               MOVE W-DADO TO W-NUMERORD(CONTAUX)
+               MOVE TEMP-DADO TO W-DADO
+           END-IF.
+           ADD 1 TO CONTAUX.
+       GRAVA-LINHA.
+           MOVE W-NUMERORD(CONTARRAY) TO W-DADO-E.
+           STRING "VALOR=" DELIMITED BY SIZE
+                  W-DADO-E DELIMITED BY SIZE
+             INTO LINHA-ORDENADOS.
+           WRITE LINHA-ORDENADOS.
+           ADD 1 TO CONTARRAY.
