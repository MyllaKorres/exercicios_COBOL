@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELECIONA-IDIOMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-IDIOMA ASSIGN TO "IDIOMA.CFG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-IDIOMA.
+           01  LINHA-IDIOMA    PIC X(01).
+       WORKING-STORAGE SECTION.
+           01 OPCAO            PIC 9(01) VALUE ZERO.
+           01 OPCAO-E          PIC 9.
+       SCREEN SECTION.
+           01 TELA01.
+               02 BLANK SCREEN.
+               02 LINE 03 COLUMN 20 VALUE
+               ">>> IDIOMA / LANGUAGE <<<".
+               02 LINE 07 COLUMN 15 VALUE "1 - PORTUGUES".
+               02 LINE 08 COLUMN 15 VALUE "2 - ENGLISH".
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELA01 AT 0101.
+           ACCEPT OPCAO-E AT 1030 WITH PROMPT AUTO.
+           MOVE OPCAO-E TO OPCAO.
+           IF OPCAO NOT = 1 AND NOT = 2
+               PERFORM INICIO
+           ELSE
+               PERFORM GRAVA-IDIOMA.
+           GOBACK.
+       GRAVA-IDIOMA.
+           OPEN OUTPUT ARQ-IDIOMA.
+           IF OPCAO = 1
+               MOVE "P" TO LINHA-IDIOMA
+           ELSE
+               MOVE "E" TO LINHA-IDIOMA
+           END-IF.
+           WRITE LINHA-IDIOMA.
+           CLOSE ARQ-IDIOMA.
